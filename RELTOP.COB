@@ -0,0 +1,377 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELTOP.
+      **************************************************
+      * RANKING DE PRODUTOS MAIS VENDIDOS E CLIENTES    *
+      * QUE MAIS COMPRARAM (SOMENTE PEDIDOS DE VENDA)   *
+      **************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CHAVE
+                    FILE STATUS IS ST-ERRO.
+
+           SELECT ARQITEM ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS SEQUENTIAL
+                    RECORD KEY IS ITEM-CHAVE
+                    FILE STATUS IS ST-ERRO.
+
+           SELECT ARQPROD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS COD
+                    FILE STATUS IS ST-ERRO.
+
+           SELECT ARQCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CPFCNPJ
+                    ALTERNATE RECORD KEY IS RSNOME
+                       WITH DUPLICATES
+                    FILE STATUS IS ST-ERRO.
+
+           SELECT RELSAI ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGPED.DAT".
+       01 REGPED.
+          03 CHAVE.
+           05 NUMPEDIDO         PIC 9(06).
+           05 TPPEDIDO          PIC 9(01).
+          03 CODCLI             PIC 9(14).
+          03 CODFORN            PIC 9(14).
+          03 TOTAL              PIC 9(07)V99.
+          03 DATAPED            PIC 9(08).
+          03 ULT-OPERADOR       PIC X(10).
+          03 PED-STATUS         PIC X(01).
+          03 PED-BASE-DEVOL     PIC 9(01).
+
+       FD ARQITEM
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ITEMPED.DAT".
+       01 REGITEM.
+          03 ITEM-CHAVE.
+           05 ITEM-NUMPEDIDO    PIC 9(06).
+           05 ITEM-TPPEDIDO     PIC 9(01).
+           05 ITEM-SEQ          PIC 9(02).
+          03 ITEM-CODPROD       PIC 9(06).
+          03 ITEM-QTD           PIC 9(06).
+          03 ITEM-PRECOU        PIC 9(06)V99.
+          03 ITEM-DESCONTO-PCT  PIC 9(03)V99.
+          03 ITEM-IMPOSTO-PCT   PIC 9(03)V99.
+          03 ITEM-TOTAL         PIC 9(07)V99.
+
+       FD ARQPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGPROD.DAT".
+       01 REGPROD.
+          03 COD            PIC 9(06).
+          03 DESC           PIC X(30).
+          03 UNIDADE        PIC X(02).
+          03 TPPROD         PIC 9(01).
+          03 PRECO          PIC 9(06)V99.
+          03 DATACP         PIC 9(08).
+          03 QTD            PIC 9(06).
+          03 QTD-MINIMO     PIC 9(06).
+          03 PROD-CPFCNPJ   PIC 9(14).
+          03 ULT-OPERADOR   PIC X(10).
+
+        FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGCLI.DAT".
+       01 REGCLI.
+          03 CPFCNPJ        PIC 9(14).
+          03 RSNOME         PIC X(60).
+          03 APSOBRE        PIC X(60).
+          03 CEP            PIC 9(08).
+          03 LOGR           PIC X(40).
+          03 NUM            PIC 9(08).
+          03 COMPL          PIC X(15).
+          03 BAIRRO         PIC X(22).
+          03 CIDADE         PIC X(33).
+          03 UF             PIC X(02).
+          03 TEL            PIC 9(11).
+          03 EMAIL          PIC X(40).
+          03 LIMITE-CREDITO PIC 9(08)V99.
+          03 TIPO-PESSOA    PIC X(01).
+          03 ULT-OPERADOR   PIC X(10).
+
+       FD RELSAI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELTOP.TXT".
+       01 LINHA-SAI              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 I             PIC 9(04) VALUE ZEROS.
+       01 J             PIC 9(04) VALUE ZEROS.
+       01 K             PIC 9(04) VALUE ZEROS.
+       01 W-ACHOU       PIC 9(01) VALUE ZEROS.
+       01 W-QTD-PROD    PIC 9(04) VALUE ZEROS.
+       01 W-MAX-PROD    PIC 9(04) VALUE 1000.
+       01 W-QTD-CLI     PIC 9(04) VALUE ZEROS.
+       01 W-MAX-CLI     PIC 9(04) VALUE 1000.
+       01 W-TOP-N       PIC 9(02) VALUE 10.
+       01 W-LIN-VAL     PIC ZZZZZZ9,99.
+       01 W-LIN-QTD     PIC ZZZZZ9.
+       01 W-LIN-POS     PIC Z9.
+
+       01 TB-SWAP-PROD.
+          03 TB-SWAP-PROD-COD    PIC 9(06).
+          03 TB-SWAP-PROD-QTD    PIC 9(08).
+          03 TB-SWAP-PROD-TOTAL  PIC 9(09)V99.
+
+       01 TB-PRODS.
+          03 TB-PROD OCCURS 1000 TIMES.
+             05 TB-PROD-COD    PIC 9(06).
+             05 TB-PROD-QTD    PIC 9(08) VALUE ZEROS.
+             05 TB-PROD-TOTAL  PIC 9(09)V99 VALUE ZEROS.
+
+       01 TB-SWAP-CLI.
+          03 TB-SWAP-CLI-COD    PIC 9(14).
+          03 TB-SWAP-CLI-QTD    PIC 9(06).
+          03 TB-SWAP-CLI-TOTAL  PIC 9(09)V99.
+
+       01 TB-CLIS.
+          03 TB-CLI OCCURS 1000 TIMES.
+             05 TB-CLI-COD      PIC 9(14).
+             05 TB-CLI-QTD      PIC 9(06) VALUE ZEROS.
+             05 TB-CLI-TOTAL    PIC 9(09)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "RANKING DE PRODUTOS E CLIENTES - PEDIDOS DE VENDA".
+           OPEN OUTPUT RELSAI
+           MOVE "RANKING DE PRODUTOS E CLIENTES - PEDIDOS DE VENDA"
+              TO LINHA-SAI
+           WRITE LINHA-SAI
+           PERFORM PROCESSA-ITENS THRU PROCESSA-ITENS-FIM
+           PERFORM PROCESSA-PEDIDOS THRU PROCESSA-PEDIDOS-FIM
+           PERFORM ORDENA-PRODUTOS THRU ORDENA-PRODUTOS-FIM
+           PERFORM ORDENA-CLIENTES THRU ORDENA-CLIENTES-FIM
+           PERFORM IMPRIME-PRODUTOS THRU IMPRIME-PRODUTOS-FIM
+           PERFORM IMPRIME-CLIENTES THRU IMPRIME-CLIENTES-FIM
+           CLOSE RELSAI
+           DISPLAY "RELATORIO GERADO EM RELTOP.TXT".
+           STOP RUN.
+
+       PROCESSA-ITENS.
+           OPEN INPUT ARQPED
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ARQUIVO REGPED.DAT NAO ENCONTRADO OU VAZIO"
+              GO TO PROCESSA-ITENS-FIM.
+           OPEN INPUT ARQITEM
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ARQUIVO ITEMPED.DAT NAO ENCONTRADO OU VAZIO"
+              CLOSE ARQPED
+              GO TO PROCESSA-ITENS-FIM.
+       PROCESSA-ITENS-LOOP.
+           READ ARQITEM NEXT
+           IF ST-ERRO = "00"
+              MOVE ITEM-NUMPEDIDO TO NUMPEDIDO
+              MOVE ITEM-TPPEDIDO TO TPPEDIDO
+              READ ARQPED
+              IF ST-ERRO = "00" AND TPPEDIDO = 2
+                 AND PED-STATUS NOT = "C"
+                 PERFORM ACUMULA-PRODUTO THRU ACUMULA-PRODUTO-FIM
+                 GO TO PROCESSA-ITENS-LOOP
+              ELSE
+                 GO TO PROCESSA-ITENS-LOOP.
+           CLOSE ARQITEM ARQPED.
+       PROCESSA-ITENS-FIM.
+           EXIT.
+
+       ACUMULA-PRODUTO.
+           MOVE ZEROS TO W-ACHOU
+           MOVE 1 TO I.
+       ACUMULA-PRODUTO-LOOP.
+           IF I > W-QTD-PROD
+              GO TO ACUMULA-PRODUTO-CONT.
+           IF TB-PROD-COD(I) = ITEM-CODPROD
+              MOVE 1 TO W-ACHOU.
+           ADD 1 TO I
+           GO TO ACUMULA-PRODUTO-LOOP.
+       ACUMULA-PRODUTO-CONT.
+           IF W-ACHOU = 0
+              IF W-QTD-PROD < W-MAX-PROD
+                 ADD 1 TO W-QTD-PROD
+                 MOVE W-QTD-PROD TO I
+                 MOVE ITEM-CODPROD TO TB-PROD-COD(I)
+              ELSE
+                 DISPLAY "AVISO: LIMITE DE PRODUTOS ATINGIDO"
+                 MOVE 1 TO I.
+           ADD ITEM-QTD TO TB-PROD-QTD(I)
+           ADD ITEM-TOTAL TO TB-PROD-TOTAL(I).
+       ACUMULA-PRODUTO-FIM.
+           EXIT.
+
+       PROCESSA-PEDIDOS.
+           OPEN INPUT ARQPED
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ARQUIVO REGPED.DAT NAO ENCONTRADO OU VAZIO"
+              GO TO PROCESSA-PEDIDOS-FIM.
+           MOVE ZEROS TO CHAVE
+           START ARQPED KEY IS NOT LESS CHAVE
+              INVALID KEY
+                 DISPLAY "ARQUIVO DE PEDIDOS VAZIO"
+                 CLOSE ARQPED
+                 GO TO PROCESSA-PEDIDOS-FIM.
+       PROCESSA-PEDIDOS-LOOP.
+           READ ARQPED NEXT
+           IF ST-ERRO = "00"
+              IF TPPEDIDO = 2 AND PED-STATUS NOT = "C"
+                 PERFORM ACUMULA-CLIENTE THRU ACUMULA-CLIENTE-FIM
+                 GO TO PROCESSA-PEDIDOS-LOOP
+              ELSE
+                 GO TO PROCESSA-PEDIDOS-LOOP.
+           CLOSE ARQPED.
+       PROCESSA-PEDIDOS-FIM.
+           EXIT.
+
+       ACUMULA-CLIENTE.
+           MOVE ZEROS TO W-ACHOU
+           MOVE 1 TO J.
+       ACUMULA-CLIENTE-LOOP.
+           IF J > W-QTD-CLI
+              GO TO ACUMULA-CLIENTE-CONT.
+           IF TB-CLI-COD(J) = CODCLI
+              MOVE 1 TO W-ACHOU.
+           ADD 1 TO J
+           GO TO ACUMULA-CLIENTE-LOOP.
+       ACUMULA-CLIENTE-CONT.
+           IF W-ACHOU = 0
+              IF W-QTD-CLI < W-MAX-CLI
+                 ADD 1 TO W-QTD-CLI
+                 MOVE W-QTD-CLI TO J
+                 MOVE CODCLI TO TB-CLI-COD(J)
+              ELSE
+                 DISPLAY "AVISO: LIMITE DE CLIENTES ATINGIDO"
+                 MOVE 1 TO J.
+           ADD 1 TO TB-CLI-QTD(J)
+           ADD TOTAL TO TB-CLI-TOTAL(J).
+       ACUMULA-CLIENTE-FIM.
+           EXIT.
+
+       ORDENA-PRODUTOS.
+           MOVE 1 TO I.
+       ORDENA-PRODUTOS-LOOP.
+           IF I > W-QTD-PROD
+              GO TO ORDENA-PRODUTOS-FIM.
+           MOVE I TO J.
+       ORDENA-PRODUTOS-INNER.
+           IF J > W-QTD-PROD
+              ADD 1 TO I
+              GO TO ORDENA-PRODUTOS-LOOP.
+           IF TB-PROD-TOTAL(J) > TB-PROD-TOTAL(I)
+              MOVE TB-PROD(I) TO TB-SWAP-PROD
+              MOVE TB-PROD(J) TO TB-PROD(I)
+              MOVE TB-SWAP-PROD TO TB-PROD(J).
+           ADD 1 TO J
+           GO TO ORDENA-PRODUTOS-INNER.
+       ORDENA-PRODUTOS-FIM.
+           EXIT.
+
+       ORDENA-CLIENTES.
+           MOVE 1 TO I.
+       ORDENA-CLIENTES-LOOP.
+           IF I > W-QTD-CLI
+              GO TO ORDENA-CLIENTES-FIM.
+           MOVE I TO J.
+       ORDENA-CLIENTES-INNER.
+           IF J > W-QTD-CLI
+              ADD 1 TO I
+              GO TO ORDENA-CLIENTES-LOOP.
+           IF TB-CLI-TOTAL(J) > TB-CLI-TOTAL(I)
+              MOVE TB-CLI(I) TO TB-SWAP-CLI
+              MOVE TB-CLI(J) TO TB-CLI(I)
+              MOVE TB-SWAP-CLI TO TB-CLI(J).
+           ADD 1 TO J
+           GO TO ORDENA-CLIENTES-INNER.
+       ORDENA-CLIENTES-FIM.
+           EXIT.
+
+       IMPRIME-PRODUTOS.
+           MOVE SPACES TO LINHA-SAI
+           WRITE LINHA-SAI
+           MOVE "TOP PRODUTOS MAIS VENDIDOS" TO LINHA-SAI
+           WRITE LINHA-SAI
+           OPEN INPUT ARQPROD
+           MOVE W-TOP-N TO K
+           IF K > W-QTD-PROD
+              MOVE W-QTD-PROD TO K.
+           MOVE 1 TO I.
+       IMPRIME-PRODUTOS-LOOP.
+           IF I > K
+              GO TO IMPRIME-PRODUTOS-CONT.
+           MOVE SPACES TO DESC
+           MOVE TB-PROD-COD(I) TO COD
+           READ ARQPROD
+           IF ST-ERRO NOT = "00"
+              MOVE "PRODUTO NAO ENCONTRADO" TO DESC.
+           MOVE I TO W-LIN-POS
+           MOVE TB-PROD-QTD(I) TO W-LIN-QTD
+           MOVE TB-PROD-TOTAL(I) TO W-LIN-VAL
+           MOVE SPACES TO LINHA-SAI
+           STRING W-LIN-POS "O - " COD " - " DESC "  QTD: "
+              W-LIN-QTD "  TOTAL: " W-LIN-VAL
+              DELIMITED BY SIZE INTO LINHA-SAI
+           WRITE LINHA-SAI
+           ADD 1 TO I
+           GO TO IMPRIME-PRODUTOS-LOOP.
+       IMPRIME-PRODUTOS-CONT.
+           CLOSE ARQPROD.
+       IMPRIME-PRODUTOS-FIM.
+           EXIT.
+
+       IMPRIME-CLIENTES.
+           MOVE SPACES TO LINHA-SAI
+           WRITE LINHA-SAI
+           MOVE "TOP CLIENTES QUE MAIS COMPRARAM" TO LINHA-SAI
+           WRITE LINHA-SAI
+           OPEN INPUT ARQCLI
+           MOVE W-TOP-N TO K
+           IF K > W-QTD-CLI
+              MOVE W-QTD-CLI TO K.
+           MOVE 1 TO I.
+       IMPRIME-CLIENTES-LOOP.
+           IF I > K
+              GO TO IMPRIME-CLIENTES-CONT.
+           MOVE SPACES TO RSNOME
+           MOVE TB-CLI-COD(I) TO CPFCNPJ
+           READ ARQCLI
+           IF ST-ERRO NOT = "00"
+              MOVE "CLIENTE NAO ENCONTRADO" TO RSNOME.
+           MOVE I TO W-LIN-POS
+           MOVE TB-CLI-QTD(I) TO W-LIN-QTD
+           MOVE TB-CLI-TOTAL(I) TO W-LIN-VAL
+           MOVE SPACES TO LINHA-SAI
+           STRING W-LIN-POS "O - " CPFCNPJ " - " RSNOME
+              "  PEDIDOS: " W-LIN-QTD "  TOTAL: " W-LIN-VAL
+              DELIMITED BY SIZE INTO LINHA-SAI
+           WRITE LINHA-SAI
+           ADD 1 TO I
+           GO TO IMPRIME-CLIENTES-LOOP.
+       IMPRIME-CLIENTES-CONT.
+           CLOSE ARQCLI.
+       IMPRIME-CLIENTES-FIM.
+           EXIT.
+
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
