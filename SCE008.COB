@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE008.
+      **************************************************
+      * CONTAS A RECEBER / CONTAS A PAGAR              *
+      * GERADO AUTOMATICAMENTE PELOS PEDIDOS (SCE005)  *
+      **************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQLANC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS LANC-CHAVE
+                    FILE STATUS IS ST-ERRO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQLANC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGLANC.DAT".
+       01 REGLANC.
+          03 LANC-CHAVE.
+           05 LANC-NUMPEDIDO     PIC 9(06).
+           05 LANC-TPPEDIDO      PIC 9(01).
+          03 LANC-TIPO           PIC X(01).
+          03 LANC-CODPESSOA      PIC 9(14).
+          03 LANC-VALOR          PIC S9(07)V99.
+          03 LANC-DATA           PIC 9(08).
+          03 LANC-STATUS         PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 MENS          PIC X(67) VALUE SPACES.
+       01 DTIPO         PIC X(15) VALUE SPACES.
+       01 DSTATUS       PIC X(10) VALUE SPACES.
+
+       SCREEN SECTION.
+
+       01  TELALANC.
+           05 BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "----------------------CONTAS A RECEBER /".
+           05  LINE 01  COLUMN 41
+               VALUE  " CONTAS A PAGAR------------------------".
+           05  LINE 08  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 08  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 03  COLUMN 01
+               VALUE  " NUM PEDIDO:         TIPO PEDIDO:".
+           05  LINE 05  COLUMN 01
+               VALUE  " NATUREZA:".
+           05  LINE 05  COLUMN 41
+               VALUE  " CPF/CNPJ:".
+           05  LINE 07  COLUMN 01
+               VALUE  " VALOR:".
+           05  LINE 07  COLUMN 41
+               VALUE  " DATA:".
+           05  LINE 09  COLUMN 01
+               VALUE  " SITUACAO:".
+           05  LINE 21  COLUMN 01
+               VALUE  " MENSAGEM:".
+           05  LINE 22  COLUMN 01
+               VALUE  " OPCAO:".
+           05  TLNUMPEDIDO
+               LINE 03  COLUMN 14  PIC 9(06)
+               USING  LANC-NUMPEDIDO.
+           05  TLTPPEDIDO
+               LINE 03  COLUMN 36  PIC 9(01)
+               USING  LANC-TPPEDIDO.
+           05  TLDTIPO
+               LINE 05  COLUMN 12  PIC X(15)
+               USING  DTIPO.
+           05  TLCODPESSOA
+               LINE 05  COLUMN 51  PIC 9(14)
+               USING  LANC-CODPESSOA.
+           05  TLVALOR
+               LINE 07  COLUMN 09  PIC 9(07)V99
+               USING  LANC-VALOR.
+           05  TLDATA
+               LINE 07  COLUMN 47  PIC 99/99/9999
+               USING  LANC-DATA.
+           05  TLDSTATUS
+               LINE 09  COLUMN 12  PIC X(10)
+               USING  DSTATUS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+       ABRE-ARQUIVO.
+           OPEN I-O ARQLANC
+           IF ST-ERRO IS NOT = "00"
+           IF ST-ERRO = "30"
+              MOVE "*** ARQUIVO DE LANCAMENTOS NAO ENCONTRADO ***"
+                 TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM
+           ELSE
+              IF ST-ERRO = "95"
+                 MOVE "ISAM NAO CARREGADO " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE LANCAMENTOS"
+                    TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+       R1.
+           MOVE SPACES TO DTIPO DSTATUS
+           MOVE ZEROS TO LANC-NUMPEDIDO LANC-TPPEDIDO LANC-CODPESSOA
+           LANC-VALOR LANC-DATA.
+       RTELA.
+           DISPLAY TELALANC.
+       R2.
+           DISPLAY (21, 12) "DIGITE O NUM. DO PEDIDO".
+       R2A.
+           DISPLAY TELALANC
+           ACCEPT TLNUMPEDIDO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              CLOSE ARQLANC
+              STOP RUN.
+       R3.
+           DISPLAY (21, 12) "1 = COMPRA (PAGAR) | 2 = VENDA (RECEBER)"
+           ACCEPT TLTPPEDIDO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R2A.
+           IF LANC-TPPEDIDO < 1 OR LANC-TPPEDIDO > 2
+              MOVE "TIPO DE PEDIDO INVALIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+       LER-CAD.
+           READ ARQLANC
+           IF ST-ERRO = "23"
+              MOVE "*** LANCAMENTO NAO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA DO ARQUIVO DE LANCAMENTOS" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       MONTA-TELA.
+           IF LANC-TIPO = "P"
+              MOVE "PAGAR" TO DTIPO
+           ELSE
+              MOVE "RECEBER" TO DTIPO.
+           IF LANC-STATUS = "Q"
+              MOVE "QUITADO" TO DSTATUS
+           ELSE
+              MOVE "EM ABERTO" TO DSTATUS.
+           DISPLAY TELALANC.
+       ACE-001.
+           DISPLAY (21, 12) "Q = QUITAR | A = REABRIR | S = SAIR"
+           ACCEPT (22, 9) W-OPCAO
+           IF W-OPCAO = "Q" OR "q"
+              MOVE "Q" TO LANC-STATUS
+              GO TO ALT-RW1.
+           IF W-OPCAO = "A" OR "a"
+              MOVE "A" TO LANC-STATUS
+              GO TO ALT-RW1.
+           IF W-OPCAO = "S" OR "s"
+              GO TO R1.
+           MOVE "DIGITE Q, A OU S" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ACE-001.
+       ALT-RW1.
+           REWRITE REGLANC
+           IF ST-ERRO = "00" OR "02"
+              PERFORM MONTA-TELA
+              MOVE "*** SITUACAO DO LANCAMENTO ALTERADA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ACE-001.
+           MOVE "ERRO NA ALTERACAO DO LANCAMENTO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+       ROT-FIM.
+           CLOSE ARQLANC.
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (21, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (21, 12) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
