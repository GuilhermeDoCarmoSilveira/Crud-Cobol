@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCONT.
+      **************************************************
+      * RELATORIO DE CONTATOS DUPLICADOS (EMAIL / TEL) *
+      * CRUZA REGCLI.DAT E REGFOR.DAT                  *
+      **************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS SEQUENTIAL
+                    RECORD KEY IS CPFCNPJ
+                    FILE STATUS IS ST-ERRO.
+
+           SELECT ARQFOR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS SEQUENTIAL
+                    RECORD KEY IS FOR-CPFCNPJ
+                    FILE STATUS IS ST-ERRO.
+
+           SELECT RELSAI ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGCLI.DAT".
+       01 REGCLI.
+          03 CPFCNPJ        PIC 9(14).
+          03 RSNOME         PIC X(60).
+          03 APSOBRE        PIC X(60).
+          03 CEP            PIC 9(08).
+          03 LOGR           PIC X(40).
+          03 NUM            PIC 9(08).
+          03 COMPL          PIC X(15).
+          03 BAIRRO         PIC X(22).
+          03 CIDADE         PIC X(33).
+          03 UF             PIC X(02).
+          03 TEL            PIC 9(11).
+          03 EMAIL          PIC X(40).
+          03 LIMITE-CREDITO PIC 9(08)V99.
+          03 TIPO-PESSOA    PIC X(01).
+          03 ULT-OPERADOR   PIC X(10).
+
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGFOR.DAT".
+       01 REGFOR.
+          03 FOR-CPFCNPJ        PIC 9(14).
+          03 FOR-RSNOME         PIC X(60).
+          03 FOR-APSOBRE        PIC X(60).
+          03 FOR-CEP            PIC 9(08).
+          03 FOR-NUM            PIC 9(08).
+          03 FOR-COMPL          PIC X(15).
+          03 FOR-TEL            PIC 9(11).
+          03 FOR-EMAIL          PIC X(40).
+          03 FOR-TIPO-PESSOA    PIC X(01).
+          03 ULT-OPERADOR       PIC X(10).
+
+       FD RELSAI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCONT.TXT".
+       01 LINHA-SAI              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 MENS          PIC X(67) VALUE SPACES.
+       01 W-QTD-REG     PIC 9(04) VALUE ZEROS.
+       01 W-MAX-REG     PIC 9(04) VALUE 2000.
+       01 I             PIC 9(04) VALUE ZEROS.
+       01 J             PIC 9(04) VALUE ZEROS.
+       01 W-ACHOU-GRUPO PIC 9(01) VALUE ZEROS.
+       01 W-CONT-GRUPO  PIC 9(03) VALUE ZEROS.
+
+       01 TB-CONTATO.
+          03 TB-ITEM OCCURS 2000 TIMES.
+             05 TB-TIPO       PIC X(01).
+             05 TB-DOC        PIC 9(14).
+             05 TB-NOME       PIC X(60).
+             05 TB-EMAIL      PIC X(40).
+             05 TB-TEL        PIC 9(11).
+             05 TB-REP-EMAIL  PIC 9(01) VALUE ZEROS.
+             05 TB-REP-TEL    PIC 9(01) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN OUTPUT RELSAI
+           MOVE "RELATORIO DE CONTATOS DUPLICADOS - CLIENTES/FORNEC."
+              TO LINHA-SAI
+           WRITE LINHA-SAI
+           PERFORM CARREGA-CLIENTES THRU CARREGA-CLIENTES-FIM
+           PERFORM CARREGA-FORNECEDORES THRU CARREGA-FORNECEDORES-FIM
+           PERFORM GERA-GRUPOS-EMAIL THRU GERA-GRUPOS-EMAIL-FIM
+           PERFORM GERA-GRUPOS-TEL THRU GERA-GRUPOS-TEL-FIM
+           MOVE SPACES TO LINHA-SAI
+           WRITE LINHA-SAI
+           STRING "TOTAL DE REGISTROS ANALISADOS: " W-QTD-REG
+              DELIMITED BY SIZE INTO LINHA-SAI
+           WRITE LINHA-SAI
+           CLOSE RELSAI
+           DISPLAY "RELATORIO GERADO EM RELCONT.TXT COM "
+                   W-QTD-REG " REGISTROS ANALISADOS."
+           STOP RUN.
+
+       CARREGA-CLIENTES.
+           OPEN INPUT ARQCLI
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ARQUIVO REGCLI.DAT NAO ENCONTRADO OU VAZIO"
+              GO TO CARREGA-CLIENTES-FIM.
+       CARREGA-CLIENTES-LOOP.
+           READ ARQCLI NEXT
+           IF ST-ERRO = "00"
+              IF W-QTD-REG < W-MAX-REG
+                 ADD 1 TO W-QTD-REG
+                 MOVE "C"     TO TB-TIPO(W-QTD-REG)
+                 MOVE CPFCNPJ TO TB-DOC(W-QTD-REG)
+                 MOVE RSNOME  TO TB-NOME(W-QTD-REG)
+                 MOVE EMAIL   TO TB-EMAIL(W-QTD-REG)
+                 MOVE TEL     TO TB-TEL(W-QTD-REG)
+                 GO TO CARREGA-CLIENTES-LOOP
+              ELSE
+                 DISPLAY "AVISO: LIMITE DA TABELA ATINGIDO, "
+                         "REGISTROS RESTANTES IGNORADOS"
+                 GO TO CARREGA-CLIENTES-LOOP.
+           CLOSE ARQCLI.
+       CARREGA-CLIENTES-FIM.
+           EXIT.
+
+       CARREGA-FORNECEDORES.
+           OPEN INPUT ARQFOR
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ARQUIVO REGFOR.DAT NAO ENCONTRADO OU VAZIO"
+              GO TO CARREGA-FORNECEDORES-FIM.
+       CARREGA-FORNECEDORES-LOOP.
+           READ ARQFOR NEXT
+           IF ST-ERRO = "00"
+              IF W-QTD-REG < W-MAX-REG
+                 ADD 1 TO W-QTD-REG
+                 MOVE "F"          TO TB-TIPO(W-QTD-REG)
+                 MOVE FOR-CPFCNPJ  TO TB-DOC(W-QTD-REG)
+                 MOVE FOR-RSNOME   TO TB-NOME(W-QTD-REG)
+                 MOVE FOR-EMAIL    TO TB-EMAIL(W-QTD-REG)
+                 MOVE FOR-TEL      TO TB-TEL(W-QTD-REG)
+                 GO TO CARREGA-FORNECEDORES-LOOP
+              ELSE
+                 DISPLAY "AVISO: LIMITE DA TABELA ATINGIDO, "
+                         "REGISTROS RESTANTES IGNORADOS"
+                 GO TO CARREGA-FORNECEDORES-LOOP.
+           CLOSE ARQFOR.
+       CARREGA-FORNECEDORES-FIM.
+           EXIT.
+
+       GERA-GRUPOS-EMAIL.
+           MOVE SPACES TO LINHA-SAI
+           WRITE LINHA-SAI
+           MOVE "GRUPOS COM MESMO EMAIL:" TO LINHA-SAI
+           WRITE LINHA-SAI
+           MOVE 1 TO I.
+       GGE-LOOP.
+           IF I > W-QTD-REG
+              GO TO GERA-GRUPOS-EMAIL-FIM.
+           IF TB-EMAIL(I) = SPACES OR TB-REP-EMAIL(I) NOT = 0
+              ADD 1 TO I
+              GO TO GGE-LOOP.
+           MOVE 0 TO W-CONT-GRUPO
+           PERFORM GGE-CONTA THRU GGE-CONTA-FIM
+           IF W-CONT-GRUPO > 1
+              STRING "EMAIL: " TB-EMAIL(I)
+                 DELIMITED BY SIZE INTO LINHA-SAI
+              WRITE LINHA-SAI
+              PERFORM GGE-MARCA THRU GGE-MARCA-FIM.
+           ADD 1 TO I
+           GO TO GGE-LOOP.
+       GGE-CONTA.
+           MOVE I TO J.
+       GGE-CONTA-LOOP.
+           IF J > W-QTD-REG
+              GO TO GGE-CONTA-FIM.
+           IF TB-EMAIL(J) = TB-EMAIL(I)
+              ADD 1 TO W-CONT-GRUPO.
+           ADD 1 TO J
+           GO TO GGE-CONTA-LOOP.
+       GGE-CONTA-FIM.
+           EXIT.
+       GGE-MARCA.
+           MOVE I TO J.
+       GGE-MARCA-LOOP.
+           IF J > W-QTD-REG
+              GO TO GGE-MARCA-FIM.
+           IF TB-EMAIL(J) = TB-EMAIL(I)
+              MOVE 1 TO TB-REP-EMAIL(J)
+              STRING "   " TB-TIPO(J) " - "
+                 TB-DOC(J) " - " TB-NOME(J)
+                 DELIMITED BY SIZE INTO LINHA-SAI
+              WRITE LINHA-SAI.
+           ADD 1 TO J
+           GO TO GGE-MARCA-LOOP.
+       GGE-MARCA-FIM.
+           EXIT.
+       GERA-GRUPOS-EMAIL-FIM.
+           EXIT.
+
+       GERA-GRUPOS-TEL.
+           MOVE SPACES TO LINHA-SAI
+           WRITE LINHA-SAI
+           MOVE "GRUPOS COM MESMO TELEFONE:" TO LINHA-SAI
+           WRITE LINHA-SAI
+           MOVE 1 TO I.
+       GGT-LOOP.
+           IF I > W-QTD-REG
+              GO TO GERA-GRUPOS-TEL-FIM.
+           IF TB-TEL(I) = ZEROS OR TB-REP-TEL(I) NOT = 0
+              ADD 1 TO I
+              GO TO GGT-LOOP.
+           MOVE 0 TO W-CONT-GRUPO
+           PERFORM GGT-CONTA THRU GGT-CONTA-FIM
+           IF W-CONT-GRUPO > 1
+              STRING "TEL: " TB-TEL(I)
+                 DELIMITED BY SIZE INTO LINHA-SAI
+              WRITE LINHA-SAI
+              PERFORM GGT-MARCA THRU GGT-MARCA-FIM.
+           ADD 1 TO I
+           GO TO GGT-LOOP.
+       GGT-CONTA.
+           MOVE I TO J.
+       GGT-CONTA-LOOP.
+           IF J > W-QTD-REG
+              GO TO GGT-CONTA-FIM.
+           IF TB-TEL(J) = TB-TEL(I)
+              ADD 1 TO W-CONT-GRUPO.
+           ADD 1 TO J
+           GO TO GGT-CONTA-LOOP.
+       GGT-CONTA-FIM.
+           EXIT.
+       GGT-MARCA.
+           MOVE I TO J.
+       GGT-MARCA-LOOP.
+           IF J > W-QTD-REG
+              GO TO GGT-MARCA-FIM.
+           IF TB-TEL(J) = TB-TEL(I)
+              MOVE 1 TO TB-REP-TEL(J)
+              STRING "   " TB-TIPO(J) " - "
+                 TB-DOC(J) " - " TB-NOME(J)
+                 DELIMITED BY SIZE INTO LINHA-SAI
+              WRITE LINHA-SAI.
+           ADD 1 TO J
+           GO TO GGT-MARCA-LOOP.
+       GGT-MARCA-FIM.
+           EXIT.
+       GERA-GRUPOS-TEL-FIM.
+           EXIT.
