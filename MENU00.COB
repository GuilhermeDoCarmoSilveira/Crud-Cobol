@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU00.
+      **************************************************
+      * MENU PRINCIPAL DO SISTEMA *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 W-GRUPO        PIC 9(01) VALUE ZEROS.
+       01 W-OPCAO        PIC 9(01) VALUE ZEROS.
+       01 MENS           PIC X(60) VALUE SPACES.
+       01 W-CONT         PIC 9(04) VALUE ZEROS.
+
+       SCREEN SECTION.
+
+       01  TELAMENU.
+           05 BLANK SCREEN.
+           05 LINE 02 COLUMN 25 VALUE "SISTEMA DE CADASTROS".
+           05 LINE 05 COLUMN 10 VALUE "1 - CLIENTES".
+           05 LINE 06 COLUMN 10 VALUE "2 - FORNECEDORES".
+           05 LINE 07 COLUMN 10 VALUE "3 - PRODUTOS".
+           05 LINE 08 COLUMN 10 VALUE "4 - PEDIDOS".
+           05 LINE 09 COLUMN 10 VALUE "5 - CATEGORIAS DE PRODUTO".
+           05 LINE 10 COLUMN 10 VALUE "6 - UNIDADES DE MEDIDA".
+           05 LINE 11 COLUMN 10 VALUE "0 - SAIR".
+           05 LINE 13 COLUMN 10 VALUE "OPCAO :".
+           05 TGRUPO LINE 13 COLUMN 18 PIC 9(01)
+              USING W-GRUPO.
+
+       01  TELASUB.
+           05 BLANK SCREEN.
+           05 LINE 02 COLUMN 25 VALUE "1 - CADASTRAR".
+           05 LINE 03 COLUMN 25 VALUE "2 - CONSULTAR".
+           05 LINE 04 COLUMN 25 VALUE "0 - VOLTAR".
+           05 LINE 06 COLUMN 10 VALUE "OPCAO :".
+           05 TOPCAO LINE 06 COLUMN 18 PIC 9(01)
+              USING W-OPCAO.
+
+       PROCEDURE DIVISION.
+       INICIO.
+       R1.
+           MOVE ZEROS TO W-GRUPO
+           DISPLAY TELAMENU.
+       R1A.
+           DISPLAY TELAMENU
+           ACCEPT TGRUPO
+           IF W-GRUPO = 0
+              STOP RUN.
+           IF W-GRUPO > 6
+              MOVE "DIGITE UMA OPCAO VALIDA (0 A 6)" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1A.
+           IF W-GRUPO = 5
+              CALL "SCE007"
+              GO TO R1.
+           IF W-GRUPO = 6
+              CALL "SCE009"
+              GO TO R1.
+       R2.
+           MOVE ZEROS TO W-OPCAO
+           DISPLAY TELASUB.
+       R2A.
+           DISPLAY TELASUB
+           ACCEPT TOPCAO
+           IF W-OPCAO = 0
+              GO TO R1.
+           IF W-OPCAO > 2
+              MOVE "DIGITE UMA OPCAO VALIDA (0 A 2)" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2A.
+       CHAMA-PROGRAMA.
+           IF W-GRUPO = 1 AND W-OPCAO = 1
+              CALL "SCE002".
+           IF W-GRUPO = 1 AND W-OPCAO = 2
+              CALL "CONSCLI".
+           IF W-GRUPO = 2 AND W-OPCAO = 1
+              CALL "SCE003".
+           IF W-GRUPO = 2 AND W-OPCAO = 2
+              CALL "CONSFOR".
+           IF W-GRUPO = 3 AND W-OPCAO = 1
+              CALL "SCE004".
+           IF W-GRUPO = 3 AND W-OPCAO = 2
+              CALL "CONSPROD".
+           IF W-GRUPO = 4 AND W-OPCAO = 1
+              CALL "SCE005".
+           IF W-GRUPO = 4 AND W-OPCAO = 2
+              CALL "CONSPED".
+           GO TO R1.
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (21, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (21, 12) MENS.
+       ROT-MENS-FIM.
+           EXIT.
