@@ -0,0 +1,386 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSCLI.
+      **************************************************
+      * CONSULTA DE CLIENTE *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPFCNPJ
+                    ALTERNATE RECORD KEY IS RSNOME
+                       WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT ARQCSV ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+
+       SELECT ARQFICHA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGCLI.DAT".
+       01 REGCLI.
+		  03 CPFCNPJ        PIC 9(14).
+          03 RSNOME         PIC X(60).
+          03 APSOBRE        PIC X(60).
+          03 CEP            PIC 9(08).
+          03 LOGR           PIC X(40).
+          03 NUM            PIC 9(08).
+          03 COMPL          PIC X(15).
+          03 BAIRRO         PIC X(22).
+          03 CIDADE         PIC X(33).
+          03 UF             PIC X(02).
+          03 TEL            PIC 9(11).
+          03 EMAIL          PIC X(40).
+          03 LIMITE-CREDITO PIC 9(08)V99.
+          03 TIPO-PESSOA    PIC X(01).
+          03 ULT-OPERADOR   PIC X(10).
+
+       FD ARQCSV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CLIENTES.CSV".
+       01 LINHA-CSV              PIC X(200).
+
+       FD ARQFICHA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FICHACLI.TXT".
+       01 LINHA-FICHA            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO2          PIC X(02) VALUE "00".
+       01 W-SEL             PIC 9(01) VALUE ZEROS.
+       01 W-CONT         PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO      PIC X(01) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 W-ACT            PIC 9(02) VALUE ZEROS.
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 LIMPA             PIC X(55) VALUE SPACES.
+       01 SOLIC             PIC X(20) VALUE SPACES.
+       01 CONLIN          PIC 9(03) VALUE 001.
+       01 LIN             PIC 9(02) VALUE ZEROS.
+       01 LIN2            PIC 9(02) VALUE ZEROS.
+       01 CCPFCNPJ        PIC 9(14) VALUE ZEROS.
+       01 CNOME           PIC X(60) VALUE SPACES.
+       01 W-LIN-VAL       PIC ZZZZZZ9,99.
+      * 01 CRSONOME        PIC X(30) VALUE SPACES
+      * 01 CEMAIL          PIC X(23) VALUE SPACES.
+
+       01 DET2.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 DETCPFCNPJ    PIC 9(14) VALUE ZEROS.
+          03 FILLER        PIC X(04) VALUE SPACES.
+          03 DETRSNOME     PIC X(30) VALUE SPACES.
+          03 FILLER        PIC X(06) VALUE SPACES.
+          03 DETEMAIL      PIC X(23) VALUE SPACES.
+
+       01 DET3.
+          03 FILLER        PIC X(03) VALUE "CEP".
+          03 DETCEP        PIC 9(08) VALUE ZEROS.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 DETLOGR       PIC X(20) VALUE SPACES.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 DETNUM        PIC 9(05) VALUE ZEROS.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 DETBAIRRO     PIC X(12) VALUE SPACES.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 DETCIDADE     PIC X(15) VALUE SPACES.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 DETUF         PIC X(02) VALUE SPACES.
+
+       SCREEN SECTION.
+       
+       01  TELACCLI.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01 
+               VALUE  "                            CONSULTA DE".
+           05  LINE 01  COLUMN 41 
+               VALUE  "CLIENTES".
+           05  LINE 03  COLUMN 01 
+               VALUE  "    CNPJ/CPF             RAZAO SOCIAL /".
+           05  LINE 03  COLUMN 41 
+               VALUE  "NOME                  EMAIL".
+           05  TCCPFCNPJ
+               LINE 05  COLUMN 02  PIC 9(14)
+               USING  CCPFCNPJ.
+
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT CADCLI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADCLI NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADCLI"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+       INC01.
+           MOVE ZEROS TO CCPFCNPJ
+           MOVE SPACES TO CNOME
+           DISPLAY TELACCLI.
+       INC-MODO.
+           DISPLAY (21, 12) "BUSCAR POR: 1=CPF/CNPJ  2=NOME"
+           " 3=EXPORTAR CSV  4=IMPRIMIR FICHA"
+           MOVE 1 TO W-SEL
+           ACCEPT (21, 45) W-SEL
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADCLI
+                      GO TO ROT-FIM.
+           IF W-SEL = 2
+                      GO TO INC-NOME.
+           IF W-SEL = 3
+                      GO TO EXPORTA-CSV.
+           IF W-SEL = 4
+                      GO TO IMPRIME-FICHA.
+           IF W-SEL NOT = 1
+                      MOVE "DIGITE 1, 2, 3 OU 4" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-MODO.
+       INC-001A.
+           DISPLAY (22, 12)
+            "F1 = ENCERRA CONSULTA"
+           ACCEPT TCCPFCNPJ
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADCLI
+                      GO TO ROT-FIM.
+           IF W-ACT > 03
+                      MOVE "FUNCAO NAO DEFINIDA" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE CCPFCNPJ TO CPFCNPJ
+           START CADCLI KEY IS NOT LESS CPFCNPJ INVALID KEY
+                 MOVE "CHAVE NAO ENCONTRADA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC01.
+           GO TO INC-RD2.
+       INC-NOME.
+           DISPLAY (22, 12) "NOME OU INICIO DO NOME:"
+           ACCEPT (22, 36) CNOME
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADCLI
+                      GO TO ROT-FIM.
+           IF CNOME = SPACES
+                      MOVE "NOME EM BRANCO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-NOME.
+           MOVE CNOME TO RSNOME
+           START CADCLI KEY IS NOT LESS RSNOME INVALID KEY
+                 MOVE "NOME NAO ENCONTRADO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC01.
+           GO TO INC-RD2.
+       EXPORTA-CSV.
+           OPEN OUTPUT ARQCSV
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CLIENTES.CSV" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC01.
+           MOVE "CPFCNPJ,RSNOME,APSOBRE,CEP,LOGR,NUM,COMPL,BAIRRO,"
+              TO LINHA-CSV
+           WRITE LINHA-CSV
+           STRING "CIDADE,UF,TEL,EMAIL" DELIMITED BY SIZE
+              INTO LINHA-CSV
+           WRITE LINHA-CSV
+           MOVE ZEROS TO CPFCNPJ
+           START CADCLI KEY IS NOT LESS CPFCNPJ INVALID KEY
+              MOVE "ARQUIVO DE CLIENTES VAZIO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQCSV
+              GO TO INC01.
+       EXPORTA-CSV-LOOP.
+           READ CADCLI NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO EXPORTA-CSV-FIM.
+           STRING CPFCNPJ "," RSNOME DELIMITED BY SPACE ","
+              APSOBRE DELIMITED BY SPACE ","
+              CEP "," LOGR DELIMITED BY SPACE ","
+              NUM "," COMPL DELIMITED BY SPACE ","
+              BAIRRO DELIMITED BY SPACE ","
+              CIDADE DELIMITED BY SPACE ","
+              UF "," TEL "," EMAIL DELIMITED BY SPACE
+              INTO LINHA-CSV
+           WRITE LINHA-CSV
+           GO TO EXPORTA-CSV-LOOP.
+       EXPORTA-CSV-FIM.
+           CLOSE ARQCSV
+           MOVE "EXPORTACAO CONCLUIDA EM CLIENTES.CSV" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO INC01.
+       IMPRIME-FICHA.
+           DISPLAY (22, 12) "F1 = ENCERRA CONSULTA"
+           ACCEPT TCCPFCNPJ
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+              CLOSE CADCLI
+              GO TO ROT-FIM.
+           MOVE CCPFCNPJ TO CPFCNPJ
+           READ CADCLI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "23"
+                 MOVE "*** CPF/CNPJ NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC01
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCLI" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           OPEN OUTPUT ARQFICHA
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO FICHACLI.TXT" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC01.
+           MOVE SPACES TO LINHA-FICHA
+           STRING "FICHA CADASTRAL DE CLIENTE" DELIMITED BY SIZE
+              INTO LINHA-FICHA
+           WRITE LINHA-FICHA
+           MOVE ALL "-" TO LINHA-FICHA
+           WRITE LINHA-FICHA
+           MOVE SPACES TO LINHA-FICHA
+           STRING "CPF/CNPJ  : " CPFCNPJ DELIMITED BY SIZE
+              INTO LINHA-FICHA
+           WRITE LINHA-FICHA
+           MOVE SPACES TO LINHA-FICHA
+           STRING "NOME      : " RSNOME DELIMITED BY SPACE
+              INTO LINHA-FICHA
+           WRITE LINHA-FICHA
+           MOVE SPACES TO LINHA-FICHA
+           STRING "APELIDO   : " APSOBRE DELIMITED BY SPACE
+              INTO LINHA-FICHA
+           WRITE LINHA-FICHA
+           MOVE SPACES TO LINHA-FICHA
+           STRING "ENDERECO  : " LOGR DELIMITED BY SPACE ", "
+              NUM " " COMPL DELIMITED BY SPACE
+              INTO LINHA-FICHA
+           WRITE LINHA-FICHA
+           MOVE SPACES TO LINHA-FICHA
+           STRING "BAIRRO/CEP: " BAIRRO DELIMITED BY SPACE " / "
+              CEP DELIMITED BY SIZE
+              INTO LINHA-FICHA
+           WRITE LINHA-FICHA
+           MOVE SPACES TO LINHA-FICHA
+           STRING "CIDADE/UF : " CIDADE DELIMITED BY SPACE " / "
+              UF DELIMITED BY SIZE
+              INTO LINHA-FICHA
+           WRITE LINHA-FICHA
+           MOVE SPACES TO LINHA-FICHA
+           STRING "TELEFONE  : " TEL DELIMITED BY SIZE
+              INTO LINHA-FICHA
+           WRITE LINHA-FICHA
+           MOVE SPACES TO LINHA-FICHA
+           STRING "EMAIL     : " EMAIL DELIMITED BY SPACE
+              INTO LINHA-FICHA
+           WRITE LINHA-FICHA
+           MOVE SPACES TO LINHA-FICHA
+           STRING "TIPO      : " TIPO-PESSOA DELIMITED BY SIZE
+              INTO LINHA-FICHA
+           WRITE LINHA-FICHA
+           MOVE SPACES TO LINHA-FICHA
+           MOVE LIMITE-CREDITO TO W-LIN-VAL
+           STRING "LIMITE DE CREDITO: " W-LIN-VAL DELIMITED BY SIZE
+              INTO LINHA-FICHA
+           WRITE LINHA-FICHA
+           CLOSE ARQFICHA
+           MOVE "FICHA GERADA EM FICHACLI.TXT" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO INC01.
+       INC-RD2.
+           DISPLAY (22, 12) LIMPA
+           READ CADCLI NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "FIM DO ARQUIVO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NOV-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCLI"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       ROT-MONTAR.
+           MOVE CPFCNPJ TO DETCPFCNPJ
+           MOVE RSNOME TO DETRSNOME
+           MOVE EMAIL TO DETEMAIL
+           COMPUTE LIN = CONLIN + 4
+           DISPLAY (LIN, 01) DET2
+           MOVE CEP TO DETCEP
+           MOVE LOGR TO DETLOGR
+           MOVE NUM TO DETNUM
+           MOVE BAIRRO TO DETBAIRRO
+           MOVE CIDADE TO DETCIDADE
+           MOVE UF TO DETUF
+           COMPUTE LIN2 = LIN + 1
+           DISPLAY (LIN2, 01) DET3
+           ADD 2 TO CONLIN
+           IF CONLIN < 17
+                  GO TO INC-RD2.
+       ROT-SOL.
+           DISPLAY (23, 12) "CONTINUA CONSULTA :"
+           MOVE "S" TO W-OPCAO
+		   DISPLAY (24, 12) "OPCAO: "
+           ACCEPT  (24, 19) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELACCLI
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "DIGITE S = SIM | N = NAO" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           MOVE 01 TO CONLIN.
+           GO TO INC01.
+       NOV-SOL.
+           DISPLAY (23, 12) "NOVA CONSULTA :"
+           MOVE "S" TO W-OPCAO
+		   DISPLAY (24, 12) "OPCAO: "
+           ACCEPT  (24, 19) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S" OR "s"
+                  MOVE 01 TO CONLIN
+                  GO TO INC01.
+           IF W-OPCAO = "N" OR "n"
+                  GO TO ROT-FIM
+		   ELSE
+                  MOVE "DIGITE S = SIM   N = NAO" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO NOV-SOL.
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADCLI.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           GOBACK.
+           
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (22, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (22, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
\ No newline at end of file
