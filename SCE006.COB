@@ -0,0 +1,271 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE006.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CEP-NUMCEP
+                    ALTERNATE RECORD KEY IS CEP-LOGRA
+                       WITH DUPLICATES
+                    FILE STATUS IS ST-ERRO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCEP.DAT".
+       01 REGCEP.
+          03 CEP-NUMCEP        PIC 9(08).
+          03 CEP-LOGRA         PIC X(30).
+          03 CEP-BAIRRO        PIC X(20).
+          03 CEP-CIDADE        PIC X(20).
+          03 CEP-UF            PIC X(02).
+
+       WORKING-STORAGE SECTION.
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 W-CONT        PIC 9(06) VALUE ZEROS.
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 MENS          PIC X(67) VALUE SPACES.
+       01 DADOS         PIC X(01) VALUE SPACES.
+
+       SCREEN SECTION.
+
+       01  TELACEP.
+           05 BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "----------------------------CADASTRO DE".
+           05  LINE 01  COLUMN 41
+               VALUE  " CEP---------------------------------".
+           05  LINE 08  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 08  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 03  COLUMN 01
+               VALUE  " CEP:".
+           05  LINE 05  COLUMN 01
+               VALUE  " LOGRADOURO:".
+           05  LINE 07  COLUMN 01
+               VALUE  " BAIRRO:".
+           05  LINE 10  COLUMN 01
+               VALUE  " CIDADE:".
+           05  LINE 10  COLUMN 41
+               VALUE  " UF:".
+           05  LINE 12  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 12  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 21  COLUMN 01
+               VALUE  " MENSAGEM:".
+           05  LINE 22  COLUMN 01
+               VALUE  " OPCAO:".
+           05  TCEPNUM
+               LINE 03  COLUMN 07  PIC 99999/999
+               USING  CEP-NUMCEP.
+           05  TCEPLOGRA
+               LINE 05  COLUMN 14  PIC X(30)
+               USING  CEP-LOGRA.
+           05  TCEPBAIRRO
+               LINE 07  COLUMN 10  PIC X(20)
+               USING  CEP-BAIRRO.
+           05  TCEPCIDADE
+               LINE 10  COLUMN 10  PIC X(20)
+               USING  CEP-CIDADE.
+           05  TCEPUF
+               LINE 10  COLUMN 46  PIC X(02)
+               USING  CEP-UF.
+
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+       ABRE-ARQUIVO.
+           OPEN I-O ARQCEP
+           IF ST-ERRO IS NOT = "00"
+           IF ST-ERRO = "30"
+              OPEN OUTPUT ARQCEP
+              MOVE "CRIANDO ARQUIVO CADASTRO DE CEP" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQCEP
+              GO TO R0
+           ELSE
+              IF ST-ERRO = "95"
+                 MOVE "ISAM NAO CARREGADO " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADASTRO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+       R1.
+           MOVE SPACES TO CEP-LOGRA CEP-BAIRRO CEP-CIDADE CEP-UF
+           MOVE ZEROS TO CEP-NUMCEP W-SEL.
+       RTELA.
+           DISPLAY TELACEP.
+       R2.
+           DISPLAY (21, 12) "DIGITE O CEP".
+       R2A.
+           DISPLAY TELACEP
+           ACCEPT TCEPNUM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              CLOSE ARQCEP
+              STOP RUN.
+           IF CEP-NUMCEP = ZEROS
+              MOVE "CEP VAZIO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2A.
+       LER-CAD.
+           READ ARQCEP
+           IF ST-ERRO NOT = "23"
+              DISPLAY TELACEP
+              MOVE "*** CEP JA ESTA CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ACE-001
+           ELSE
+              NEXT SENTENCE.
+       R3.
+           ACCEPT TCEPLOGRA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R2A.
+           IF CEP-LOGRA = SPACES
+              MOVE "LOGRADOURO EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+       R4.
+           ACCEPT TCEPBAIRRO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R3.
+           IF CEP-BAIRRO = SPACES
+              MOVE "BAIRRO EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+       R5.
+           ACCEPT TCEPCIDADE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R4.
+           IF CEP-CIDADE = SPACES
+              MOVE "CIDADE EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+       R6.
+           ACCEPT TCEPUF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R5.
+           IF CEP-UF = SPACES
+              MOVE "UF EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6.
+           IF W-SEL = 1
+           GO TO ALT-OPC.
+       CONF.
+           DISPLAY TELACEP.
+           DISPLAY (21, 12) "QUER SALVAR OS DADOS? (S/N)"
+           ACCEPT (22, 9) DADOS
+           IF DADOS = "S" OR "s"
+              MOVE "DADOS FORAM SALVOS" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-WR1
+           ELSE
+              IF DADOS = "N" OR "n"
+                 MOVE "DADOS APAGADOS E NAO SALVOS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1
+              ELSE
+                 MOVE "DIGITE UMA OPERACAO VALIDA (S/N)" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO CONF.
+       INC-WR1.
+           WRITE REGCEP.
+           GO TO R1.
+       ACE-001.
+           DISPLAY (21, 12) "N = NOVO REGISTRO | A = ALTERAR |"
+           " E = EXCLUIR | S = SAIR"
+           ACCEPT (22, 9) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              GO TO R1.
+           IF W-OPCAO = "A" OR "a"
+              MOVE 1 TO W-SEL
+              GO TO R3.
+           IF W-OPCAO = "S" OR "s"
+              STOP RUN.
+           IF W-OPCAO NOT = "E" AND "e"
+              GO TO ACE-001.
+       EXC-OPC.
+           DISPLAY TELACEP.
+           DISPLAY (21, 12) "EXCLUIR   (S/N) : ".
+           ACCEPT (22, 9) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-OPC.
+       EXC-DL1.
+           DELETE ARQCEP RECORD
+           IF ST-ERRO = "00"
+              MOVE "*** REGISTRO DE CEP EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA EXCLUSAO DO REGISTRO"   TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+       ALT-OPC.
+           DISPLAY TELACEP.
+           DISPLAY (21, 12) "ALTERAR (S/N) : ".
+           ACCEPT (22, 9) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R6.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "DIGITE APENAS S = SIM e N = NAO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ALT-OPC.
+       ALT-RW1.
+           REWRITE REGCEP
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** REGISTRO ALTERADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA ALTERACAO DO REGISTRO DE CEP"   TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+       ROT-FIM.
+           CLOSE ARQCEP.
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (21, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (21, 12) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
+
+
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
