@@ -1,408 +1,950 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SCE005.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ARQPED ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE IS DYNAMIC
-                    RECORD KEY IS CHAVE
-                    FILE STATUS IS ST-ERRO.
-
-           SELECT ARQPROD ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE IS DYNAMIC
-                    RECORD KEY IS COD
-                    FILE STATUS IS ST-ERRO.
-                    
-            SELECT ARQCLI ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE IS DYNAMIC
-                    RECORD KEY IS CPFCNPJ
-                    FILE STATUS IS ST-ERRO.     
-       DATA DIVISION.
-       FILE SECTION.
-       FD ARQPED
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "REGPED.DAT".
-       01 REGPED.
-          03 CHAVE.
-           05 NUMPEDIDO         PIC 9(06).
-           05 TPPEDIDO          PIC 9(01).
-          03 CODPROD            PIC 9(06).
-          03 CODCLI             PIC 9(14).
-          03 CODFORN            PIC 9(14).
-          03 PED-QTD            PIC 9(06).
-          03 PRECOU             PIC 9(06)V99.
-          03 TOTAL              PIC 9(05)V99.
-       
-       FD ARQPROD
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "REGPROD.DAT".
-       01 REGPROD.
-          03 COD            PIC 9(06).
-          03 DESC           PIC X(30).
-          03 UNIDADE        PIC X(02).
-          03 TPPROD         PIC 9(01).
-          03 PRECO          PIC 9(06)V99.
-          03 DATACP         PIC 9(08).
-          03 QTD            PIC 9(06).
-          03 PROD-CPFCNPJ   PIC 9(14).
-          
-        FD ARQCLI
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "REGCLI.DAT".
-       01 REGCLI.
-          03 CPFCNPJ        PIC 9(14).
-          03 RSNOME         PIC X(60).
-          03 APSOBRE        PIC X(60).
-          03 CEP            PIC 9(08).
-          03 NUM            PIC 9(08).
-          03 COMPL          PIC X(15).
-          03 TEL            PIC 9(11).
-          03 EMAIL          PIC X(40).
-          
-       WORKING-STORAGE SECTION.
-       
-       01 W-ACT         PIC 9(02) VALUE ZEROS.
-       01 W-CONT        PIC 9(06) VALUE ZEROS. 
-       01 W-SEL         PIC 9(01) VALUE ZEROS.
-       77 W-OPCAO       PIC X(01) VALUE SPACES.
-       01 ST-ERRO       PIC X(02) VALUE "00".
-       01 MENS          PIC X(67) VALUE SPACES.
-       01 DADOS         PIC X(01) VALUE SPACES.
-       01 DADO          PIC 9(14) VALUE ZEROS.
-       01 CONT          PIC 9(02) VALUE ZEROS.
-	   01 DTPPED		PIC X(06) VALUE SPACES.
-	   01 DESCPROD		PIC X(30) VALUE SPACES.
-       
-       SCREEN SECTION.
-       
-       01  TELAPED.
-           05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
-               VALUE  "                                  PEDIDO".
-           05  LINE 02  COLUMN 41 
-               VALUE  "S".
-           05  LINE 05  COLUMN 01 
-               VALUE  " NUM PEDIDO:         TIPO:".
-           05  LINE 07  COLUMN 01 
-               VALUE  " COD. PRODUTO:         NOME DO PRODUTO:".
-           05  LINE 09  COLUMN 01 
-               VALUE  " COD. CLIENTE:".
-           05  LINE 11  COLUMN 01 
-               VALUE  " COD. FORNECEDOR:".
-           05  LINE 13  COLUMN 01 
-               VALUE  " QUANTIDADE:".
-           05  LINE 15  COLUMN 01 
-               VALUE  " PRECO UNITARIO:".
-           05  LINE 17  COLUMN 01 
-               VALUE  " VALOR TOTAL:".
-           05  LINE 20  COLUMN 01 
-               VALUE  " MENSAGEM:".
-           05  LINE 21  COLUMN 01 
-               VALUE  " OPCAO:".
-           05  TNUMPEDIDO
-               LINE 05  COLUMN 14  PIC 9(06)
-               USING  NUMPEDIDO.
-           05  TTPPEDIDO
-               LINE 05  COLUMN 28  PIC 9(01)
-               USING  TPPEDIDO.
-           05  TDTPPED
-               LINE 05  COLUMN 31  PIC X(06)
-               USING  DTPPED.
-           05  TCODPROD
-               LINE 07  COLUMN 16  PIC 9(06)
-               USING  CODPROD.
-           05  TDESCPROD
-               LINE 07  COLUMN 41  PIC X(30)
-               USING  DESCPROD.
-           05  TCODCLI
-               LINE 09  COLUMN 16  PIC 9(14)
-               USING  CODCLI.
-           05  TCODFORN
-               LINE 11  COLUMN 19  PIC 9(14)
-               USING  CODFORN.
-           05  TQTD
-               LINE 13  COLUMN 14  PIC 9(06)
-               USING  PED-QTD.
-           05  TPRECOU
-               LINE 15  COLUMN 18  PIC 9(06)
-               USING  PRECOU.
-           05  TTOTAL
-               LINE 17  COLUMN 15  PIC 9(08)
-               USING  TOTAL.
-               
-       PROCEDURE DIVISION.
-       INICIO.
-       R0.
-       ABRE-ARQUIVO.
-           OPEN I-O ARQPED
-           IF ST-ERRO IS NOT = "00"
-           IF ST-ERRO = "30"
-              OPEN OUTPUT ARQPED
-              MOVE "CRIANDO ARQUIVO CADASTRO DE PEDIDOS" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              CLOSE ARQPED
-              GO TO R0
-           ELSE
-              IF ST-ERRO = "95"
-                 MOVE "ISAM NAO CARREGADO " TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO PEDIDO" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM.
-                 
-       ABRE-PRODUTO.
-           OPEN INPUT ARQPROD
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 MOVE "*** ARQUIVO DE PRODUTO NAO ENCONTRADO **" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE PRODUTO " TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-                 NEXT SENTENCE.
-                 
-       ABRE-CLIENTE.
-           OPEN INPUT ARQCLI
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 MOVE "*** ARQUIVO DE CLIENTE NAO ENCONTRADO **" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CLIENTE " TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-                 NEXT SENTENCE.
-       R1.
-           MOVE SPACES TO DESC
-           MOVE ZEROS TO PROD-CPFCNPJ CPFCNPJ W-SEL
-           NUMPEDIDO TPPEDIDO CODPROD CODCLI CODFORN
-           QTD PRECO TOTAL PROD-CPFCNPJ PRECOU PED-QTD.
-       RTELA.
-           DISPLAY TELAPED.
-       R2.
-           ACCEPT TNUMPEDIDO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              CLOSE ARQPED
-              STOP RUN.
-           IF NUMPEDIDO = ZEROS 
-              MOVE "CODIGO EM BRANCO" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R2.
-       R3.
-           DISPLAY(05, 31) "1 - COMPRA | 2 - VENDA".
-		   ACCEPT TTPPEDIDO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO R2.
-           IF TPPEDIDO = ZEROS 
-              MOVE "TIPO DE PEDIDO EM BRANCO" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R3.
-           IF TPPEDIDO > 2
-              MOVE "TIPO DE PEDIDO INEXISTENTE" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R3.
-       R3A.
-           IF TPPEDIDO = 1
-              MOVE "COMPRA" TO DTPPED
-           ELSE
-              MOVE "VENDA" TO DTPPED.
-           DISPLAY TELAPED.			  
-       LER-CAD.
-           READ ARQPED
-           IF ST-ERRO NOT = "23"
-              PERFORM R3A
-              PERFORM R4A
-              PERFORM R5A  
-              DISPLAY TELAPED
-              MOVE "*** PEDIDO JA ESTA CADASTRADO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO ACE-001
-           ELSE
-              NEXT SENTENCE.
-       R4.
-           ACCEPT TCODPROD
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R3.
-           IF CODPROD = ZEROS
-              MOVE "CODIGO DO PRODUTO VAZIO" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R4.
-       R4A.
-           MOVE CODPROD TO COD
-           READ ARQPROD
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "23"
-                   MOVE "*** PRODUTO NAO ENCONTRADO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R4
-               ELSE
-                  MOVE "ERRO NA LEITURA ARQUIVO CADASTRO DE PRODUTO" 
-                  TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ROT-FIM
-           ELSE
-              MOVE DESC TO DESCPROD
-              MOVE PRECO TO PRECOU
-              MOVE PROD-CPFCNPJ TO CODFORN
-              DISPLAY TELAPED.
-       R5.
-           IF TPPEDIDO = 1
-              GO TO R6
-           ELSE        
-              ACCEPT TCODCLI.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-            GO TO R4.			  
-           IF CODCLI = ZEROS
-              MOVE "COD CLIENTE VAZIO" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R5. 
-       R5A.
-           MOVE CODCLI TO CPFCNPJ
-           READ ARQCLI
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "23"
-                   MOVE "*** CPF/CNPJ NAO ENCONTRADO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R5
-               ELSE
-                  MOVE "ERRO NA LEITURA ARQUIVO CADASTRO DE CLIENTE" 
-				  TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ROT-FIM
-           ELSE
-                DISPLAY TELAPED.
-       R6.
-           ACCEPT TQTD
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-            GO TO R5.             
-           IF PED-QTD = ZEROS 
-              MOVE "QUANTIDADE NULA" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R6.
-       R7.
-           MULTIPLY PRECOU BY PED-QTD GIVING TOTAL
-           DISPLAY TELAPED.
-           IF W-SEL = 1
-              GO TO ALT-OPC.
-       CONF.
-           DISPLAY TELAPED.
-           DISPLAY (20, 12) "QUER SALVAR OS DADOS? (S/N)"
-           ACCEPT (21, 9) DADOS
-           IF DADOS = "S" OR "s"
-              MOVE "DADOS FORAM SALVOS" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO INC-WR1
-           ELSE
-              IF DADOS = "N" OR "n" 
-                 MOVE "DADOS APAGADOS E NAO SALVOS" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO R1
-              ELSE
-                 MOVE "DIGITE UMA OPERACAO VALIDA (S/N)" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO CONF.
-       INC-WR1. 
-           WRITE REGPED.
-           GO TO R1.
-       ACE-001.
-           DISPLAY (20, 12) "N = NOVO REGISTRO | A = ALTERAR |" 
-           " E = EXCLUIR | S = SAIR"  
-           ACCEPT (21, 9) W-OPCAO
-           IF W-OPCAO = "N" OR "n"
-              GO TO R1.
-           IF W-OPCAO = "A" OR "a" 
-              MOVE 1 TO W-SEL
-              GO TO R4.
-           IF W-OPCAO = "S" OR "s"
-              STOP RUN.
-           IF W-OPCAO NOT = "E" AND "e"
-              GO TO ACE-001.
-       EXC-OPC.
-           DISPLAY TELAPED.
-           DISPLAY (20, 12) "EXCLUIR   (S/N) : ".
-           ACCEPT (21, 9) W-OPCAO
-           IF W-OPCAO = "N" OR "n"
-              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R1.
-           IF W-OPCAO NOT = "S" AND "s"
-              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO EXC-OPC.
-       EXC-DL1.
-           DELETE ARQPED RECORD
-           IF ST-ERRO = "00"
-              MOVE "*** REGISTRO PEDIDO EXCLUIDO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R1.
-           MOVE "ERRO NA EXCLUSAO DO REGISTRO"   TO MENS
-           PERFORM ROT-MENS THRU ROT-MENS-FIM
-           GO TO ROT-FIM.
-       ALT-OPC.
-           DISPLAY TELAPED.
-           DISPLAY (20, 12) "ALTERAR (S/N) : ".
-           ACCEPT (21, 9) W-OPCAO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO R6.
-           IF W-OPCAO = "N" OR "n"
-              MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R1.
-           IF W-OPCAO NOT = "S" AND "s"
-              MOVE "DIGITE APENAS S = SIM e N = NAO" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO ALT-OPC.
-       ALT-RW1.
-           REWRITE REGPED
-           IF ST-ERRO = "00" OR "02"
-              MOVE "*** REGISTRO ALTERADO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R1.
-           MOVE "ERRO NA ALTERACAO DO REGISTRO PEDIDO"   TO MENS
-           PERFORM ROT-MENS THRU ROT-MENS-FIM
-           GO TO ROT-FIM.               
-       ROT-FIM.
-           CLOSE ARQPED ARQPROD ARQCLI.
-       ROT-MENS.
-           MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-           DISPLAY (20, 12) MENS.
-       ROT-MENS2.
-           ADD 1 TO W-CONT
-           IF W-CONT < 3000
-              GO TO ROT-MENS2
-           ELSE
-              MOVE SPACES TO MENS
-              DISPLAY (20, 12) MENS.
-       ROT-MENS-FIM.
-           EXIT.
-       FIM-ROT-TEMPO.
-      
-      *    FILE STATUS
-      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
-      *    22 = REGISTRO JÁ CADASTRADO
-      *    23 = REGISTRO NÃO ENCONTRADO
-      *    30 = ARQUIVO NÃO ENCONTRADO
-      *    95 = ISAM NAO CARREGADO
-      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
-           
-           
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE005.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CHAVE
+                    FILE STATUS IS ST-ERRO.
+
+           SELECT ARQITEM ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS ITEM-CHAVE
+                    FILE STATUS IS ST-ERRO.
+
+           SELECT ARQPROD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS COD
+                    FILE STATUS IS ST-ERRO.
+
+            SELECT ARQCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CPFCNPJ
+                    ALTERNATE RECORD KEY IS RSNOME
+                       WITH DUPLICATES
+                    FILE STATUS IS ST-ERRO.
+
+            SELECT ARQFOR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS FOR-CPFCNPJ
+                    ALTERNATE RECORD KEY IS FOR-RSNOME
+                       WITH DUPLICATES
+                    FILE STATUS IS ST-ERRO.
+
+            SELECT ARQLANC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS LANC-CHAVE
+                    FILE STATUS IS ST-ERRO.
+
+            SELECT ARQPEDCTL ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ST-ERRO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGPED.DAT".
+       01 REGPED.
+          03 CHAVE.
+           05 NUMPEDIDO         PIC 9(06).
+           05 TPPEDIDO          PIC 9(01).
+          03 CODCLI             PIC 9(14).
+          03 CODFORN            PIC 9(14).
+          03 TOTAL              PIC 9(07)V99.
+          03 DATAPED            PIC 9(08).
+          03 ULT-OPERADOR       PIC X(10).
+          03 PED-STATUS         PIC X(01).
+          03 PED-BASE-DEVOL     PIC 9(01).
+
+       FD ARQITEM
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ITEMPED.DAT".
+       01 REGITEM.
+          03 ITEM-CHAVE.
+           05 ITEM-NUMPEDIDO    PIC 9(06).
+           05 ITEM-TPPEDIDO     PIC 9(01).
+           05 ITEM-SEQ          PIC 9(02).
+          03 ITEM-CODPROD       PIC 9(06).
+          03 ITEM-QTD           PIC 9(06).
+          03 ITEM-PRECOU        PIC 9(06)V99.
+          03 ITEM-DESCONTO-PCT  PIC 9(03)V99.
+          03 ITEM-IMPOSTO-PCT   PIC 9(03)V99.
+          03 ITEM-TOTAL         PIC 9(07)V99.
+
+       FD ARQPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGPROD.DAT".
+       01 REGPROD.
+          03 COD            PIC 9(06).
+          03 DESC           PIC X(30).
+          03 UNIDADE        PIC X(02).
+          03 TPPROD         PIC 9(01).
+          03 PRECO          PIC 9(06)V99.
+          03 DATACP         PIC 9(08).
+          03 QTD            PIC 9(06).
+          03 QTD-MINIMO     PIC 9(06).
+          03 PROD-CPFCNPJ   PIC 9(14).
+          03 ULT-OPERADOR   PIC X(10).
+
+        FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGCLI.DAT".
+       01 REGCLI.
+          03 CPFCNPJ        PIC 9(14).
+          03 RSNOME         PIC X(60).
+          03 APSOBRE        PIC X(60).
+          03 CEP            PIC 9(08).
+          03 LOGR           PIC X(40).
+          03 NUM            PIC 9(08).
+          03 COMPL          PIC X(15).
+          03 BAIRRO         PIC X(22).
+          03 CIDADE         PIC X(33).
+          03 UF             PIC X(02).
+          03 TEL            PIC 9(11).
+          03 EMAIL          PIC X(40).
+          03 LIMITE-CREDITO PIC 9(08)V99.
+          03 TIPO-PESSOA    PIC X(01).
+          03 ULT-OPERADOR   PIC X(10).
+
+        FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGFOR.DAT".
+       01 REGFOR.
+          03 FOR-CPFCNPJ        PIC 9(14).
+          03 FOR-RSNOME         PIC X(60).
+          03 FOR-APSOBRE        PIC X(60).
+          03 FOR-CEP            PIC 9(08).
+          03 FOR-NUM            PIC 9(08).
+          03 FOR-COMPL          PIC X(15).
+          03 FOR-TEL            PIC 9(11).
+          03 FOR-EMAIL          PIC X(40).
+          03 FOR-TIPO-PESSOA    PIC X(01).
+          03 ULT-OPERADOR       PIC X(10).
+
+       FD ARQLANC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGLANC.DAT".
+       01 REGLANC.
+          03 LANC-CHAVE.
+           05 LANC-NUMPEDIDO     PIC 9(06).
+           05 LANC-TPPEDIDO      PIC 9(01).
+          03 LANC-TIPO           PIC X(01).
+          03 LANC-CODPESSOA      PIC 9(14).
+          03 LANC-VALOR          PIC S9(07)V99.
+          03 LANC-DATA           PIC 9(08).
+          03 LANC-STATUS         PIC X(01).
+
+       FD ARQPEDCTL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PEDSEQ.CTL".
+       01 REG-PEDCTL.
+          03 CTL-ULT-NUMPEDIDO  PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 W-CONT        PIC 9(06) VALUE ZEROS.
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 W-NOVO-PED    PIC X(01) VALUE SPACES.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 MENS          PIC X(67) VALUE SPACES.
+       01 DADOS         PIC X(01) VALUE SPACES.
+       01 DADO          PIC 9(14) VALUE ZEROS.
+       01 CONT          PIC 9(02) VALUE ZEROS.
+	   01 DTPPED		PIC X(06) VALUE SPACES.
+	   01 DESCPROD		PIC X(30) VALUE SPACES.
+       01 CODPROD       PIC 9(06) VALUE ZEROS.
+       01 PED-QTD       PIC 9(06) VALUE ZEROS.
+       01 PRECOU        PIC 9(06)V99 VALUE ZEROS.
+       01 DESCONTO-PCT  PIC 9(03)V99 VALUE ZEROS.
+       01 IMPOSTO-PCT   PIC 9(03)V99 VALUE ZEROS.
+       01 ITEMTOTAL     PIC 9(07)V99 VALUE ZEROS.
+       01 W-SUBTOTAL    PIC 9(07)V99 VALUE ZEROS.
+       01 W-SALDO       PIC 9(07) VALUE ZEROS.
+       01 W-SALDO-CLI   PIC 9(09)V99 VALUE ZEROS.
+       01 W-ABORTA-SALVAR PIC 9(01) VALUE ZEROS.
+       01 W-OPERADOR    PIC X(10) VALUE SPACES.
+       01 W-DSTATUS     PIC X(10) VALUE SPACES.
+
+       01 W-ITENS.
+          03 W-ITEM OCCURS 20 TIMES INDEXED BY IX.
+             05 WI-CODPROD    PIC 9(06).
+             05 WI-QTD        PIC 9(06).
+             05 WI-PRECOU     PIC 9(06)V99.
+             05 WI-DESCONTO   PIC 9(03)V99.
+             05 WI-IMPOSTO    PIC 9(03)V99.
+             05 WI-TOTAL      PIC 9(07)V99.
+       01 W-QTD-ITENS   PIC 9(02) VALUE ZEROS.
+
+       SCREEN SECTION.
+
+       01  TELAPED.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                                  PEDIDO".
+           05  LINE 02  COLUMN 41
+               VALUE  "S".
+           05  LINE 05  COLUMN 01
+               VALUE  " NUM PEDIDO:         TIPO:".
+           05  LINE 07  COLUMN 01
+               VALUE  " COD. PRODUTO:         NOME DO PRODUTO:".
+           05  LINE 09  COLUMN 01
+               VALUE  " COD. CLIENTE:".
+           05  LINE 11  COLUMN 01
+               VALUE  " COD. FORNECEDOR:".
+           05  LINE 13  COLUMN 01
+               VALUE  " QUANTIDADE:".
+           05  LINE 14  COLUMN 01
+               VALUE  " DESCONTO %:".
+           05  LINE 15  COLUMN 01
+               VALUE  " PRECO UNITARIO:".
+           05  LINE 16  COLUMN 01
+               VALUE  " IMPOSTO %:".
+           05  LINE 17  COLUMN 01
+               VALUE  " VALOR DO ITEM:".
+           05  LINE 18  COLUMN 01
+               VALUE  " ITENS INCLUIDOS:".
+           05  LINE 18  COLUMN 25
+               VALUE  "TOTAL DO PEDIDO:".
+           05  LINE 19  COLUMN 01
+               VALUE  " DATA DO PEDIDO:".
+           05  LINE 19  COLUMN 41
+               VALUE  "STATUS:".
+           05  LINE 20  COLUMN 01
+               VALUE  " MENSAGEM:".
+           05  LINE 21  COLUMN 01
+               VALUE  " OPCAO:".
+           05  TNUMPEDIDO
+               LINE 05  COLUMN 14  PIC 9(06)
+               USING  NUMPEDIDO.
+           05  TTPPEDIDO
+               LINE 05  COLUMN 28  PIC 9(01)
+               USING  TPPEDIDO.
+           05  TDTPPED
+               LINE 05  COLUMN 31  PIC X(06)
+               USING  DTPPED.
+           05  TCODPROD
+               LINE 07  COLUMN 16  PIC 9(06)
+               USING  CODPROD.
+           05  TDESCPROD
+               LINE 07  COLUMN 41  PIC X(30)
+               USING  DESCPROD.
+           05  TCODCLI
+               LINE 09  COLUMN 16  PIC 9(14)
+               USING  CODCLI.
+           05  TCODFORN
+               LINE 11  COLUMN 19  PIC 9(14)
+               USING  CODFORN.
+           05  TQTD
+               LINE 13  COLUMN 14  PIC 9(06)
+               USING  PED-QTD.
+           05  TDESCONTO
+               LINE 14  COLUMN 13  PIC 9(03)
+               USING  DESCONTO-PCT.
+           05  TPRECOU
+               LINE 15  COLUMN 18  PIC 9(06)
+               USING  PRECOU.
+           05  TIMPOSTO
+               LINE 16  COLUMN 12  PIC 9(03)
+               USING  IMPOSTO-PCT.
+           05  TTOTAL
+               LINE 17  COLUMN 17  PIC 9(09)
+               USING  ITEMTOTAL.
+           05  TQTDITENS
+               LINE 18  COLUMN 19  PIC 9(02)
+               USING  W-QTD-ITENS.
+           05  TTOTALPED
+               LINE 18  COLUMN 42  PIC 9(09)
+               USING  TOTAL.
+           05  TDATAPED
+               LINE 19  COLUMN 18  PIC 99/99/9999
+               USING  DATAPED.
+           05  TDSTATUS
+               LINE 19  COLUMN 49  PIC X(10)
+               USING  W-DSTATUS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+       ABRE-ARQUIVO.
+           OPEN I-O ARQPED
+           IF ST-ERRO IS NOT = "00"
+           IF ST-ERRO = "30"
+              OPEN OUTPUT ARQPED
+              MOVE "CRIANDO ARQUIVO CADASTRO DE PEDIDOS" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQPED
+              GO TO R0
+           ELSE
+              IF ST-ERRO = "95"
+                 MOVE "ISAM NAO CARREGADO " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO PEDIDO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       ABRE-ITEM.
+           OPEN I-O ARQITEM
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQITEM
+                 MOVE "CRIANDO ARQUIVO DE ITENS DE PEDIDO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE ARQITEM
+                 OPEN I-O ARQITEM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE ITENS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       ABRE-PRODUTO.
+           OPEN I-O ARQPROD
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE PRODUTO NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE PRODUTO " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       ABRE-CLIENTE.
+           OPEN INPUT ARQCLI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CLIENTE NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CLIENTE " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       ABRE-FORNEC.
+           OPEN INPUT ARQFOR
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE FORNECEDOR NAO ENCONTRADO ***"
+                    TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE FORNECEDOR"
+                    TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       ABRE-LANC.
+           OPEN I-O ARQLANC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQLANC
+                 MOVE "CRIANDO ARQUIVO DE CONTAS A RECEBER/PAGAR"
+                    TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE ARQLANC
+                 OPEN I-O ARQLANC
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE LANCAMENTOS"
+                    TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       GERA-PROX-NUMPED.
+           MOVE ZEROS TO CTL-ULT-NUMPEDIDO
+           OPEN INPUT ARQPEDCTL
+           IF ST-ERRO = "00"
+              READ ARQPEDCTL
+              CLOSE ARQPEDCTL
+           ELSE
+              NEXT SENTENCE.
+           ADD 1 TO CTL-ULT-NUMPEDIDO
+           MOVE CTL-ULT-NUMPEDIDO TO NUMPEDIDO
+           OPEN OUTPUT ARQPEDCTL
+           WRITE REG-PEDCTL
+           CLOSE ARQPEDCTL.
+       LOGIN-OPERADOR.
+           DISPLAY (01, 01) ERASE
+           DISPLAY (10, 20) "CODIGO DO OPERADOR: "
+           ACCEPT (10, 41) W-OPERADOR
+           IF W-OPERADOR = SPACES
+              MOVE "OPERADOR" TO W-OPERADOR.
+       R1.
+           MOVE SPACES TO DESC DESCPROD
+           MOVE ZEROS TO PROD-CPFCNPJ CPFCNPJ FOR-CPFCNPJ W-SEL
+           NUMPEDIDO TPPEDIDO CODPROD CODCLI CODFORN
+           QTD PRECO TOTAL PROD-CPFCNPJ PRECOU PED-QTD ITEMTOTAL
+           DESCONTO-PCT IMPOSTO-PCT DATAPED W-QTD-ITENS PED-BASE-DEVOL
+           MOVE SPACES TO W-DSTATUS.
+       RTELA.
+           DISPLAY TELAPED.
+       R1A.
+           DISPLAY (03, 01)
+              "NOVO PEDIDO (NUMERO AUTOMATICO)? (S/N): "
+           ACCEPT (03, 42) W-NOVO-PED
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              CLOSE ARQPED ARQITEM
+              GOBACK.
+           IF W-NOVO-PED = "S" OR "s"
+              PERFORM GERA-PROX-NUMPED
+              DISPLAY TELAPED
+              GO TO R3
+           ELSE
+              IF W-NOVO-PED = "N" OR "n"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE "DIGITE S OU N" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1A.
+       R2.
+           ACCEPT TNUMPEDIDO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              CLOSE ARQPED ARQITEM
+              GOBACK.
+           IF NUMPEDIDO = ZEROS
+              MOVE "CODIGO EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+       R3.
+           DISPLAY(05, 31) "1 - COMPRA | 2 - VENDA | 3 - DEVOLUCAO".
+		   ACCEPT TTPPEDIDO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R2.
+           IF TPPEDIDO = ZEROS
+              MOVE "TIPO DE PEDIDO EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+           IF TPPEDIDO > 3
+              MOVE "TIPO DE PEDIDO INEXISTENTE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+           MOVE ZEROS TO PED-BASE-DEVOL
+           IF TPPEDIDO = 3
+              GO TO R3D.
+           GO TO R3A.
+       R3D.
+           DISPLAY (06, 31) "DEVOLUCAO A: 1-FORNECEDOR(COMPRA)"
+           " 2-CLIENTE(VENDA)"
+           ACCEPT (06, 44) PED-BASE-DEVOL
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R3.
+           IF PED-BASE-DEVOL NOT = 1 AND NOT = 2
+              MOVE "DIGITE 1 = FORNECEDOR OU 2 = CLIENTE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3D.
+       R3A.
+           IF TPPEDIDO = 1
+              MOVE "COMPRA" TO DTPPED
+           ELSE
+              IF TPPEDIDO = 3
+                 MOVE "DEVOL." TO DTPPED
+              ELSE
+                 MOVE "VENDA" TO DTPPED.
+           DISPLAY TELAPED.
+       DEFINE-STATUS.
+           EVALUATE PED-STATUS
+              WHEN "F" MOVE "FATURADO" TO W-DSTATUS
+              WHEN "C" MOVE "CANCELADO" TO W-DSTATUS
+              WHEN OTHER MOVE "ABERTO" TO W-DSTATUS.
+       MOSTRA-CLI-PED.
+           MOVE CODCLI TO CPFCNPJ
+           READ ARQCLI
+           IF ST-ERRO = "00"
+              PERFORM VERIFICA-CLI-EH-FORN.
+       MOSTRA-FORN-PED.
+           MOVE CODFORN TO FOR-CPFCNPJ
+           READ ARQFOR
+           IF ST-ERRO = "00"
+              PERFORM VERIFICA-FORN-EH-CLI.
+       ESCOLHE-MOSTRA.
+           IF TPPEDIDO = 1 OR (TPPEDIDO = 3 AND PED-BASE-DEVOL = 1)
+              PERFORM MOSTRA-FORN-PED
+           ELSE
+              PERFORM MOSTRA-CLI-PED.
+       LER-CAD.
+           READ ARQPED
+           IF ST-ERRO NOT = "23"
+              PERFORM DEFINE-STATUS
+              PERFORM R3A
+              PERFORM ESCOLHE-MOSTRA
+              DISPLAY TELAPED
+              MOVE "*** PEDIDO JA ESTA CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ACE-001
+           ELSE
+              GO TO R5.
+       R4.
+           IF W-QTD-ITENS = 20
+              MOVE "LIMITE DE 20 ITENS POR PEDIDO ATINGIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO CONF.
+           DISPLAY (22, 12) "F1 = FINALIZA INCLUSAO DE ITENS"
+           ACCEPT TCODPROD
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              IF W-QTD-ITENS = ZEROS
+                 MOVE "INCLUA PELO MENOS UM ITEM NO PEDIDO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R4
+              ELSE
+                 GO TO CONF.
+           IF CODPROD = ZEROS
+              MOVE "CODIGO DO PRODUTO VAZIO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+       R4A.
+           MOVE CODPROD TO COD
+           READ ARQPROD
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*** PRODUTO NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADASTRO DE PRODUTO"
+                  TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+              MOVE DESC TO DESCPROD
+              MOVE PRECO TO PRECOU
+              DISPLAY TELAPED
+              GO TO R6.
+       R5.
+           IF TPPEDIDO = 1 OR (TPPEDIDO = 3 AND PED-BASE-DEVOL = 1)
+              GO TO R5F
+           ELSE
+              ACCEPT TCODCLI.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+            GO TO R3.
+           IF CODCLI = ZEROS
+              MOVE "COD CLIENTE VAZIO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+       R5A.
+           MOVE CODCLI TO CPFCNPJ
+           READ ARQCLI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*** CPF/CNPJ NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R5
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADASTRO DE CLIENTE"
+				  TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                PERFORM VERIFICA-CLI-EH-FORN
+                DISPLAY TELAPED
+                GO TO R5B.
+       R5F.
+           ACCEPT TCODFORN
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R3.
+           IF CODFORN = ZEROS
+              MOVE "COD FORNECEDOR VAZIO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5F.
+       R5G.
+           MOVE CODFORN TO FOR-CPFCNPJ
+           READ ARQFOR
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*** FORNECEDOR NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R5F
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADASTRO DE FORNEC"
+                  TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                PERFORM VERIFICA-FORN-EH-CLI
+                DISPLAY TELAPED.
+       VERIFICA-CLI-EH-FORN.
+           MOVE CPFCNPJ TO FOR-CPFCNPJ
+           READ ARQFOR
+           IF ST-ERRO = "00"
+              MOVE "*** ATENCAO: ESTE CPF/CNPJ TAMBEM E FORNECEDOR ***"
+                 TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       VERIFICA-FORN-EH-CLI.
+           MOVE FOR-CPFCNPJ TO CPFCNPJ
+           READ ARQCLI
+           IF ST-ERRO = "00"
+              MOVE "*** ATENCAO: ESTE CPF/CNPJ TAMBEM E CLIENTE ***"
+                 TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       R5B.
+           ACCEPT TDATAPED
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              IF TPPEDIDO = 1 OR (TPPEDIDO = 3 AND PED-BASE-DEVOL = 1)
+                 GO TO R5F
+              ELSE
+                 GO TO R5A.
+           IF DATAPED = ZEROS
+              MOVE "DATA EM BRANCO, DIGITE A DATA DO PEDIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5B.
+           IF W-SEL = 1
+              GO TO ALT-OPC.
+           GO TO R4.
+       R6.
+           ACCEPT TQTD
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+            GO TO R4.
+           IF PED-QTD = ZEROS
+              MOVE "QUANTIDADE NULA" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6.
+       R6B.
+           ACCEPT TDESCONTO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R6.
+       R6C.
+           ACCEPT TIMPOSTO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R6B.
+       R7.
+           MULTIPLY PRECOU BY PED-QTD GIVING W-SUBTOTAL
+           COMPUTE ITEMTOTAL = W-SUBTOTAL -
+                   (W-SUBTOTAL * DESCONTO-PCT / 100) +
+                   (W-SUBTOTAL * IMPOSTO-PCT / 100)
+           PERFORM VERIFICA-ESTOQUE THRU VERIFICA-ESTOQUE-FIM
+           PERFORM GRAVA-ITEM-BUFFER
+           MOVE SPACES TO DESCPROD
+           MOVE ZEROS TO CODPROD PED-QTD PRECOU ITEMTOTAL
+              DESCONTO-PCT IMPOSTO-PCT
+           DISPLAY TELAPED
+           MOVE "ITEM INCLUIDO NO PEDIDO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO R4.
+       VERIFICA-ESTOQUE.
+           IF TPPEDIDO = 2 OR (TPPEDIDO = 3 AND PED-BASE-DEVOL = 1)
+              GO TO VE-START.
+           GO TO VERIFICA-ESTOQUE-FIM.
+       VE-START.
+           MOVE CODPROD TO COD
+           READ ARQPROD
+           MOVE QTD TO W-SALDO
+           SET IX TO 1.
+       VE-LOOP.
+           IF IX > W-QTD-ITENS
+              GO TO VE-CHECK.
+           IF WI-CODPROD(IX) = CODPROD
+              SUBTRACT WI-QTD(IX) FROM W-SALDO.
+           SET IX UP BY 1
+           GO TO VE-LOOP.
+       VE-CHECK.
+           IF PED-QTD > W-SALDO
+              MOVE "ESTOQUE INSUFICIENTE PARA ESTA OPERACAO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6.
+       VERIFICA-ESTOQUE-FIM.
+           EXIT.
+       GRAVA-ITEM-BUFFER.
+           ADD 1 TO W-QTD-ITENS
+           MOVE CODPROD TO WI-CODPROD(W-QTD-ITENS)
+           MOVE PED-QTD TO WI-QTD(W-QTD-ITENS)
+           MOVE PRECOU TO WI-PRECOU(W-QTD-ITENS)
+           MOVE DESCONTO-PCT TO WI-DESCONTO(W-QTD-ITENS)
+           MOVE IMPOSTO-PCT TO WI-IMPOSTO(W-QTD-ITENS)
+           MOVE ITEMTOTAL TO WI-TOTAL(W-QTD-ITENS)
+           ADD ITEMTOTAL TO TOTAL.
+       CALCULA-SALDO-CLI.
+           MOVE ZEROS TO W-SALDO-CLI
+           MOVE LOW-VALUES TO LANC-CHAVE
+           START ARQLANC KEY IS NOT LESS THAN LANC-CHAVE
+           IF ST-ERRO NOT = "00"
+              GO TO CALCULA-SALDO-CLI-FIM.
+       CSC-LOOP.
+           READ ARQLANC NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO CALCULA-SALDO-CLI-FIM.
+           IF LANC-TIPO = "R" AND LANC-STATUS = "A"
+              AND LANC-CODPESSOA = CODCLI
+              ADD LANC-VALOR TO W-SALDO-CLI.
+           GO TO CSC-LOOP.
+       CALCULA-SALDO-CLI-FIM.
+           EXIT.
+       CONF.
+           DISPLAY TELAPED.
+           DISPLAY (20, 12) "QUER SALVAR OS DADOS? (S/N)"
+           ACCEPT (21, 9) DADOS
+           IF DADOS = "S" OR "s"
+              MOVE ZEROS TO W-ABORTA-SALVAR
+              IF TPPEDIDO = 2 AND LIMITE-CREDITO OF REGCLI > ZEROS
+                 PERFORM CALCULA-SALDO-CLI THRU CALCULA-SALDO-CLI-FIM
+                 IF W-SALDO-CLI + TOTAL > LIMITE-CREDITO OF REGCLI
+                    MOVE 1 TO W-ABORTA-SALVAR
+              IF W-ABORTA-SALVAR = 1
+                 MOVE "LIMITE DE CREDITO DO CLIENTE EXCEDIDO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO CONF
+              ELSE
+                 MOVE "DADOS FORAM SALVOS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-WR1
+           ELSE
+              IF DADOS = "N" OR "n"
+                 MOVE "DADOS APAGADOS E NAO SALVOS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1
+              ELSE
+                 MOVE "DIGITE UMA OPERACAO VALIDA (S/N)" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO CONF.
+       INC-WR1.
+           MOVE W-OPERADOR TO ULT-OPERADOR OF REGPED
+           MOVE "A" TO PED-STATUS
+           WRITE REGPED
+           PERFORM GRAVA-ITENS THRU GRAVA-ITENS-FIM
+           PERFORM GERA-LANC-NOVO.
+           GO TO R1.
+       GRAVA-ITENS.
+           SET IX TO 1.
+       GI-LOOP.
+           IF IX > W-QTD-ITENS
+              GO TO GRAVA-ITENS-FIM.
+           MOVE NUMPEDIDO TO ITEM-NUMPEDIDO
+           MOVE TPPEDIDO TO ITEM-TPPEDIDO
+           MOVE IX TO ITEM-SEQ
+           MOVE WI-CODPROD(IX) TO ITEM-CODPROD
+           MOVE WI-QTD(IX) TO ITEM-QTD
+           MOVE WI-PRECOU(IX) TO ITEM-PRECOU
+           MOVE WI-DESCONTO(IX) TO ITEM-DESCONTO-PCT
+           MOVE WI-IMPOSTO(IX) TO ITEM-IMPOSTO-PCT
+           MOVE WI-TOTAL(IX) TO ITEM-TOTAL
+           WRITE REGITEM
+           MOVE WI-CODPROD(IX) TO CODPROD
+           MOVE WI-QTD(IX) TO PED-QTD
+           PERFORM ATUALIZA-ESTOQUE-NOVO
+           SET IX UP BY 1
+           GO TO GI-LOOP.
+       GRAVA-ITENS-FIM.
+           EXIT.
+       GERA-LANC-NOVO.
+           MOVE CHAVE TO LANC-CHAVE
+           IF TPPEDIDO = 1 OR (TPPEDIDO = 3 AND PED-BASE-DEVOL = 1)
+              MOVE "P" TO LANC-TIPO
+              MOVE CODFORN TO LANC-CODPESSOA
+           ELSE
+              MOVE "R" TO LANC-TIPO
+              MOVE CODCLI TO LANC-CODPESSOA.
+           IF TPPEDIDO = 3
+              COMPUTE LANC-VALOR = TOTAL * -1
+           ELSE
+              MOVE TOTAL TO LANC-VALOR.
+           MOVE DATAPED TO LANC-DATA
+           MOVE "A" TO LANC-STATUS
+           WRITE REGLANC.
+       ATUALIZA-ESTOQUE-NOVO.
+           MOVE CODPROD TO COD
+           READ ARQPROD
+           IF TPPEDIDO = 1 OR (TPPEDIDO = 3 AND PED-BASE-DEVOL = 2)
+              ADD PED-QTD TO QTD
+           ELSE
+              SUBTRACT PED-QTD FROM QTD
+           REWRITE REGPROD.
+       ACE-001.
+           IF PED-STATUS = "C"
+              MOVE "PEDIDO CANCELADO - SOMENTE CONSULTA" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           DISPLAY (20, 12) "N = NOVO REGISTRO | A = ALTERAR |"
+           " F = FATURAR | E = EXCLUIR | S = SAIR"
+           ACCEPT (21, 9) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              GO TO R1.
+           IF W-OPCAO = "A" OR "a"
+              MOVE 1 TO W-SEL
+              MOVE "ALTERACAO DE CABECALHO - ITENS NAO SAO ALTERADOS"
+                 TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+           IF W-OPCAO = "F" OR "f"
+              IF PED-STATUS = "F"
+                 MOVE "PEDIDO JA ESTA FATURADO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ACE-001
+              ELSE
+                 GO TO FAT-OPC.
+           IF W-OPCAO = "S" OR "s"
+              GOBACK.
+           IF W-OPCAO NOT = "E" AND "e"
+              GO TO ACE-001.
+       EXC-OPC.
+           DISPLAY TELAPED.
+           DISPLAY (20, 12) "EXCLUIR   (S/N) : ".
+           ACCEPT (21, 9) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-OPC.
+       EXC-DL1.
+           PERFORM REVERTE-ITENS THRU REVERTE-ITENS-FIM
+           PERFORM REVERTE-LANC
+           MOVE "C" TO PED-STATUS
+           REWRITE REGPED
+           IF ST-ERRO = "00"
+              MOVE "*** PEDIDO CANCELADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NO CANCELAMENTO DO PEDIDO"   TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+       REVERTE-ITENS.
+           MOVE NUMPEDIDO TO ITEM-NUMPEDIDO
+           MOVE TPPEDIDO TO ITEM-TPPEDIDO
+           MOVE ZEROS TO ITEM-SEQ
+           START ARQITEM KEY IS NOT LESS ITEM-CHAVE
+              INVALID KEY GO TO REVERTE-ITENS-FIM.
+       REVERTE-ITENS-LOOP.
+           READ ARQITEM NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO REVERTE-ITENS-FIM.
+           IF ITEM-NUMPEDIDO NOT = NUMPEDIDO OR
+              ITEM-TPPEDIDO NOT = TPPEDIDO
+              GO TO REVERTE-ITENS-FIM.
+           MOVE ITEM-CODPROD TO COD
+           READ ARQPROD
+           IF TPPEDIDO = 1 OR (TPPEDIDO = 3 AND PED-BASE-DEVOL = 2)
+              SUBTRACT ITEM-QTD FROM QTD
+           ELSE
+              ADD ITEM-QTD TO QTD.
+           REWRITE REGPROD
+           GO TO REVERTE-ITENS-LOOP.
+       REVERTE-ITENS-FIM.
+           EXIT.
+       REVERTE-LANC.
+           MOVE CHAVE TO LANC-CHAVE
+           READ ARQLANC
+           IF ST-ERRO = "00"
+              DELETE ARQLANC RECORD.
+       FAT-OPC.
+           DISPLAY TELAPED.
+           DISPLAY (20, 12) "FATURAR   (S/N) : ".
+           ACCEPT (21, 9) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** PEDIDO NAO FATURADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO FAT-OPC.
+       FAT-RW1.
+           MOVE "F" TO PED-STATUS
+           MOVE W-OPERADOR TO ULT-OPERADOR OF REGPED
+           REWRITE REGPED
+           IF ST-ERRO = "00"
+              MOVE "*** PEDIDO FATURADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NO FATURAMENTO DO PEDIDO"   TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+       ALT-OPC.
+           DISPLAY TELAPED.
+           DISPLAY (20, 12) "ALTERAR (S/N) : ".
+           ACCEPT (21, 9) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R5B.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "DIGITE APENAS S = SIM e N = NAO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ALT-OPC.
+       ALT-RW1.
+           MOVE W-OPERADOR TO ULT-OPERADOR OF REGPED
+           REWRITE REGPED
+           IF ST-ERRO = "00" OR "02"
+              PERFORM GERA-LANC-ALT
+              MOVE "*** REGISTRO ALTERADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA ALTERACAO DO REGISTRO PEDIDO"   TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+       GERA-LANC-ALT.
+           MOVE CHAVE TO LANC-CHAVE
+           READ ARQLANC
+           IF TPPEDIDO = 1 OR (TPPEDIDO = 3 AND PED-BASE-DEVOL = 1)
+              MOVE "P" TO LANC-TIPO
+              MOVE CODFORN TO LANC-CODPESSOA
+           ELSE
+              MOVE "R" TO LANC-TIPO
+              MOVE CODCLI TO LANC-CODPESSOA.
+           IF TPPEDIDO = 3
+              COMPUTE LANC-VALOR = TOTAL * -1
+           ELSE
+              MOVE TOTAL TO LANC-VALOR.
+           MOVE DATAPED TO LANC-DATA
+           REWRITE REGLANC.
+       ROT-FIM.
+           CLOSE ARQPED ARQITEM ARQPROD ARQCLI ARQFOR ARQLANC.
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (20, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (20, 12) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
+
