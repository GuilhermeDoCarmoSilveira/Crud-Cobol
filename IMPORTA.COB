@@ -0,0 +1,344 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPORTA.
+      **************************************************
+      * IMPORTACAO EM LOTE DE CLIENTES, FORNECEDORES E  *
+      * PRODUTOS A PARTIR DE UM ARQUIVO TEXTO DELIMITADO*
+      * POR VIRGULA (IMPORTA.TXT). 1a COLUNA = TIPO:    *
+      *   C = CLIENTE   F = FORNECEDOR   P = PRODUTO    *
+      **************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQENT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ST-ERRO3.
+
+           SELECT ARQCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CPFCNPJ
+                    ALTERNATE RECORD KEY IS RSNOME
+                       WITH DUPLICATES
+                    FILE STATUS IS ST-ERRO.
+
+           SELECT ARQFOR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS FOR-CPFCNPJ
+                    ALTERNATE RECORD KEY IS FOR-RSNOME
+                       WITH DUPLICATES
+                    FILE STATUS IS ST-ERRO.
+
+           SELECT ARQPROD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS COD
+                    FILE STATUS IS ST-ERRO.
+
+           SELECT RELSAI ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQENT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "IMPORTA.TXT".
+       01 LINHA-ENT              PIC X(200).
+
+       FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGCLI.DAT".
+       01 REGCLI.
+          03 CPFCNPJ        PIC 9(14).
+          03 RSNOME         PIC X(60).
+          03 APSOBRE        PIC X(60).
+          03 CEP            PIC 9(08).
+          03 LOGR           PIC X(40).
+          03 NUM            PIC 9(08).
+          03 COMPL          PIC X(15).
+          03 BAIRRO         PIC X(22).
+          03 CIDADE         PIC X(33).
+          03 UF             PIC X(02).
+          03 TEL            PIC 9(11).
+          03 EMAIL          PIC X(40).
+          03 LIMITE-CREDITO PIC 9(08)V99.
+          03 TIPO-PESSOA    PIC X(01).
+          03 ULT-OPERADOR   PIC X(10).
+
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGFOR.DAT".
+       01 REGFOR.
+          03 FOR-CPFCNPJ        PIC 9(14).
+          03 FOR-RSNOME         PIC X(60).
+          03 FOR-APSOBRE        PIC X(60).
+          03 FOR-CEP            PIC 9(08).
+          03 FOR-NUM            PIC 9(08).
+          03 FOR-COMPL          PIC X(15).
+          03 FOR-TEL            PIC 9(11).
+          03 FOR-EMAIL          PIC X(40).
+          03 FOR-TIPO-PESSOA    PIC X(01).
+          03 ULT-OPERADOR       PIC X(10).
+
+       FD ARQPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGPROD.DAT".
+       01 REGPROD.
+          03 COD            PIC 9(06).
+          03 DESC           PIC X(30).
+          03 UNIDADE        PIC X(02).
+          03 TPPROD         PIC 9(01).
+          03 PRECO          PIC 9(06)V99.
+          03 DATACP         PIC 9(08).
+          03 QTD            PIC 9(06).
+          03 QTD-MINIMO     PIC 9(06).
+          03 PROD-CPFCNPJ   PIC 9(14).
+          03 ULT-OPERADOR   PIC X(10).
+
+       FD RELSAI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "IMPORTARPT.TXT".
+       01 LINHA-SAI              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 W-TIPOREG     PIC X(01) VALUE SPACES.
+       01 W-QTD-CLI     PIC 9(05) VALUE ZEROS.
+       01 W-QTD-FOR     PIC 9(05) VALUE ZEROS.
+       01 W-QTD-PROD    PIC 9(05) VALUE ZEROS.
+       01 W-QTD-ERRO    PIC 9(05) VALUE ZEROS.
+       01 W-LINNUM      PIC 9(05) VALUE ZEROS.
+       01 W-LIN-DISP    PIC ZZZZ9.
+
+       01 CAMPOS.
+          03 CAMPO OCCURS 15 TIMES PIC X(60).
+       01 W-QTD-CAMPOS  PIC 9(02) VALUE ZEROS.
+
+       01 W-NUMBUF14    PIC X(14) JUSTIFIED RIGHT.
+       01 W-NUMBUF11    PIC X(11) JUSTIFIED RIGHT.
+       01 W-NUMBUF08    PIC X(08) JUSTIFIED RIGHT.
+       01 W-NUMBUF06    PIC X(06) JUSTIFIED RIGHT.
+       01 W-NUMBUF01    PIC X(01) JUSTIFIED RIGHT.
+       01 W-LEN-DOC     PIC 9(02) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT ARQENT
+           IF ST-ERRO3 NOT = "00"
+              DISPLAY "ARQUIVO IMPORTA.TXT NAO ENCONTRADO"
+              STOP RUN.
+           OPEN OUTPUT RELSAI
+           MOVE "RELATORIO DE IMPORTACAO EM LOTE" TO LINHA-SAI
+           WRITE LINHA-SAI
+           PERFORM ABRE-SAIDAS
+           PERFORM PROCESSA-LINHAS
+           PERFORM FECHA-SAIDAS
+           MOVE SPACES TO LINHA-SAI
+           WRITE LINHA-SAI
+           STRING "CLIENTES IMPORTADOS: " W-QTD-CLI
+              DELIMITED BY SIZE INTO LINHA-SAI
+           WRITE LINHA-SAI
+           STRING "FORNECEDORES IMPORTADOS: " W-QTD-FOR
+              DELIMITED BY SIZE INTO LINHA-SAI
+           WRITE LINHA-SAI
+           STRING "PRODUTOS IMPORTADOS: " W-QTD-PROD
+              DELIMITED BY SIZE INTO LINHA-SAI
+           WRITE LINHA-SAI
+           STRING "LINHAS COM ERRO/IGNORADAS: " W-QTD-ERRO
+              DELIMITED BY SIZE INTO LINHA-SAI
+           WRITE LINHA-SAI
+           CLOSE ARQENT RELSAI
+           DISPLAY "IMPORTACAO CONCLUIDA. RELATORIO EM IMPORTARPT.TXT."
+           STOP RUN.
+
+       ABRE-SAIDAS.
+           OPEN I-O ARQCLI
+           IF ST-ERRO = "30"
+              OPEN OUTPUT ARQCLI
+              CLOSE ARQCLI
+              OPEN I-O ARQCLI.
+           OPEN I-O ARQFOR
+           IF ST-ERRO = "30"
+              OPEN OUTPUT ARQFOR
+              CLOSE ARQFOR
+              OPEN I-O ARQFOR.
+           OPEN I-O ARQPROD
+           IF ST-ERRO = "30"
+              OPEN OUTPUT ARQPROD
+              CLOSE ARQPROD
+              OPEN I-O ARQPROD.
+
+       FECHA-SAIDAS.
+           CLOSE ARQCLI ARQFOR ARQPROD.
+
+       PROCESSA-LINHAS.
+           READ ARQENT NEXT
+           IF ST-ERRO3 = "00"
+              ADD 1 TO W-LINNUM
+              IF LINHA-ENT NOT = SPACES
+                 PERFORM QUEBRA-LINHA
+                 PERFORM GRAVA-REGISTRO
+                 GO TO PROCESSA-LINHAS
+              ELSE
+                 GO TO PROCESSA-LINHAS.
+
+       QUEBRA-LINHA.
+           MOVE SPACES TO CAMPOS
+           MOVE ZEROS TO W-QTD-CAMPOS
+           UNSTRING LINHA-ENT DELIMITED BY ","
+              INTO CAMPO(1) CAMPO(2) CAMPO(3) CAMPO(4) CAMPO(5)
+                   CAMPO(6) CAMPO(7) CAMPO(8) CAMPO(9) CAMPO(10)
+                   CAMPO(11) CAMPO(12) CAMPO(13)
+              TALLYING IN W-QTD-CAMPOS
+           MOVE CAMPO(1) TO W-TIPOREG.
+
+       GRAVA-REGISTRO.
+           IF W-TIPOREG = "C" OR "c"
+              PERFORM GRAVA-CLIENTE
+           ELSE
+              IF W-TIPOREG = "F" OR "f"
+                 PERFORM GRAVA-FORNECEDOR
+              ELSE
+                 IF W-TIPOREG = "P" OR "p"
+                    PERFORM GRAVA-PRODUTO
+                 ELSE
+                    ADD 1 TO W-QTD-ERRO
+                    PERFORM REGISTRA-ERRO-LINHA.
+
+       GRAVA-CLIENTE.
+           MOVE ZEROS TO CPFCNPJ CEP NUM TEL
+           MOVE SPACES TO RSNOME APSOBRE LOGR COMPL BAIRRO CIDADE
+              UF EMAIL TIPO-PESSOA
+           MOVE "IMPORTACAO" TO ULT-OPERADOR OF REGCLI
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CAMPO(2))) TO W-LEN-DOC
+           IF W-LEN-DOC = 11
+              MOVE "F" TO TIPO-PESSOA
+           ELSE
+              MOVE "J" TO TIPO-PESSOA.
+           MOVE FUNCTION TRIM(CAMPO(2)) TO W-NUMBUF14
+           INSPECT W-NUMBUF14 REPLACING LEADING SPACE BY ZERO
+           MOVE W-NUMBUF14 TO CPFCNPJ
+           MOVE CAMPO(3)  TO RSNOME
+           MOVE CAMPO(4)  TO APSOBRE
+           MOVE FUNCTION TRIM(CAMPO(5)) TO W-NUMBUF08
+           INSPECT W-NUMBUF08 REPLACING LEADING SPACE BY ZERO
+           MOVE W-NUMBUF08 TO CEP
+           MOVE CAMPO(6)  TO LOGR
+           MOVE FUNCTION TRIM(CAMPO(7)) TO W-NUMBUF08
+           INSPECT W-NUMBUF08 REPLACING LEADING SPACE BY ZERO
+           MOVE W-NUMBUF08 TO NUM
+           MOVE CAMPO(8)  TO COMPL
+           MOVE CAMPO(9)  TO BAIRRO
+           MOVE CAMPO(10) TO CIDADE
+           MOVE CAMPO(11) TO UF
+           MOVE FUNCTION TRIM(CAMPO(12)) TO W-NUMBUF11
+           INSPECT W-NUMBUF11 REPLACING LEADING SPACE BY ZERO
+           MOVE W-NUMBUF11 TO TEL
+           MOVE CAMPO(13) TO EMAIL
+           IF CPFCNPJ = ZEROS
+              ADD 1 TO W-QTD-ERRO
+              PERFORM REGISTRA-ERRO-LINHA
+           ELSE
+              WRITE REGCLI
+              IF ST-ERRO = "00"
+                 ADD 1 TO W-QTD-CLI
+              ELSE
+                 ADD 1 TO W-QTD-ERRO
+                 PERFORM REGISTRA-ERRO-LINHA.
+
+       GRAVA-FORNECEDOR.
+           MOVE ZEROS TO FOR-CPFCNPJ FOR-CEP FOR-NUM FOR-TEL
+           MOVE SPACES TO FOR-RSNOME FOR-APSOBRE FOR-COMPL FOR-EMAIL
+              FOR-TIPO-PESSOA
+           MOVE "IMPORTACAO" TO ULT-OPERADOR OF REGFOR
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CAMPO(2))) TO W-LEN-DOC
+           IF W-LEN-DOC = 11
+              MOVE "F" TO FOR-TIPO-PESSOA
+           ELSE
+              MOVE "J" TO FOR-TIPO-PESSOA.
+           MOVE FUNCTION TRIM(CAMPO(2)) TO W-NUMBUF14
+           INSPECT W-NUMBUF14 REPLACING LEADING SPACE BY ZERO
+           MOVE W-NUMBUF14 TO FOR-CPFCNPJ
+           MOVE CAMPO(3) TO FOR-RSNOME
+           MOVE CAMPO(4) TO FOR-APSOBRE
+           MOVE FUNCTION TRIM(CAMPO(5)) TO W-NUMBUF08
+           INSPECT W-NUMBUF08 REPLACING LEADING SPACE BY ZERO
+           MOVE W-NUMBUF08 TO FOR-CEP
+           MOVE FUNCTION TRIM(CAMPO(6)) TO W-NUMBUF08
+           INSPECT W-NUMBUF08 REPLACING LEADING SPACE BY ZERO
+           MOVE W-NUMBUF08 TO FOR-NUM
+           MOVE CAMPO(7) TO FOR-COMPL
+           MOVE FUNCTION TRIM(CAMPO(8)) TO W-NUMBUF11
+           INSPECT W-NUMBUF11 REPLACING LEADING SPACE BY ZERO
+           MOVE W-NUMBUF11 TO FOR-TEL
+           MOVE CAMPO(9) TO FOR-EMAIL
+           IF FOR-CPFCNPJ = ZEROS
+              ADD 1 TO W-QTD-ERRO
+              PERFORM REGISTRA-ERRO-LINHA
+           ELSE
+              WRITE REGFOR
+              IF ST-ERRO = "00"
+                 ADD 1 TO W-QTD-FOR
+              ELSE
+                 ADD 1 TO W-QTD-ERRO
+                 PERFORM REGISTRA-ERRO-LINHA.
+
+       GRAVA-PRODUTO.
+           MOVE ZEROS TO COD PRECO DATACP QTD QTD-MINIMO PROD-CPFCNPJ
+           MOVE SPACES TO DESC UNIDADE
+           MOVE ZEROS TO TPPROD
+           MOVE "IMPORTACAO" TO ULT-OPERADOR OF REGPROD
+           MOVE FUNCTION TRIM(CAMPO(2)) TO W-NUMBUF06
+           INSPECT W-NUMBUF06 REPLACING LEADING SPACE BY ZERO
+           MOVE W-NUMBUF06 TO COD
+           MOVE CAMPO(3)  TO DESC
+           MOVE CAMPO(4)  TO UNIDADE
+           MOVE FUNCTION TRIM(CAMPO(5)) TO W-NUMBUF01
+           INSPECT W-NUMBUF01 REPLACING LEADING SPACE BY ZERO
+           MOVE W-NUMBUF01 TO TPPROD
+           MOVE FUNCTION TRIM(CAMPO(6)) TO W-NUMBUF08
+           INSPECT W-NUMBUF08 REPLACING LEADING SPACE BY ZERO
+           MOVE W-NUMBUF08 TO PRECO
+           MOVE FUNCTION TRIM(CAMPO(7)) TO W-NUMBUF08
+           INSPECT W-NUMBUF08 REPLACING LEADING SPACE BY ZERO
+           MOVE W-NUMBUF08 TO DATACP
+           MOVE FUNCTION TRIM(CAMPO(8)) TO W-NUMBUF06
+           INSPECT W-NUMBUF06 REPLACING LEADING SPACE BY ZERO
+           MOVE W-NUMBUF06 TO QTD
+           MOVE FUNCTION TRIM(CAMPO(9)) TO W-NUMBUF06
+           INSPECT W-NUMBUF06 REPLACING LEADING SPACE BY ZERO
+           MOVE W-NUMBUF06 TO QTD-MINIMO
+           MOVE FUNCTION TRIM(CAMPO(10)) TO W-NUMBUF14
+           INSPECT W-NUMBUF14 REPLACING LEADING SPACE BY ZERO
+           MOVE W-NUMBUF14 TO PROD-CPFCNPJ
+           IF COD = ZEROS
+              ADD 1 TO W-QTD-ERRO
+              PERFORM REGISTRA-ERRO-LINHA
+           ELSE
+              WRITE REGPROD
+              IF ST-ERRO = "00"
+                 ADD 1 TO W-QTD-PROD
+              ELSE
+                 ADD 1 TO W-QTD-ERRO
+                 PERFORM REGISTRA-ERRO-LINHA.
+
+       REGISTRA-ERRO-LINHA.
+           MOVE W-LINNUM TO W-LIN-DISP
+           MOVE SPACES TO LINHA-SAI
+           STRING "LINHA " W-LIN-DISP " IGNORADA: " LINHA-ENT
+              DELIMITED BY SIZE INTO LINHA-SAI
+           WRITE LINHA-SAI.
+
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
