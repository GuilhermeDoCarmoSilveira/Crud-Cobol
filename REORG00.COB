@@ -0,0 +1,299 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REORG00.
+      **************************************************
+      * UTILITARIO DE RECONSTRUCAO DOS ARQUIVOS INDEXADOS*
+      * LE CADA ARQUIVO SEQUENCIALMENTE PARA UM ARQUIVO  *
+      * TEMPORARIO E RECARREGA O INDEXADO DO ZERO, PARA  *
+      * RECUPERACAO DE ST-ERRO 95 (ISAM NAO CARREGADO) OU*
+      * DE UM INDICE CORROMPIDO.                         *
+      **************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CPFCNPJ
+                    ALTERNATE RECORD KEY IS RSNOME
+                       WITH DUPLICATES
+                    FILE STATUS IS ST-ERRO.
+
+           SELECT ARQFOR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS FOR-CPFCNPJ
+                    ALTERNATE RECORD KEY IS FOR-RSNOME
+                       WITH DUPLICATES
+                    FILE STATUS IS ST-ERRO.
+
+           SELECT ARQPROD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS COD
+                    FILE STATUS IS ST-ERRO.
+
+           SELECT ARQPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CHAVE
+                    FILE STATUS IS ST-ERRO.
+
+           SELECT TMPSEQ ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGCLI.DAT".
+       01 REGCLI.
+          03 CPFCNPJ        PIC 9(14).
+          03 RSNOME         PIC X(60).
+          03 APSOBRE        PIC X(60).
+          03 CEP            PIC 9(08).
+          03 LOGR           PIC X(40).
+          03 NUM            PIC 9(08).
+          03 COMPL          PIC X(15).
+          03 BAIRRO         PIC X(22).
+          03 CIDADE         PIC X(33).
+          03 UF             PIC X(02).
+          03 TEL            PIC 9(11).
+          03 EMAIL          PIC X(40).
+          03 LIMITE-CREDITO PIC 9(08)V99.
+          03 TIPO-PESSOA    PIC X(01).
+          03 ULT-OPERADOR   PIC X(10).
+
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGFOR.DAT".
+       01 REGFOR.
+          03 FOR-CPFCNPJ        PIC 9(14).
+          03 FOR-RSNOME         PIC X(60).
+          03 FOR-APSOBRE        PIC X(60).
+          03 FOR-CEP            PIC 9(08).
+          03 FOR-NUM            PIC 9(08).
+          03 FOR-COMPL          PIC X(15).
+          03 FOR-TEL            PIC 9(11).
+          03 FOR-EMAIL          PIC X(40).
+          03 FOR-TIPO-PESSOA    PIC X(01).
+          03 ULT-OPERADOR       PIC X(10).
+
+       FD ARQPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGPROD.DAT".
+       01 REGPROD.
+          03 COD            PIC 9(06).
+          03 DESC           PIC X(30).
+          03 UNIDADE        PIC X(02).
+          03 TPPROD         PIC 9(01).
+          03 PRECO          PIC 9(06)V99.
+          03 DATACP         PIC 9(08).
+          03 QTD            PIC 9(06).
+          03 QTD-MINIMO     PIC 9(06).
+          03 PROD-CPFCNPJ   PIC 9(14).
+          03 ULT-OPERADOR   PIC X(10).
+
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGPED.DAT".
+       01 REGPED.
+          03 CHAVE.
+           05 NUMPEDIDO         PIC 9(06).
+           05 TPPEDIDO          PIC 9(01).
+          03 CODCLI             PIC 9(14).
+          03 CODFORN            PIC 9(14).
+          03 TOTAL              PIC 9(07)V99.
+          03 DATAPED            PIC 9(08).
+          03 ULT-OPERADOR       PIC X(10).
+          03 PED-STATUS         PIC X(01).
+          03 PED-BASE-DEVOL     PIC 9(01).
+
+       FD TMPSEQ
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REORG00.TMP".
+       01 TMP-REC                PIC X(334).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 W-OPCAO       PIC 9(01) VALUE ZEROS.
+       01 W-LIDOS       PIC 9(06) VALUE ZEROS.
+       01 W-GRAVADOS    PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "RECONSTRUCAO DE ARQUIVOS INDEXADOS".
+       R1.
+           DISPLAY "1-REGCLI  2-REGFOR  3-REGPROD  4-REGPED  5-TODOS"
+           " 0-SAIR :"
+           ACCEPT W-OPCAO
+           IF W-OPCAO = 0
+              STOP RUN.
+           IF W-OPCAO = 1
+              PERFORM REORG-CLI THRU REORG-CLI-FIM
+              GO TO R1.
+           IF W-OPCAO = 2
+              PERFORM REORG-FOR THRU REORG-FOR-FIM
+              GO TO R1.
+           IF W-OPCAO = 3
+              PERFORM REORG-PROD THRU REORG-PROD-FIM
+              GO TO R1.
+           IF W-OPCAO = 4
+              PERFORM REORG-PED THRU REORG-PED-FIM
+              GO TO R1.
+           IF W-OPCAO = 5
+              PERFORM REORG-CLI THRU REORG-CLI-FIM
+              PERFORM REORG-FOR THRU REORG-FOR-FIM
+              PERFORM REORG-PROD THRU REORG-PROD-FIM
+              PERFORM REORG-PED THRU REORG-PED-FIM
+              GO TO R1.
+           DISPLAY "DIGITE UMA OPCAO VALIDA (0 A 5)"
+           GO TO R1.
+
+      *----------------------------------------------------------------
+      * REGCLI.DAT
+      *----------------------------------------------------------------
+       REORG-CLI.
+           MOVE ZEROS TO W-LIDOS W-GRAVADOS
+           OPEN INPUT ARQCLI
+           IF ST-ERRO NOT = "00"
+              DISPLAY "REGCLI.DAT NAO PODE SER ABERTO - ST-ERRO="
+                 ST-ERRO
+              GO TO REORG-CLI-FIM.
+           OPEN OUTPUT TMPSEQ.
+       REORG-CLI-EXTRAI.
+           READ ARQCLI NEXT
+           IF ST-ERRO = "00"
+              MOVE REGCLI TO TMP-REC
+              WRITE TMP-REC
+              ADD 1 TO W-LIDOS
+              GO TO REORG-CLI-EXTRAI.
+           CLOSE ARQCLI TMPSEQ.
+           OPEN OUTPUT ARQCLI
+           OPEN INPUT TMPSEQ.
+       REORG-CLI-RECARGA.
+           READ TMPSEQ
+           IF ST-ERRO2 = "00"
+              MOVE TMP-REC TO REGCLI
+              WRITE REGCLI
+              ADD 1 TO W-GRAVADOS
+              GO TO REORG-CLI-RECARGA.
+           CLOSE ARQCLI TMPSEQ
+           DISPLAY "REGCLI.DAT RECONSTRUIDO - LIDOS: " W-LIDOS
+              " GRAVADOS: " W-GRAVADOS.
+       REORG-CLI-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * REGFOR.DAT
+      *----------------------------------------------------------------
+       REORG-FOR.
+           MOVE ZEROS TO W-LIDOS W-GRAVADOS
+           OPEN INPUT ARQFOR
+           IF ST-ERRO NOT = "00"
+              DISPLAY "REGFOR.DAT NAO PODE SER ABERTO - ST-ERRO="
+                 ST-ERRO
+              GO TO REORG-FOR-FIM.
+           OPEN OUTPUT TMPSEQ.
+       REORG-FOR-EXTRAI.
+           READ ARQFOR NEXT
+           IF ST-ERRO = "00"
+              MOVE REGFOR TO TMP-REC
+              WRITE TMP-REC
+              ADD 1 TO W-LIDOS
+              GO TO REORG-FOR-EXTRAI.
+           CLOSE ARQFOR TMPSEQ.
+           OPEN OUTPUT ARQFOR
+           OPEN INPUT TMPSEQ.
+       REORG-FOR-RECARGA.
+           READ TMPSEQ
+           IF ST-ERRO2 = "00"
+              MOVE TMP-REC TO REGFOR
+              WRITE REGFOR
+              ADD 1 TO W-GRAVADOS
+              GO TO REORG-FOR-RECARGA.
+           CLOSE ARQFOR TMPSEQ
+           DISPLAY "REGFOR.DAT RECONSTRUIDO - LIDOS: " W-LIDOS
+              " GRAVADOS: " W-GRAVADOS.
+       REORG-FOR-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * REGPROD.DAT
+      *----------------------------------------------------------------
+       REORG-PROD.
+           MOVE ZEROS TO W-LIDOS W-GRAVADOS
+           OPEN INPUT ARQPROD
+           IF ST-ERRO NOT = "00"
+              DISPLAY "REGPROD.DAT NAO PODE SER ABERTO - ST-ERRO="
+                 ST-ERRO
+              GO TO REORG-PROD-FIM.
+           OPEN OUTPUT TMPSEQ.
+       REORG-PROD-EXTRAI.
+           READ ARQPROD NEXT
+           IF ST-ERRO = "00"
+              MOVE REGPROD TO TMP-REC
+              WRITE TMP-REC
+              ADD 1 TO W-LIDOS
+              GO TO REORG-PROD-EXTRAI.
+           CLOSE ARQPROD TMPSEQ.
+           OPEN OUTPUT ARQPROD
+           OPEN INPUT TMPSEQ.
+       REORG-PROD-RECARGA.
+           READ TMPSEQ
+           IF ST-ERRO2 = "00"
+              MOVE TMP-REC TO REGPROD
+              WRITE REGPROD
+              ADD 1 TO W-GRAVADOS
+              GO TO REORG-PROD-RECARGA.
+           CLOSE ARQPROD TMPSEQ
+           DISPLAY "REGPROD.DAT RECONSTRUIDO - LIDOS: " W-LIDOS
+              " GRAVADOS: " W-GRAVADOS.
+       REORG-PROD-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * REGPED.DAT
+      *----------------------------------------------------------------
+       REORG-PED.
+           MOVE ZEROS TO W-LIDOS W-GRAVADOS
+           OPEN INPUT ARQPED
+           IF ST-ERRO NOT = "00"
+              DISPLAY "REGPED.DAT NAO PODE SER ABERTO - ST-ERRO="
+                 ST-ERRO
+              GO TO REORG-PED-FIM.
+           OPEN OUTPUT TMPSEQ.
+       REORG-PED-EXTRAI.
+           READ ARQPED NEXT
+           IF ST-ERRO = "00"
+              MOVE REGPED TO TMP-REC
+              WRITE TMP-REC
+              ADD 1 TO W-LIDOS
+              GO TO REORG-PED-EXTRAI.
+           CLOSE ARQPED TMPSEQ.
+           OPEN OUTPUT ARQPED
+           OPEN INPUT TMPSEQ.
+       REORG-PED-RECARGA.
+           READ TMPSEQ
+           IF ST-ERRO2 = "00"
+              MOVE TMP-REC TO REGPED
+              WRITE REGPED
+              ADD 1 TO W-GRAVADOS
+              GO TO REORG-PED-RECARGA.
+           CLOSE ARQPED TMPSEQ
+           DISPLAY "REGPED.DAT RECONSTRUIDO - LIDOS: " W-LIDOS
+              " GRAVADOS: " W-GRAVADOS.
+       REORG-PED-FIM.
+           EXIT.
+
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
