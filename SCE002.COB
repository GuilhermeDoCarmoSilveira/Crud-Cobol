@@ -1,389 +1,767 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SCE002.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT ARQCLI ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE IS DYNAMIC
-                    RECORD KEY IS CPFCNPJ
-                    FILE STATUS IS ST-ERRO.
-       DATA DIVISION.
-       FILE SECTION.
-       FD ARQCLI
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "REGCLI.DAT".
-       01 REGCLI.
-          03 CPFCNPJ        PIC 9(14).
-          03 RSNOME         PIC X(60).
-          03 APSOBRE        PIC X(60).
-          03 CEP            PIC 9(08).
-          03 LOGR           PIC X(40).
-          03 NUM            PIC 9(08).
-          03 COMPL          PIC X(15).
-          03 BAIRRO         PIC X(22).
-          03 CIDADE         PIC X(33).
-          03 UF             PIC X(02).
-          03 TEL            PIC 9(11).
-          03 EMAIL          PIC X(40).
-          
-
-       WORKING-STORAGE SECTION.
-       01 W-ACT         PIC 9(02) VALUE ZEROS.
-       01 W-CONT        PIC 9(06) VALUE ZEROS. 
-       01 W-SEL         PIC 9(01) VALUE ZEROS.
-       77 W-OPCAO       PIC X(01) VALUE SPACES.
-       01 ST-ERRO       PIC X(02) VALUE "00".
-       01 MENS          PIC X(67) VALUE SPACES.
-       01 DADOS         PIC X(01) VALUE SPACES.
-       01 TPREGISTRO    PIC X(05) VALUE SPACES.
-       01 DRSNOME       PIC X(13) VALUE SPACES.
-       01 DAPSOBRE      PIC X(10) VALUE SPACES.
-       01 DADO          PIC 9(14) VALUE ZEROS.
-       01 CONT          PIC 9(02) VALUE ZEROS.
-       
-
-       SCREEN SECTION.
-           
-       01  TELACLI.
-           05 BLANK SCREEN.
-           05  LINE 01  COLUMN 01 
-               VALUE  "----------------------------CADASTRO DE".
-           05  LINE 01  COLUMN 41 
-               VALUE  "CLIENTES--------------------------------".
-           05  LINE 08  COLUMN 01 
-               VALUE  "----------------------------------------".
-           05  LINE 08  COLUMN 41 
-               VALUE  "----------------------------------------".
-           05  LINE 09  COLUMN 01 
-               VALUE  "                                 ENDERECO".
-           05  LINE 09  COLUMN 41 
-               VALUE  "O".
-           05  LINE 11  COLUMN 01 
-               VALUE  " CEP:               LOGRADOURO:".
-           05  LINE 13  COLUMN 01 
-               VALUE  " NUMERO:            COMPL:".
-           05  LINE 13  COLUMN 41 
-               VALUE  "    BAIRRO:".
-           05  LINE 15  COLUMN 01 
-               VALUE  " CIDADE:".
-           05  LINE 15  COLUMN 41 
-               VALUE  "    UF:".
-           05  LINE 16  COLUMN 01 
-               VALUE  "----------------------------------------".
-           05  LINE 16  COLUMN 41 
-               VALUE  "----------------------------------------".
-           05  LINE 17  COLUMN 01 
-               VALUE  " TELEFONE:".
-           05  LINE 19  COLUMN 01 
-               VALUE  " EMAIL:".
-           05  LINE 20  COLUMN 01 
-               VALUE  "----------------------------------------".
-           05  LINE 20  COLUMN 41 
-               VALUE  "----------------------------------------".
-           05  LINE 21  COLUMN 01 
-               VALUE  " MENSAGEM:".
-           05  LINE 22  COLUMN 01 
-               VALUE  " OPCAO:".
-           05  TTPREGISTO
-               LINE 03  COLUMN 02  PIC X(05)
-               USING  TPREGISTRO.
-           05  TCPFCNPJ
-               LINE 03  COLUMN 08  PIC 9(14)
-               USING  CPFCNPJ.
-           05  TDRSNOME
-               LINE 05  COLUMN 02  PIC X(13)
-               USING  DRSNOME.
-           05  TRSNOME
-               LINE 05  COLUMN 16  PIC X(60)
-               USING  RSNOME.
-           05  TDAPSOBRE
-               LINE 07  COLUMN 02  PIC X(10)
-               USING  DAPSOBRE.
-           05  TAPSOBRE
-               LINE 07  COLUMN 13  PIC X(60)
-               USING  APSOBRE.
-           05  TCEP
-               LINE 11  COLUMN 07  PIC 99999/999
-               USING  CEP.
-           05  TLOGR
-               LINE 11  COLUMN 33  PIC X(40)
-               USING  LOGR.
-           05  TNUM
-               LINE 13  COLUMN 10  PIC 9(06)
-               USING  NUM.
-           05  TCOMPL
-               LINE 13  COLUMN 28  PIC X(15)
-               USING  COMPL.
-           05  TBAIRRO
-               LINE 13  COLUMN 53  PIC X(22)
-               USING  BAIRRO.
-           05  TCIDADE
-               LINE 15  COLUMN 10  PIC X(33)
-               USING  CIDADE.
-           05  TUF
-               LINE 15  COLUMN 49  PIC X(02)
-               USING  UF.
-           05  TTEL
-               LINE 17  COLUMN 12  PIC 9(11)
-               USING  TEL.
-           05  TEMAIL
-               LINE 19  COLUMN 09  PIC X(40)
-               USING  EMAIL.
-               
-       PROCEDURE DIVISION.
-       INICIO.
-       R0.
-       ABRE-ARQUIVO.
-           OPEN I-O ARQCLI
-           IF ST-ERRO IS NOT = "00"
-           IF ST-ERRO = "30"
-              OPEN OUTPUT ARQCLI
-              MOVE "CRIANDO ARQUIVO CADASTRO DE CLIENTES" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              CLOSE ARQCLI
-              GO TO R0
-           ELSE
-              IF ST-ERRO = "95"
-                 MOVE "ISAM NAO CARREGADO " TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADASTRO" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM.
-       R1.
-           MOVE SPACES TO RSNOME APSOBRE LOGR COMPL BAIRRO 
-           CIDADE UF EMAIL 
-           MOVE ZEROS TO CPFCNPJ CEP NUM TEL W-SEL.
-       RTELA.
-           MOVE "PF|PJ" TO TPREGISTRO
-           DISPLAY TELACLI.
-       R2.
-           DISPLAY(21, 12) "DIGITE O CPF OU CNPJ". 
-       R2A.
-           MOVE 0 TO CONT 
-           MOVE ZEROS TO DADO
-           DISPLAY TELACLI
-           ACCEPT TCPFCNPJ
-           MOVE CPFCNPJ TO DADO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              CLOSE ARQCLI
-              STOP RUN.
-           IF CPFCNPJ = ZEROS
-              MOVE "CPF OU CNPJ VAZIO" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R2A.
-       R2B.
-           IF DADO > 0 
-              DIVIDE 10 INTO DADO
-              ADD 1 TO CONT
-              GO TO R2B.
-       R2C.
-           IF CONT = 11
-              MOVE "CPF: " TO TPREGISTRO
-              MOVE "NOME INICIAL:" TO DRSNOME
-              MOVE "SOBRENOME:" TO DAPSOBRE
-           ELSE
-              IF CONT = 14
-                 MOVE "CNPJ:" TO TPREGISTRO
-                 MOVE "RAZAO SOCIAL:" TO DRSNOME
-                 MOVE "APELIDO  :" TO DAPSOBRE
-              ELSE
-                MOVE "CPF OU CNPJ INVALIDO, DIGITE NOVAMENTE" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO R2A.
-           DISPLAY TELACLI.	   
-       LER-CAD.
-           READ ARQCLI
-           IF ST-ERRO NOT = "23"
-              PERFORM R2C
-              DISPLAY TELACLI
-              MOVE "*** CLIENTE JA ESTA CADASTRADO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO ACE-001
-           ELSE
-              NEXT SENTENCE.
-       R3.
-           ACCEPT TRSNOME
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO RTELA.
-           IF RSNOME = SPACES
-              IF CONT = 11
-                 MOVE "NOME EM BRANCO, DIGITE SEU PRIMEIRO NOME" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO R3
-              ELSE 
-                 MOVE "RAZAO SOCIAL EM BRANCO" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO R3.
-       R4.
-           ACCEPT TAPSOBRE
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R3.
-           IF APSOBRE = SPACES
-              IF CONT = 11
-                 MOVE "NOME EM BRANCO, DIGITE SEU NOME COMPLETO" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO R4
-              ELSE 
-                 MOVE "APELIDO EM BRANCO, INSIRA O APELIDO" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO R4.    
-       R5.
-           ACCEPT TCEP
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R4.
-           IF CEP = ZEROS
-              MOVE "CEP VAZIO, DIGITE O CEP" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R5.
-       R6.
-           ACCEPT TNUM
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R5.
-           IF NUM = ZEROS
-              MOVE "NUMERO VAZIO, DIGITE O NUMERO" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R6.
-       R7.
-           ACCEPT TCOMPL
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R6.
-           IF COMPL = SPACES
-              MOVE "COMPLEMENTO VAZIO, DIGITE O COMPL" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R7.
-       R8.
-           ACCEPT TTEL
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R7.
-           IF TEL = ZEROS
-              MOVE "TELEFONE VAZIO, DIGITE O TELEFONE" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R8.
-       R9.
-           ACCEPT TEMAIL
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-              GO TO R8.
-           IF EMAIL = SPACES
-              MOVE "EMAIL VAZIO, DIGITE O EMAIL" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R9.
-           IF W-SEL = 1 
-           GO TO ALT-OPC.
-       CONF.
-           DISPLAY TELACLI.
-           DISPLAY (21, 12) "QUER SALVAR OS DADOS? (S/N)"
-           ACCEPT (22, 9) DADOS
-           IF DADOS = "S" OR "s"
-              MOVE "DADOS FORAM SALVOS" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO INC-WR1
-           ELSE
-              IF DADOS = "N" OR "n" 
-                 MOVE "DADOS APAGADOS E NAO SALVOS" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO R1
-              ELSE
-                 MOVE "DIGITE UMA OPERACAO VALIDA (S/N)" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO CONF.
-       INC-WR1.	
-           WRITE REGCLI.
-           GO TO R1.
-       ACE-001.
-           DISPLAY (21, 12) "N = NOVO REGISTRO | A = ALTERAR |" 
-           " E = EXCLUIR | S = SAIR"  
-           ACCEPT (22, 9) W-OPCAO
-           IF W-OPCAO = "N" OR "n"
-              GO TO R1.
-           IF W-OPCAO = "A" OR "a" 
-              MOVE 1 TO W-SEL
-              GO TO R3.
-           IF W-OPCAO = "S" OR "s"
-              STOP RUN.
-           IF W-OPCAO NOT = "E" AND "e"
-              GO TO ACE-001.
-       EXC-OPC.
-           DISPLAY TELACLI.
-           DISPLAY (21, 12) "EXCLUIR   (S/N) : ".
-           ACCEPT (22, 9) W-OPCAO
-           IF W-OPCAO = "N" OR "n"
-              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R1.
-           IF W-OPCAO NOT = "S" AND "s"
-              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO EXC-OPC.
-       EXC-DL1.
-           DELETE ARQCLI RECORD
-           IF ST-ERRO = "00"
-              MOVE "*** REGISTRO AMIGO EXCLUIDO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R1.
-           MOVE "ERRO NA EXCLUSAO DO REGISTRO"   TO MENS
-           PERFORM ROT-MENS THRU ROT-MENS-FIM
-           GO TO ROT-FIM.
-       ALT-OPC.
-           DISPLAY TELACLI.
-           DISPLAY (21, 12) "ALTERAR (S/N) : ".
-           ACCEPT (22, 9) W-OPCAO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO R9.
-           IF W-OPCAO = "N" OR "n"
-              MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R1.
-           IF W-OPCAO NOT = "S" AND "s"
-              MOVE "DIGITE APENAS S = SIM e N = NAO" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO ALT-OPC.
-       ALT-RW1.
-           REWRITE REGCLI
-           IF ST-ERRO = "00" OR "02"
-              MOVE "*** REGISTRO ALTERADO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R1.
-           MOVE "ERRO NA ALTERACAO DO REGISTRO AMIGO"   TO MENS
-           PERFORM ROT-MENS THRU ROT-MENS-FIM
-           GO TO ROT-FIM.               
-       ROT-FIM.
-           CLOSE ARQCLI.
-       ROT-MENS.
-           MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-           DISPLAY (21, 12) MENS.
-       ROT-MENS2.
-           ADD 1 TO W-CONT
-           IF W-CONT < 3000
-              GO TO ROT-MENS2
-           ELSE
-              MOVE SPACES TO MENS
-              DISPLAY (21, 12) MENS.
-       ROT-MENS-FIM.
-           EXIT.
-       FIM-ROT-TEMPO.
-  
-
-      *    FILE STATUS
-      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
-      *    22 = REGISTRO JÁ CADASTRADO
-      *    23 = REGISTRO NÃO ENCONTRADO
-      *    30 = ARQUIVO NÃO ENCONTRADO
-      *    95 = ISAM NAO CARREGADO
-      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL            
-             
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE002.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CPFCNPJ
+                    ALTERNATE RECORD KEY IS RSNOME
+                       WITH DUPLICATES
+                    FILE STATUS IS ST-ERRO.
+       SELECT ARQCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CEP-NUMCEP
+                    ALTERNATE RECORD KEY IS CEP-LOGRA
+                       WITH DUPLICATES
+                    FILE STATUS IS ST-ERRO.
+       SELECT ARQAUD ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ST-AUD.
+       SELECT ARQPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CHAVE
+                    FILE STATUS IS ST-ERRO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGCLI.DAT".
+       01 REGCLI.
+          03 CPFCNPJ        PIC 9(14).
+          03 RSNOME         PIC X(60).
+          03 APSOBRE        PIC X(60).
+          03 CEP            PIC 9(08).
+          03 LOGR           PIC X(40).
+          03 NUM            PIC 9(08).
+          03 COMPL          PIC X(15).
+          03 BAIRRO         PIC X(22).
+          03 CIDADE         PIC X(33).
+          03 UF             PIC X(02).
+          03 TEL            PIC 9(11).
+          03 EMAIL          PIC X(40).
+          03 LIMITE-CREDITO PIC 9(08)V99.
+          03 TIPO-PESSOA    PIC X(01).
+          03 ULT-OPERADOR   PIC X(10).
+
+       FD ARQCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCEP.DAT".
+       01 REGCEP.
+          03 CEP-NUMCEP        PIC 9(08).
+          03 CEP-LOGRA         PIC X(30).
+          03 CEP-BAIRRO        PIC X(20).
+          03 CEP-CIDADE        PIC X(20).
+          03 CEP-UF            PIC X(02).
+
+       FD ARQAUD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITORIA.DAT".
+       01 LINHA-AUD              PIC X(450).
+
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGPED.DAT".
+       01 REGPED.
+          03 CHAVE.
+           05 NUMPEDIDO         PIC 9(06).
+           05 TPPEDIDO          PIC 9(01).
+          03 CODCLI             PIC 9(14).
+          03 CODFORN            PIC 9(14).
+          03 TOTAL              PIC 9(07)V99.
+          03 DATAPED            PIC 9(08).
+          03 ULT-OPERADOR       PIC X(10).
+          03 PED-STATUS         PIC X(01).
+          03 PED-BASE-DEVOL     PIC 9(01).
+
+       WORKING-STORAGE SECTION.
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 W-CONT        PIC 9(06) VALUE ZEROS. 
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 MENS          PIC X(67) VALUE SPACES.
+       01 DADOS         PIC X(01) VALUE SPACES.
+       01 TPREGISTRO    PIC X(05) VALUE SPACES.
+       01 DRSNOME       PIC X(13) VALUE SPACES.
+       01 DAPSOBRE      PIC X(10) VALUE SPACES.
+       01 DADO          PIC 9(14) VALUE ZEROS.
+       01 CONT          PIC 9(02) VALUE ZEROS.
+       01 W-DOC-NUM     PIC 9(14) VALUE ZEROS.
+       01 W-DOC-DIG REDEFINES W-DOC-NUM.
+          03 W-DIG      PIC 9 OCCURS 14 TIMES.
+       01 W-SOMA        PIC 9(05) VALUE ZEROS.
+       01 W-RESTO       PIC 9(05) VALUE ZEROS.
+       01 W-PESO        PIC 9(02) VALUE ZEROS.
+       01 W-DV1         PIC 9(01) VALUE ZEROS.
+       01 W-DV2         PIC 9(01) VALUE ZEROS.
+       01 W-DOC-OK      PIC 9(01) VALUE ZEROS.
+       01 IDX           PIC 9(02) VALUE ZEROS.
+       01 W-FMT-OK      PIC 9(01) VALUE ZEROS.
+       01 W-PED-ABERTO  PIC X(01) VALUE "N".
+       01 W-TEM-PED     PIC 9(01) VALUE ZEROS.
+       01 W-AT-CNT      PIC 9(02) VALUE ZEROS.
+       01 W-AT-POS      PIC 9(02) VALUE ZEROS.
+       01 W-DOT-POS     PIC 9(02) VALUE ZEROS.
+       01 W-EMAIL-LEN   PIC 9(02) VALUE ZEROS.
+       01 ST-AUD        PIC X(02) VALUE "00".
+       01 W-AUD-PROG    PIC X(08) VALUE "SCE002".
+       01 W-AUD-OPER    PIC X(01) VALUE SPACES.
+       01 W-AUD-CHAVE   PIC X(20) VALUE SPACES.
+       01 W-DATAHORA    PIC X(21) VALUE SPACES.
+       01 W-DATA-AUD    PIC 9(08) VALUE ZEROS.
+       01 W-HORA-AUD    PIC 9(06) VALUE ZEROS.
+       01 REGCLI-ANTES.
+          03 CPFCNPJ-ANTES        PIC 9(14).
+          03 RSNOME-ANTES         PIC X(60).
+          03 APSOBRE-ANTES        PIC X(60).
+          03 CEP-ANTES            PIC 9(08).
+          03 LOGR-ANTES           PIC X(40).
+          03 NUM-ANTES            PIC 9(08).
+          03 COMPL-ANTES          PIC X(15).
+          03 BAIRRO-ANTES         PIC X(22).
+          03 CIDADE-ANTES         PIC X(33).
+          03 UF-ANTES             PIC X(02).
+          03 TEL-ANTES            PIC 9(11).
+          03 EMAIL-ANTES          PIC X(40).
+          03 LIMITE-CREDITO-ANTES PIC 9(08)V99.
+          03 TIPO-PESSOA-ANTES    PIC X(01).
+          03 ULT-OPERADOR-ANTES   PIC X(10).
+       01 W-TEM-ANTES   PIC 9(01) VALUE ZEROS.
+       01 W-OPERADOR    PIC X(10) VALUE SPACES.
+
+
+       SCREEN SECTION.
+           
+       01  TELACLI.
+           05 BLANK SCREEN.
+           05  LINE 01  COLUMN 01 
+               VALUE  "----------------------------CADASTRO DE".
+           05  LINE 01  COLUMN 41 
+               VALUE  "CLIENTES--------------------------------".
+           05  LINE 08  COLUMN 01 
+               VALUE  "----------------------------------------".
+           05  LINE 08  COLUMN 41 
+               VALUE  "----------------------------------------".
+           05  LINE 09  COLUMN 01 
+               VALUE  "                                 ENDERECO".
+           05  LINE 09  COLUMN 41 
+               VALUE  "O".
+           05  LINE 11  COLUMN 01 
+               VALUE  " CEP:               LOGRADOURO:".
+           05  LINE 13  COLUMN 01 
+               VALUE  " NUMERO:            COMPL:".
+           05  LINE 13  COLUMN 41 
+               VALUE  "    BAIRRO:".
+           05  LINE 15  COLUMN 01 
+               VALUE  " CIDADE:".
+           05  LINE 15  COLUMN 41 
+               VALUE  "    UF:".
+           05  LINE 16  COLUMN 01 
+               VALUE  "----------------------------------------".
+           05  LINE 16  COLUMN 41 
+               VALUE  "----------------------------------------".
+           05  LINE 17  COLUMN 01 
+               VALUE  " TELEFONE:".
+           05  LINE 19  COLUMN 01
+               VALUE  " EMAIL:".
+           05  LINE 19  COLUMN 60
+               VALUE  "LIMITE CRED:".
+           05  LINE 20  COLUMN 01 
+               VALUE  "----------------------------------------".
+           05  LINE 20  COLUMN 41 
+               VALUE  "----------------------------------------".
+           05  LINE 21  COLUMN 01 
+               VALUE  " MENSAGEM:".
+           05  LINE 22  COLUMN 01 
+               VALUE  " OPCAO:".
+           05  TTPREGISTO
+               LINE 03  COLUMN 02  PIC X(05)
+               USING  TPREGISTRO.
+           05  TCPFCNPJ
+               LINE 03  COLUMN 08  PIC 9(14)
+               USING  CPFCNPJ.
+           05  TDRSNOME
+               LINE 05  COLUMN 02  PIC X(13)
+               USING  DRSNOME.
+           05  TRSNOME
+               LINE 05  COLUMN 16  PIC X(60)
+               USING  RSNOME.
+           05  TDAPSOBRE
+               LINE 07  COLUMN 02  PIC X(10)
+               USING  DAPSOBRE.
+           05  TAPSOBRE
+               LINE 07  COLUMN 13  PIC X(60)
+               USING  APSOBRE.
+           05  TCEP
+               LINE 11  COLUMN 07  PIC 99999/999
+               USING  CEP.
+           05  TLOGR
+               LINE 11  COLUMN 33  PIC X(40)
+               USING  LOGR.
+           05  TNUM
+               LINE 13  COLUMN 10  PIC 9(06)
+               USING  NUM.
+           05  TCOMPL
+               LINE 13  COLUMN 28  PIC X(15)
+               USING  COMPL.
+           05  TBAIRRO
+               LINE 13  COLUMN 53  PIC X(22)
+               USING  BAIRRO.
+           05  TCIDADE
+               LINE 15  COLUMN 10  PIC X(33)
+               USING  CIDADE.
+           05  TUF
+               LINE 15  COLUMN 49  PIC X(02)
+               USING  UF.
+           05  TTEL
+               LINE 17  COLUMN 12  PIC 9(11)
+               USING  TEL.
+           05  TEMAIL
+               LINE 19  COLUMN 09  PIC X(40)
+               USING  EMAIL.
+           05  TLIMCRED
+               LINE 19  COLUMN 73  PIC 9(08)V99
+               USING  LIMITE-CREDITO.
+
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+       ABRE-ARQUIVO.
+           OPEN I-O ARQCLI
+           IF ST-ERRO IS NOT = "00"
+           IF ST-ERRO = "30"
+              OPEN OUTPUT ARQCLI
+              MOVE "CRIANDO ARQUIVO CADASTRO DE CLIENTES" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQCLI
+              GO TO R0
+           ELSE
+              IF ST-ERRO = "95"
+                 MOVE "ISAM NAO CARREGADO " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADASTRO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+       ABRE-CEP.
+           OPEN INPUT ARQCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CEP NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CEP " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       ABRE-AUDITORIA.
+           OPEN EXTEND ARQAUD
+           IF ST-AUD NOT = "00"
+              OPEN OUTPUT ARQAUD
+              CLOSE ARQAUD
+              OPEN EXTEND ARQAUD.
+       ABRE-PED.
+           MOVE "N" TO W-PED-ABERTO
+           OPEN INPUT ARQPED
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-PED-ABERTO
+           ELSE
+              IF ST-ERRO NOT = "30"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE PEDIDOS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+       LOGIN-OPERADOR.
+           DISPLAY (01, 01) ERASE
+           DISPLAY (10, 20) "IDENTIFICACAO DO OPERADOR"
+           DISPLAY (12, 20) "CODIGO DO OPERADOR:"
+           ACCEPT  (12, 41) W-OPERADOR
+           IF W-OPERADOR = SPACES
+              MOVE "OPERADOR" TO W-OPERADOR.
+       R1.
+           MOVE SPACES TO RSNOME APSOBRE LOGR COMPL BAIRRO
+           CIDADE UF EMAIL CEP-LOGRA CEP-BAIRRO CEP-CIDADE CEP-UF
+           MOVE ZEROS TO CPFCNPJ CEP NUM TEL LIMITE-CREDITO W-SEL
+           MOVE SPACES TO TIPO-PESSOA
+           MOVE ZEROS TO W-TEM-ANTES.
+       RTELA.
+           MOVE "PF|PJ" TO TPREGISTRO
+           DISPLAY TELACLI.
+       R2.
+           DISPLAY(21, 12) "DIGITE O CPF OU CNPJ". 
+       R2A.
+           MOVE 0 TO CONT 
+           MOVE ZEROS TO DADO
+           DISPLAY TELACLI
+           ACCEPT TCPFCNPJ
+           MOVE CPFCNPJ TO DADO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              CLOSE ARQCLI
+              GOBACK.
+           IF CPFCNPJ = ZEROS
+              MOVE "CPF OU CNPJ VAZIO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2A.
+       R2B.
+           IF DADO > 0 
+              DIVIDE 10 INTO DADO
+              ADD 1 TO CONT
+              GO TO R2B.
+       R2C.
+           IF CONT = 11
+              PERFORM VALIDA-CPF THRU VALIDA-CPF-FIM
+              IF W-DOC-OK NOT = 1
+                 MOVE "CPF INVALIDO, DIGITO VERIFICADOR NAO CONFERE"
+                    TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R2A
+              ELSE
+                 MOVE "CPF: " TO TPREGISTRO
+                 MOVE "NOME INICIAL:" TO DRSNOME
+                 MOVE "SOBRENOME:" TO DAPSOBRE
+                 MOVE "F" TO TIPO-PESSOA
+                 DISPLAY TELACLI
+           ELSE
+              IF CONT = 14
+                 PERFORM VALIDA-CNPJ THRU VALIDA-CNPJ-FIM
+                 IF W-DOC-OK NOT = 1
+                    MOVE "CNPJ INVALIDO, DIGITO VERIFICADOR NAO CONFERE"
+                       TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO R2A
+                 ELSE
+                    MOVE "CNPJ:" TO TPREGISTRO
+                    MOVE "RAZAO SOCIAL:" TO DRSNOME
+                    MOVE "APELIDO  :" TO DAPSOBRE
+                    MOVE "J" TO TIPO-PESSOA
+                    DISPLAY TELACLI
+              ELSE
+                MOVE "CPF OU CNPJ INVALIDO, DIGITE NOVAMENTE" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2A.
+       DEFINE-ROTULO.
+           IF CONT = 11
+              MOVE "CPF: " TO TPREGISTRO
+              MOVE "NOME INICIAL:" TO DRSNOME
+              MOVE "SOBRENOME:" TO DAPSOBRE
+           ELSE
+              MOVE "CNPJ:" TO TPREGISTRO
+              MOVE "RAZAO SOCIAL:" TO DRSNOME
+              MOVE "APELIDO  :" TO DAPSOBRE.
+       LER-CAD.
+           READ ARQCLI
+           IF ST-ERRO NOT = "23"
+              MOVE REGCLI TO REGCLI-ANTES
+              MOVE 1 TO W-TEM-ANTES
+              PERFORM DEFINE-ROTULO
+              DISPLAY TELACLI
+              MOVE "*** CLIENTE JA ESTA CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ACE-001
+           ELSE
+              NEXT SENTENCE.
+       R3.
+           ACCEPT TRSNOME
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO RTELA.
+           IF RSNOME = SPACES
+              IF CONT = 11
+                 MOVE "NOME EM BRANCO, DIGITE SEU PRIMEIRO NOME" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R3
+              ELSE 
+                 MOVE "RAZAO SOCIAL EM BRANCO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R3.
+       R4.
+           ACCEPT TAPSOBRE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R3.
+           IF APSOBRE = SPACES
+              IF CONT = 11
+                 MOVE "NOME EM BRANCO, DIGITE SEU NOME COMPLETO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R4
+              ELSE 
+                 MOVE "APELIDO EM BRANCO, INSIRA O APELIDO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R4.    
+       R5.
+           ACCEPT TCEP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R4.
+           IF CEP = ZEROS
+              MOVE "CEP VAZIO, DIGITE O CEP" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+       R5A.
+           MOVE CEP TO CEP-NUMCEP
+           READ ARQCEP
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*** CEP DIGITADO NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R8
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADASTRO CEP" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                MOVE CEP-BAIRRO TO BAIRRO
+                MOVE CEP-LOGRA TO LOGR
+                MOVE CEP-UF TO UF
+                MOVE CEP-CIDADE TO CIDADE
+                DISPLAY TELACLI.
+
+       R6.
+           ACCEPT TNUM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R5.
+           IF NUM = ZEROS
+              MOVE "NUMERO VAZIO, DIGITE O NUMERO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6.
+       R7.
+           ACCEPT TCOMPL
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R6.
+           IF COMPL = SPACES
+              MOVE "COMPLEMENTO VAZIO, DIGITE O COMPL" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R7.
+       R8.
+           ACCEPT TTEL
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R7.
+           IF TEL = ZEROS
+              MOVE "TELEFONE VAZIO, DIGITE O TELEFONE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R8.
+           PERFORM VALIDA-TEL
+           IF W-FMT-OK NOT = 1
+              MOVE "TELEFONE INVALIDO, INFORME DDD + NUMERO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R8.
+       R9.
+           ACCEPT TEMAIL
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R8.
+           IF EMAIL = SPACES
+              MOVE "EMAIL VAZIO, DIGITE O EMAIL" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R9.
+           PERFORM VALIDA-EMAIL THRU VALIDA-EMAIL-FIM
+           IF W-FMT-OK NOT = 1
+              MOVE "EMAIL INVALIDO, FORMATO NOME@DOMINIO.COM" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R9.
+       R9A.
+           ACCEPT TLIMCRED
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R9.
+           IF W-SEL = 1
+           GO TO ALT-OPC.
+       CONF.
+           DISPLAY TELACLI.
+           DISPLAY (21, 12) "QUER SALVAR OS DADOS? (S/N)"
+           ACCEPT (22, 9) DADOS
+           IF DADOS = "S" OR "s"
+              MOVE "DADOS FORAM SALVOS" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-WR1
+           ELSE
+              IF DADOS = "N" OR "n" 
+                 MOVE "DADOS APAGADOS E NAO SALVOS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1
+              ELSE
+                 MOVE "DIGITE UMA OPERACAO VALIDA (S/N)" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO CONF.
+       INC-WR1.
+           MOVE W-OPERADOR TO ULT-OPERADOR OF REGCLI
+           WRITE REGCLI.
+           MOVE CPFCNPJ TO W-AUD-CHAVE
+           MOVE "I" TO W-AUD-OPER
+           PERFORM GRAVA-AUDITORIA
+           GO TO R1.
+       ACE-001.
+           DISPLAY (21, 12) "N = NOVO REGISTRO | A = ALTERAR |" 
+           " E = EXCLUIR | S = SAIR"  
+           ACCEPT (22, 9) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              GO TO R1.
+           IF W-OPCAO = "A" OR "a" 
+              MOVE 1 TO W-SEL
+              GO TO R3.
+           IF W-OPCAO = "S" OR "s"
+              GOBACK.
+           IF W-OPCAO NOT = "E" AND "e"
+              GO TO ACE-001.
+       EXC-OPC.
+           DISPLAY TELACLI.
+           DISPLAY (21, 12) "EXCLUIR   (S/N) : ".
+           ACCEPT (22, 9) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-OPC.
+           PERFORM VERIFICA-PED-CLI THRU VERIFICA-PED-CLI-FIM
+           IF W-TEM-PED = 1
+              MOVE "*** CLIENTE POSSUI PEDIDOS, EXCLUSAO NEGADA ***"
+                 TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+       EXC-DL1.
+           MOVE CPFCNPJ TO W-AUD-CHAVE
+           DELETE ARQCLI RECORD
+           IF ST-ERRO = "00"
+              MOVE "E" TO W-AUD-OPER
+              PERFORM GRAVA-AUDITORIA
+              MOVE "*** REGISTRO AMIGO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA EXCLUSAO DO REGISTRO"   TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+       ALT-OPC.
+           DISPLAY TELACLI.
+           DISPLAY (21, 12) "ALTERAR (S/N) : ".
+           ACCEPT (22, 9) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R9A.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "DIGITE APENAS S = SIM e N = NAO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ALT-OPC.
+       ALT-RW1.
+           MOVE W-OPERADOR TO ULT-OPERADOR OF REGCLI
+           REWRITE REGCLI
+           IF ST-ERRO = "00" OR "02"
+              MOVE CPFCNPJ TO W-AUD-CHAVE
+              MOVE "A" TO W-AUD-OPER
+              PERFORM GRAVA-AUDITORIA
+              MOVE "*** REGISTRO ALTERADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA ALTERACAO DO REGISTRO AMIGO"   TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+       GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO W-DATAHORA
+           MOVE W-DATAHORA(1:8) TO W-DATA-AUD
+           MOVE W-DATAHORA(9:6) TO W-HORA-AUD
+           MOVE SPACES TO LINHA-AUD
+           IF (W-AUD-OPER = "A" OR "E") AND W-TEM-ANTES = 1
+              STRING W-AUD-PROG " " W-AUD-OPER " CHAVE=" W-AUD-CHAVE
+                 " OPERADOR=" W-OPERADOR
+                 " DATA=" W-DATA-AUD " HORA=" W-HORA-AUD
+                 " ANTES:[RSNOME=" RSNOME-ANTES "][APSOBRE="
+                 APSOBRE-ANTES "][CEP=" CEP-ANTES "][LOGR=" LOGR-ANTES
+                 "][NUM=" NUM-ANTES "][COMPL=" COMPL-ANTES "][BAIRRO="
+                 BAIRRO-ANTES "][CIDADE=" CIDADE-ANTES "][UF=" UF-ANTES
+                 "][TEL=" TEL-ANTES "][EMAIL=" EMAIL-ANTES
+                 "][LIMITE-CREDITO=" LIMITE-CREDITO-ANTES
+                 "][TIPO-PESSOA=" TIPO-PESSOA-ANTES "]"
+                 DELIMITED BY SIZE INTO LINHA-AUD
+              WRITE LINHA-AUD
+           ELSE
+              STRING W-AUD-PROG " " W-AUD-OPER " CHAVE=" W-AUD-CHAVE
+                 " OPERADOR=" W-OPERADOR
+                 " DATA=" W-DATA-AUD " HORA=" W-HORA-AUD
+                 DELIMITED BY SIZE INTO LINHA-AUD
+              WRITE LINHA-AUD.
+       VALIDA-CPF.
+           MOVE CPFCNPJ TO W-DOC-NUM
+           MOVE 1 TO W-DOC-OK
+           MOVE ZEROS TO W-SOMA
+           MOVE 1 TO IDX.
+       VCPF-LOOP1.
+           IF IDX > 9
+              GO TO VCPF-CHECK1.
+           COMPUTE W-PESO = 11 - IDX
+           COMPUTE W-SOMA = W-SOMA + (W-DIG(IDX + 3) * W-PESO)
+           ADD 1 TO IDX
+           GO TO VCPF-LOOP1.
+       VCPF-CHECK1.
+           COMPUTE W-RESTO = FUNCTION MOD(W-SOMA, 11)
+           IF W-RESTO < 2
+              MOVE 0 TO W-DV1
+           ELSE
+              COMPUTE W-DV1 = 11 - W-RESTO.
+           IF W-DV1 NOT = W-DIG(13)
+              MOVE 0 TO W-DOC-OK
+              GO TO VALIDA-CPF-FIM.
+           MOVE ZEROS TO W-SOMA
+           MOVE 1 TO IDX.
+       VCPF-LOOP2.
+           IF IDX > 10
+              GO TO VCPF-CHECK2.
+           COMPUTE W-PESO = 12 - IDX
+           COMPUTE W-SOMA = W-SOMA + (W-DIG(IDX + 3) * W-PESO)
+           ADD 1 TO IDX
+           GO TO VCPF-LOOP2.
+       VCPF-CHECK2.
+           COMPUTE W-RESTO = FUNCTION MOD(W-SOMA, 11)
+           IF W-RESTO < 2
+              MOVE 0 TO W-DV2
+           ELSE
+              COMPUTE W-DV2 = 11 - W-RESTO.
+           IF W-DV2 NOT = W-DIG(14)
+              MOVE 0 TO W-DOC-OK.
+       VALIDA-CPF-FIM.
+           EXIT.
+       VALIDA-CNPJ.
+           MOVE CPFCNPJ TO W-DOC-NUM
+           MOVE 1 TO W-DOC-OK
+           MOVE ZEROS TO W-SOMA
+           MOVE 1 TO IDX.
+       VCNPJ-LOOP1.
+           IF IDX > 12
+              GO TO VCNPJ-CHECK1.
+           COMPUTE W-PESO = FUNCTION MOD(12 - IDX, 8) + 2
+           COMPUTE W-SOMA = W-SOMA + (W-DIG(IDX) * W-PESO)
+           ADD 1 TO IDX
+           GO TO VCNPJ-LOOP1.
+       VCNPJ-CHECK1.
+           COMPUTE W-RESTO = FUNCTION MOD(W-SOMA, 11)
+           IF W-RESTO < 2
+              MOVE 0 TO W-DV1
+           ELSE
+              COMPUTE W-DV1 = 11 - W-RESTO.
+           IF W-DV1 NOT = W-DIG(13)
+              MOVE 0 TO W-DOC-OK
+              GO TO VALIDA-CNPJ-FIM.
+           MOVE ZEROS TO W-SOMA
+           MOVE 1 TO IDX.
+       VCNPJ-LOOP2.
+           IF IDX > 13
+              GO TO VCNPJ-CHECK2.
+           COMPUTE W-PESO = FUNCTION MOD(13 - IDX, 8) + 2
+           COMPUTE W-SOMA = W-SOMA + (W-DIG(IDX) * W-PESO)
+           ADD 1 TO IDX
+           GO TO VCNPJ-LOOP2.
+       VCNPJ-CHECK2.
+           COMPUTE W-RESTO = FUNCTION MOD(W-SOMA, 11)
+           IF W-RESTO < 2
+              MOVE 0 TO W-DV2
+           ELSE
+              COMPUTE W-DV2 = 11 - W-RESTO.
+           IF W-DV2 NOT = W-DIG(14)
+              MOVE 0 TO W-DOC-OK.
+       VALIDA-CNPJ-FIM.
+           EXIT.
+       VALIDA-TEL.
+           MOVE 1 TO W-FMT-OK
+           IF TEL < 1000000000
+              MOVE 0 TO W-FMT-OK.
+       VALIDA-EMAIL.
+           MOVE 1 TO W-FMT-OK
+           MOVE ZEROS TO W-AT-CNT W-AT-POS W-DOT-POS W-EMAIL-LEN
+           INSPECT EMAIL TALLYING W-EMAIL-LEN FOR CHARACTERS
+              BEFORE INITIAL SPACES
+           INSPECT EMAIL TALLYING W-AT-CNT FOR ALL "@"
+           IF W-AT-CNT NOT = 1
+              MOVE 0 TO W-FMT-OK
+              GO TO VALIDA-EMAIL-FIM.
+           MOVE 1 TO IDX.
+       VEM-LOOP1.
+           IF IDX > W-EMAIL-LEN OR W-AT-POS NOT = ZEROS
+              GO TO VEM-CHECK1.
+           IF EMAIL(IDX:1) = "@"
+              MOVE IDX TO W-AT-POS.
+           ADD 1 TO IDX
+           GO TO VEM-LOOP1.
+       VEM-CHECK1.
+           IF W-AT-POS = 1 OR W-AT-POS = W-EMAIL-LEN
+              MOVE 0 TO W-FMT-OK
+              GO TO VALIDA-EMAIL-FIM.
+           MOVE W-EMAIL-LEN TO IDX.
+       VEM-LOOP2.
+           IF IDX < W-AT-POS OR W-DOT-POS NOT = ZEROS
+              GO TO VEM-CHECK2.
+           IF EMAIL(IDX:1) = "."
+              MOVE IDX TO W-DOT-POS.
+           SUBTRACT 1 FROM IDX
+           GO TO VEM-LOOP2.
+       VEM-CHECK2.
+           IF W-DOT-POS = ZEROS
+              OR W-DOT-POS = W-AT-POS + 1
+              OR W-DOT-POS = W-EMAIL-LEN
+              MOVE 0 TO W-FMT-OK.
+       VALIDA-EMAIL-FIM.
+           EXIT.
+       VERIFICA-PED-CLI.
+           MOVE ZEROS TO W-TEM-PED
+           IF W-PED-ABERTO NOT = "S"
+              GO TO VERIFICA-PED-CLI-FIM.
+           MOVE ZEROS TO CHAVE
+           START ARQPED KEY IS NOT LESS THAN CHAVE
+              INVALID KEY MOVE "10" TO ST-ERRO.
+       VPC-LOOP.
+           IF ST-ERRO NOT = "00" OR W-TEM-PED = 1
+              GO TO VERIFICA-PED-CLI-FIM.
+           READ ARQPED NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              MOVE "10" TO ST-ERRO
+              GO TO VPC-LOOP.
+           IF CODCLI OF REGPED = CPFCNPJ
+              MOVE 1 TO W-TEM-PED.
+           GO TO VPC-LOOP.
+       VERIFICA-PED-CLI-FIM.
+           EXIT.
+       ROT-FIM.
+           IF W-PED-ABERTO = "S"
+              CLOSE ARQPED.
+           CLOSE ARQCLI ARQCEP ARQAUD.
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (21, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (21, 12) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
+  
+
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL            
+             
