@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE009.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQUNID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS UNID-COD
+                    FILE STATUS IS ST-ERRO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQUNID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGUNID.DAT".
+       01 REGUNID.
+          03 UNID-COD           PIC X(02).
+          03 UNID-DESC          PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 W-CONT        PIC 9(06) VALUE ZEROS.
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 MENS          PIC X(67) VALUE SPACES.
+       01 DADOS         PIC X(01) VALUE SPACES.
+
+       SCREEN SECTION.
+
+       01  TELAUNID.
+           05 BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "----------------------------CADASTRO DE".
+           05  LINE 01  COLUMN 41
+               VALUE  " UNIDADE DE MEDIDA---------------------".
+           05  LINE 08  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 08  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 03  COLUMN 01
+               VALUE  " CODIGO (SIGLA):".
+           05  LINE 05  COLUMN 01
+               VALUE  " DESCRICAO:".
+           05  LINE 12  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 12  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 21  COLUMN 01
+               VALUE  " MENSAGEM:".
+           05  LINE 22  COLUMN 01
+               VALUE  " OPCAO:".
+           05  TUNIDCOD
+               LINE 03  COLUMN 18  PIC X(02)
+               USING  UNID-COD.
+           05  TUNIDDESC
+               LINE 05  COLUMN 13  PIC X(10)
+               USING  UNID-DESC.
+
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+       ABRE-ARQUIVO.
+           OPEN I-O ARQUNID
+           IF ST-ERRO IS NOT = "00"
+           IF ST-ERRO = "30"
+              OPEN OUTPUT ARQUNID
+              MOVE "CRIANDO ARQUIVO CADASTRO DE UNIDADE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQUNID
+              GO TO R0
+           ELSE
+              IF ST-ERRO = "95"
+                 MOVE "ISAM NAO CARREGADO " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADASTRO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+       R1.
+           MOVE SPACES TO UNID-DESC UNID-COD
+           MOVE ZEROS TO W-SEL.
+       RTELA.
+           DISPLAY TELAUNID.
+       R2.
+           DISPLAY (21, 12) "DIGITE A SIGLA DA UNIDADE".
+       R2A.
+           DISPLAY TELAUNID
+           ACCEPT TUNIDCOD
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              CLOSE ARQUNID
+              STOP RUN.
+           IF UNID-COD = SPACES
+              MOVE "CODIGO VAZIO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2A.
+       LER-CAD.
+           READ ARQUNID
+           IF ST-ERRO NOT = "23"
+              DISPLAY TELAUNID
+              MOVE "*** UNIDADE JA ESTA CADASTRADA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ACE-001
+           ELSE
+              NEXT SENTENCE.
+       R3.
+           ACCEPT TUNIDDESC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R2A.
+           IF UNID-DESC = SPACES
+              MOVE "DESCRICAO EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+           IF W-SEL = 1
+           GO TO ALT-OPC.
+       CONF.
+           DISPLAY TELAUNID.
+           DISPLAY (21, 12) "QUER SALVAR OS DADOS? (S/N)"
+           ACCEPT (22, 9) DADOS
+           IF DADOS = "S" OR "s"
+              MOVE "DADOS FORAM SALVOS" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-WR1
+           ELSE
+              IF DADOS = "N" OR "n"
+                 MOVE "DADOS APAGADOS E NAO SALVOS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1
+              ELSE
+                 MOVE "DIGITE UMA OPERACAO VALIDA (S/N)" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO CONF.
+       INC-WR1.
+           WRITE REGUNID.
+           GO TO R1.
+       ACE-001.
+           DISPLAY (21, 12) "N = NOVO REGISTRO | A = ALTERAR |"
+           " E = EXCLUIR | S = SAIR"
+           ACCEPT (22, 9) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              GO TO R1.
+           IF W-OPCAO = "A" OR "a"
+              MOVE 1 TO W-SEL
+              GO TO R3.
+           IF W-OPCAO = "S" OR "s"
+              STOP RUN.
+           IF W-OPCAO NOT = "E" AND "e"
+              GO TO ACE-001.
+       EXC-OPC.
+           DISPLAY TELAUNID.
+           DISPLAY (21, 12) "EXCLUIR   (S/N) : ".
+           ACCEPT (22, 9) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-OPC.
+       EXC-DL1.
+           DELETE ARQUNID RECORD
+           IF ST-ERRO = "00"
+              MOVE "*** UNIDADE EXCLUIDA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA EXCLUSAO DO REGISTRO"   TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+       ALT-OPC.
+           DISPLAY TELAUNID.
+           DISPLAY (21, 12) "ALTERAR (S/N) : ".
+           ACCEPT (22, 9) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R3.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "DIGITE APENAS S = SIM e N = NAO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ALT-OPC.
+       ALT-RW1.
+           REWRITE REGUNID
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** REGISTRO ALTERADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA ALTERACAO DA UNIDADE"   TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+       ROT-FIM.
+           CLOSE ARQUNID.
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (21, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (21, 12) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
+
+
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
