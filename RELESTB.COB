@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELESTB.
+      **************************************************
+      * RELATORIO DE ALERTA DE REPOSICAO DE ESTOQUE     *
+      * LISTA PRODUTOS COM QTD ABAIXO DA QTD.MINIMA     *
+      **************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPROD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS SEQUENTIAL
+                    RECORD KEY IS COD
+                    FILE STATUS IS ST-ERRO.
+
+           SELECT RELSAI ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGPROD.DAT".
+       01 REGPROD.
+          03 COD            PIC 9(06).
+          03 DESC           PIC X(30).
+          03 UNIDADE        PIC X(02).
+          03 TPPROD         PIC 9(01).
+          03 PRECO          PIC 9(06)V99.
+          03 DATACP         PIC 9(08).
+          03 QTD            PIC 9(06).
+          03 QTD-MINIMO     PIC 9(06).
+          03 PROD-CPFCNPJ   PIC 9(14).
+          03 ULT-OPERADOR   PIC X(10).
+
+       FD RELSAI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELESTB.TXT".
+       01 LINHA-SAI              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 W-QTD-ALERTA  PIC 9(06) VALUE ZEROS.
+       01 W-LIN-COD     PIC ZZZZZ9.
+       01 W-LIN-QTD     PIC ZZZZZ9.
+       01 W-LIN-MIN     PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN OUTPUT RELSAI
+           MOVE "RELATORIO DE ALERTA DE REPOSICAO DE ESTOQUE"
+              TO LINHA-SAI
+           WRITE LINHA-SAI
+           MOVE "COD.PROD  DESCRICAO                      QTD.ATUAL"
+              TO LINHA-SAI
+           WRITE LINHA-SAI
+           PERFORM PROCESSA-PRODUTOS THRU PROCESSA-PRODUTOS-FIM
+           MOVE SPACES TO LINHA-SAI
+           WRITE LINHA-SAI
+           STRING "TOTAL DE PRODUTOS ABAIXO DA QTD.MINIMA: "
+              W-QTD-ALERTA DELIMITED BY SIZE INTO LINHA-SAI
+           WRITE LINHA-SAI
+           CLOSE RELSAI
+           DISPLAY "RELATORIO GERADO EM RELESTB.TXT COM "
+                   W-QTD-ALERTA " PRODUTOS EM ALERTA."
+           STOP RUN.
+
+       PROCESSA-PRODUTOS.
+           OPEN INPUT ARQPROD
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ARQUIVO REGPROD.DAT NAO ENCONTRADO OU VAZIO"
+              GO TO PROCESSA-PRODUTOS-FIM.
+       PROCESSA-PRODUTOS-LOOP.
+           READ ARQPROD NEXT
+           IF ST-ERRO = "00"
+              IF QTD-MINIMO > ZEROS AND QTD < QTD-MINIMO
+                 ADD 1 TO W-QTD-ALERTA
+                 MOVE COD TO W-LIN-COD
+                 MOVE QTD TO W-LIN-QTD
+                 MOVE QTD-MINIMO TO W-LIN-MIN
+                 MOVE SPACES TO LINHA-SAI
+                 STRING W-LIN-COD "  " DESC "  QTD:" W-LIN-QTD
+                    "  MINIMA:" W-LIN-MIN
+                    DELIMITED BY SIZE INTO LINHA-SAI
+                 WRITE LINHA-SAI
+                 GO TO PROCESSA-PRODUTOS-LOOP
+              ELSE
+                 GO TO PROCESSA-PRODUTOS-LOOP.
+           CLOSE ARQPROD.
+       PROCESSA-PRODUTOS-FIM.
+           EXIT.
+
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
