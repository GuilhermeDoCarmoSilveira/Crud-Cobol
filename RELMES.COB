@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELMES.
+      **************************************************
+      * RELATORIO MENSAL DE VENDAS X COMPRAS            *
+      * AGRUPA OS PEDIDOS POR MES/ANO E POR TIPO         *
+      **************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS SEQUENTIAL
+                    RECORD KEY IS CHAVE
+                    FILE STATUS IS ST-ERRO.
+
+           SELECT RELSAI ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGPED.DAT".
+       01 REGPED.
+          03 CHAVE.
+           05 NUMPEDIDO         PIC 9(06).
+           05 TPPEDIDO          PIC 9(01).
+          03 CODCLI             PIC 9(14).
+          03 CODFORN            PIC 9(14).
+          03 TOTAL              PIC 9(07)V99.
+          03 DATAPED            PIC 9(08).
+          03 ULT-OPERADOR       PIC X(10).
+          03 PED-STATUS         PIC X(01).
+          03 PED-BASE-DEVOL     PIC 9(01).
+
+       FD RELSAI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELMES.TXT".
+       01 LINHA-SAI              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 I             PIC 9(03) VALUE ZEROS.
+       01 J             PIC 9(03) VALUE ZEROS.
+       01 W-ANOMES      PIC 9(06) VALUE ZEROS.
+       01 W-ACHOU       PIC 9(01) VALUE ZEROS.
+       01 W-QTD-MESES   PIC 9(03) VALUE ZEROS.
+       01 W-MAX-MESES   PIC 9(03) VALUE 120.
+       01 W-LIN-VAL     PIC ZZZZZZ9,99.
+       01 W-LIN-QTD     PIC ZZZZZ9.
+       01 W-LIN-ANO     PIC 9(04).
+       01 W-LIN-MES     PIC 9(02).
+       01 TB-SWAP.
+          03 TB-SWAP-ANOMES     PIC 9(06).
+          03 TB-SWAP-QC         PIC 9(06).
+          03 TB-SWAP-TC         PIC 9(08)V99.
+          03 TB-SWAP-QV         PIC 9(06).
+          03 TB-SWAP-TV         PIC 9(08)V99.
+          03 TB-SWAP-QD         PIC 9(06).
+          03 TB-SWAP-TD         PIC 9(08)V99.
+
+       01 TB-MESES.
+          03 TB-ITEM OCCURS 120 TIMES.
+             05 TB-ANOMES       PIC 9(06).
+             05 TB-QTD-COMPRA   PIC 9(06) VALUE ZEROS.
+             05 TB-TOT-COMPRA   PIC 9(08)V99 VALUE ZEROS.
+             05 TB-QTD-VENDA    PIC 9(06) VALUE ZEROS.
+             05 TB-TOT-VENDA    PIC 9(08)V99 VALUE ZEROS.
+             05 TB-QTD-DEVOL    PIC 9(06) VALUE ZEROS.
+             05 TB-TOT-DEVOL    PIC 9(08)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "RELATORIO MENSAL DE VENDAS X COMPRAS".
+           OPEN OUTPUT RELSAI
+           MOVE "RELATORIO MENSAL DE VENDAS X COMPRAS" TO LINHA-SAI
+           WRITE LINHA-SAI
+           PERFORM PROCESSA-PEDIDOS THRU PROCESSA-PEDIDOS-FIM
+           PERFORM ORDENA-MESES THRU ORDENA-MESES-FIM
+           PERFORM IMPRIME-MESES THRU IMPRIME-MESES-FIM
+           CLOSE RELSAI
+           DISPLAY "RELATORIO GERADO EM RELMES.TXT".
+           STOP RUN.
+
+       PROCESSA-PEDIDOS.
+           OPEN INPUT ARQPED
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ARQUIVO REGPED.DAT NAO ENCONTRADO OU VAZIO"
+              GO TO PROCESSA-PEDIDOS-FIM.
+       PROCESSA-PEDIDOS-LOOP.
+           READ ARQPED NEXT
+           IF ST-ERRO = "00"
+              IF PED-STATUS NOT = "C"
+                 PERFORM ACUMULA-PEDIDO
+                 GO TO PROCESSA-PEDIDOS-LOOP
+              ELSE
+                 GO TO PROCESSA-PEDIDOS-LOOP.
+           CLOSE ARQPED.
+       PROCESSA-PEDIDOS-FIM.
+           EXIT.
+
+       ACUMULA-PEDIDO.
+           DIVIDE DATAPED BY 100 GIVING W-ANOMES
+           PERFORM LOCALIZA-MES THRU LOCALIZA-MES-FIM
+           IF TPPEDIDO = 1
+              ADD 1 TO TB-QTD-COMPRA(I)
+              ADD TOTAL TO TB-TOT-COMPRA(I)
+           ELSE
+              IF TPPEDIDO = 3
+                 ADD 1 TO TB-QTD-DEVOL(I)
+                 ADD TOTAL TO TB-TOT-DEVOL(I)
+              ELSE
+                 ADD 1 TO TB-QTD-VENDA(I)
+                 ADD TOTAL TO TB-TOT-VENDA(I).
+
+       LOCALIZA-MES.
+           MOVE ZEROS TO W-ACHOU
+           MOVE 1 TO I.
+       LOCALIZA-MES-LOOP.
+           IF I > W-QTD-MESES
+              GO TO LOCALIZA-MES-CONT.
+           IF TB-ANOMES(I) = W-ANOMES
+              MOVE 1 TO W-ACHOU.
+           ADD 1 TO I
+           GO TO LOCALIZA-MES-LOOP.
+       LOCALIZA-MES-CONT.
+           IF W-ACHOU = 0
+              IF W-QTD-MESES < W-MAX-MESES
+                 ADD 1 TO W-QTD-MESES
+                 MOVE W-QTD-MESES TO I
+                 MOVE W-ANOMES TO TB-ANOMES(I)
+              ELSE
+                 DISPLAY "AVISO: LIMITE DE MESES ATINGIDO, "
+                         "PEDIDO IGNORADO NO RESUMO"
+                 MOVE 1 TO I.
+       LOCALIZA-MES-FIM.
+           EXIT.
+
+       ORDENA-MESES.
+           MOVE 1 TO I.
+       ORDENA-MESES-LOOP.
+           IF I > W-QTD-MESES
+              GO TO ORDENA-MESES-FIM.
+           MOVE I TO J.
+       ORDENA-MESES-INNER.
+           IF J > W-QTD-MESES
+              ADD 1 TO I
+              GO TO ORDENA-MESES-LOOP.
+           IF TB-ANOMES(J) < TB-ANOMES(I)
+              MOVE TB-ITEM(I) TO TB-SWAP
+              MOVE TB-ITEM(J) TO TB-ITEM(I)
+              MOVE TB-SWAP    TO TB-ITEM(J).
+           ADD 1 TO J
+           GO TO ORDENA-MESES-INNER.
+       ORDENA-MESES-FIM.
+           EXIT.
+
+       IMPRIME-MESES.
+           MOVE SPACES TO LINHA-SAI
+           WRITE LINHA-SAI
+           MOVE "MES/ANO  COMPRAS(QTD/VALOR)   VENDAS(QTD/VALOR)   "
+              TO LINHA-SAI
+           WRITE LINHA-SAI
+           MOVE 1 TO I.
+       IMPRIME-MESES-LOOP.
+           IF I > W-QTD-MESES
+              GO TO IMPRIME-MESES-FIM.
+           PERFORM IMPRIME-LINHA-MES
+           ADD 1 TO I
+           GO TO IMPRIME-MESES-LOOP.
+       IMPRIME-MESES-FIM.
+           EXIT.
+
+       IMPRIME-LINHA-MES.
+           DIVIDE TB-ANOMES(I) BY 100 GIVING W-LIN-ANO
+              REMAINDER W-LIN-MES
+           MOVE SPACES TO LINHA-SAI
+           STRING W-LIN-MES "/" W-LIN-ANO DELIMITED BY SIZE
+              INTO LINHA-SAI
+           WRITE LINHA-SAI
+           MOVE TB-QTD-COMPRA(I) TO W-LIN-QTD
+           MOVE TB-TOT-COMPRA(I) TO W-LIN-VAL
+           STRING "   COMPRAS: " W-LIN-QTD " PEDIDOS  TOTAL: "
+              W-LIN-VAL DELIMITED BY SIZE INTO LINHA-SAI
+           WRITE LINHA-SAI
+           MOVE TB-QTD-VENDA(I) TO W-LIN-QTD
+           MOVE TB-TOT-VENDA(I) TO W-LIN-VAL
+           STRING "   VENDAS:  " W-LIN-QTD " PEDIDOS  TOTAL: "
+              W-LIN-VAL DELIMITED BY SIZE INTO LINHA-SAI
+           WRITE LINHA-SAI
+           MOVE TB-QTD-DEVOL(I) TO W-LIN-QTD
+           MOVE TB-TOT-DEVOL(I) TO W-LIN-VAL
+           STRING "   DEVOLUCOES: " W-LIN-QTD " PEDIDOS  TOTAL: "
+              W-LIN-VAL DELIMITED BY SIZE INTO LINHA-SAI
+           WRITE LINHA-SAI.
+
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
