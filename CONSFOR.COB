@@ -1,181 +1,352 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONSFOR.
-      **************************************************
-      * CONSULTA DE FORNECEDOR *
-      **************************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-                    DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *
-       SELECT ARQFOR ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS FOR-CPFCNPJ
-                    FILE STATUS  IS ST-ERRO.
-					
-       DATA DIVISION.
-       FILE SECTION.
-      *
-       FD ARQFOR
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "REGFOR.DAT".
-       01 REGFOR.
-          03 FOR-CPFCNPJ        PIC 9(14).
-          03 FOR-RSNOME         PIC X(60).
-          03 FOR-APSOBRE        PIC X(60).
-          03 FOR-CEP            PIC 9(08).
-          03 FOR-NUM            PIC 9(08).
-          03 FOR-COMPL          PIC X(15).
-          03 FOR-TEL            PIC 9(11).
-          03 FOR-EMAIL          PIC X(40).
-		  
-       WORKING-STORAGE SECTION.
-       01 W-SEL          PIC 9(01) VALUE ZEROS.
-       01 W-CONT         PIC 9(04) VALUE ZEROS.
-       01 W-OPCAO        PIC X(01) VALUE SPACES.
-       01 ST-ERRO        PIC X(02) VALUE "00".
-       01 W-ACT          PIC 9(02) VALUE ZEROS.
-       01 MENS           PIC X(50) VALUE SPACES.
-       01 LIMPA          PIC X(55) VALUE SPACES.
-       01 SOLIC          PIC X(20) VALUE SPACES.
-       01 CONLIN         PIC 9(03) VALUE 001.
-       01 CCPFCNPJ       PIC 9(14) VALUE ZEROS.
-      * 01 CRSONOME        PIC X(30) VALUE SPACES
-      * 01 CEMAIL          PIC X(23) VALUE SPACES.
-       
-       01 DET2.
-          03 FILLER        PIC X(01) VALUE SPACES.
-          03 DETCPFCNPJ    PIC 9(14) VALUE ZEROS.
-          03 FILLER        PIC X(04) VALUE SPACES.
-          03 DETRSNOME     PIC X(30) VALUE SPACES.
-          03 FILLER        PIC X(06) VALUE SPACES.
-          03 DETEMAIL      PIC X(23) VALUE SPACES.
-       
-       SCREEN SECTION.
-       
-       01  TELACCLI.
-           05  BLANK SCREEN.
-           05  LINE 01  COLUMN 01 
-               VALUE  "                            CONSULTA DE".
-           05  LINE 01  COLUMN 41 
-               VALUE  "FORNECEDORES".
-           05  LINE 03  COLUMN 01 
-               VALUE  "    CNPJ/CPF             RAZAO SOCIAL /".
-           05  LINE 03  COLUMN 41 
-               VALUE  "NOME                  EMAIL".
-           05  TCCPFCNPJ
-               LINE 05  COLUMN 02  PIC 9(14)
-               USING  CCPFCNPJ.
-
-       PROCEDURE DIVISION.
-       INICIO.
-      *
-       INC-OP1.
-           OPEN INPUT ARQFOR
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "30"
-                 MOVE "ARQUIVO DE ARQFOR NAO EXISTE" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM2
-              ELSE
-                 MOVE "ERRO ABERTURA DO ARQUIVO ARQFOR"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM2.
-       INC01.
-           MOVE ZEROS TO CCPFCNPJ
-           DISPLAY TELACCLI.
-       INC-001A.
-           DISPLAY (22, 12)
-            "F1 = ENCERRA CONSULTA"
-           ACCEPT TCCPFCNPJ
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 02
-                      CLOSE ARQFOR
-                      GO TO ROT-FIM.
-           IF W-ACT > 03
-                      MOVE "FUNCAO NAO DEFINIDA" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-001A.
-           MOVE CCPFCNPJ TO FOR-CPFCNPJ 
-           START ARQFOR KEY IS NOT LESS FOR-CPFCNPJ  INVALID KEY
-                 MOVE "CHAVE NAO ENCONTRADA" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC01.
-           GO TO INC-RD2.
-       INC-RD2.
-           DISPLAY (22, 12) LIMPA
-           READ ARQFOR NEXT
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "10"
-                 MOVE "FIM DO ARQUIVO" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO NOV-SOL
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO ARQFOR"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-              NEXT SENTENCE.
-       ROT-MONTAR.
-           MOVE FOR-CPFCNPJ  TO DETCPFCNPJ
-           MOVE FOR-RSNOME TO DETRSNOME
-           MOVE FOR-EMAIL TO DETEMAIL
-           COMPUTE LIN = CONLIN + 4
-           DISPLAY (LIN, 01) DET2
-           ADD 1 TO CONLIN
-           IF CONLIN < 17
-                  GO TO INC-RD2.
-       ROT-SOL.
-           DISPLAY (23, 12) "CONTINUA CONSULTA :"
-           MOVE "S" TO W-OPCAO
-		   DISPLAY (24, 12) "OPCAO: "
-           ACCEPT  (24, 19) W-OPCAO  WITH UPDATE
-           IF W-OPCAO = "S"
-                  MOVE 01 TO CONLIN
-                  DISPLAY TELACCLI
-                  GO TO INC-RD2.
-           IF W-OPCAO NOT = "N"
-                  MOVE "DIGITE S = SIM | N = NAO" TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ROT-SOL.
-           MOVE 01 TO CONLIN.
-           GO TO INC01.
-       NOV-SOL.
-           DISPLAY (23, 12) "NOVA CONSULTA :"
-           MOVE "S" TO W-OPCAO
-		   DISPLAY (24, 12) "OPCAO: "
-           ACCEPT  (24, 19) W-OPCAO WITH UPDATE
-           IF W-OPCAO = "S" OR "s"
-                  MOVE 01 TO CONLIN
-                  GO TO INC01.
-           IF W-OPCAO = "N" OR "n"
-                  GO TO ROT-FIM
-		   ELSE
-                  MOVE "DIGITE S = SIM   N = NAO" TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO NOV-SOL.
-       ROT-FIM.
-           DISPLAY (01 01) ERASE.
-           CLOSE ARQFOR.
-       ROT-FIM2.
-           EXIT PROGRAM.
-       ROT-FIM3.
-           STOP RUN.
-           
-       ROT-MENS.
-           MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-           DISPLAY (22, 12) MENS.
-       ROT-MENS2.
-           ADD 1 TO W-CONT
-           IF W-CONT < 1000
-              GO TO ROT-MENS2
-           ELSE
-              DISPLAY (22, 12) LIMPA.
-       ROT-MENS-FIM.
-           EXIT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSFOR.
+      **************************************************
+      * CONSULTA DE FORNECEDOR *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT ARQFOR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS FOR-CPFCNPJ
+                    ALTERNATE RECORD KEY IS FOR-RSNOME
+                       WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT ARQCSV ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+
+       SELECT ARQFICHA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGFOR.DAT".
+       01 REGFOR.
+          03 FOR-CPFCNPJ        PIC 9(14).
+          03 FOR-RSNOME         PIC X(60).
+          03 FOR-APSOBRE        PIC X(60).
+          03 FOR-CEP            PIC 9(08).
+          03 FOR-NUM            PIC 9(08).
+          03 FOR-COMPL          PIC X(15).
+          03 FOR-TEL            PIC 9(11).
+          03 FOR-EMAIL          PIC X(40).
+          03 FOR-TIPO-PESSOA    PIC X(01).
+          03 ULT-OPERADOR       PIC X(10).
+
+       FD ARQCSV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FORNECEDORES.CSV".
+       01 LINHA-CSV              PIC X(200).
+
+       FD ARQFICHA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FICHAFOR.TXT".
+       01 LINHA-FICHA            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO2       PIC X(02) VALUE "00".
+       01 W-SEL          PIC 9(01) VALUE ZEROS.
+       01 W-CONT         PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO        PIC X(01) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 W-ACT          PIC 9(02) VALUE ZEROS.
+       01 MENS           PIC X(50) VALUE SPACES.
+       01 LIMPA          PIC X(55) VALUE SPACES.
+       01 SOLIC          PIC X(20) VALUE SPACES.
+       01 CONLIN         PIC 9(03) VALUE 001.
+       01 LIN            PIC 9(02) VALUE ZEROS.
+       01 LIN2           PIC 9(02) VALUE ZEROS.
+       01 CCPFCNPJ       PIC 9(14) VALUE ZEROS.
+       01 CNOME          PIC X(60) VALUE SPACES.
+      * 01 CRSONOME        PIC X(30) VALUE SPACES
+      * 01 CEMAIL          PIC X(23) VALUE SPACES.
+
+       01 DET2.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 DETCPFCNPJ    PIC 9(14) VALUE ZEROS.
+          03 FILLER        PIC X(04) VALUE SPACES.
+          03 DETRSNOME     PIC X(30) VALUE SPACES.
+          03 FILLER        PIC X(06) VALUE SPACES.
+          03 DETEMAIL      PIC X(23) VALUE SPACES.
+
+       01 DET3.
+          03 FILLER        PIC X(03) VALUE "CEP".
+          03 DETCEP        PIC 9(08) VALUE ZEROS.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 FILLER        PIC X(03) VALUE "NUM".
+          03 DETNUM        PIC 9(08) VALUE ZEROS.
+          03 FILLER        PIC X(01) VALUE SPACES.
+          03 DETCOMPL      PIC X(15) VALUE SPACES.
+
+       SCREEN SECTION.
+       
+       01  TELACCLI.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01 
+               VALUE  "                            CONSULTA DE".
+           05  LINE 01  COLUMN 41 
+               VALUE  "FORNECEDORES".
+           05  LINE 03  COLUMN 01 
+               VALUE  "    CNPJ/CPF             RAZAO SOCIAL /".
+           05  LINE 03  COLUMN 41 
+               VALUE  "NOME                  EMAIL".
+           05  TCCPFCNPJ
+               LINE 05  COLUMN 02  PIC 9(14)
+               USING  CCPFCNPJ.
+
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT ARQFOR
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE ARQFOR NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO ARQFOR"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+       INC01.
+           MOVE ZEROS TO CCPFCNPJ
+           MOVE SPACES TO CNOME
+           DISPLAY TELACCLI.
+       INC-MODO.
+           DISPLAY (21, 12) "BUSCAR POR: 1=CPF/CNPJ  2=NOME"
+           " 3=EXPORTAR CSV  4=IMPRIMIR FICHA"
+           MOVE 1 TO W-SEL
+           ACCEPT (21, 45) W-SEL
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE ARQFOR
+                      GO TO ROT-FIM.
+           IF W-SEL = 2
+                      GO TO INC-NOME.
+           IF W-SEL = 3
+                      GO TO EXPORTA-CSV.
+           IF W-SEL = 4
+                      GO TO IMPRIME-FICHA.
+           IF W-SEL NOT = 1
+                      MOVE "DIGITE 1, 2, 3 OU 4" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-MODO.
+       INC-001A.
+           DISPLAY (22, 12)
+            "F1 = ENCERRA CONSULTA"
+           ACCEPT TCCPFCNPJ
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE ARQFOR
+                      GO TO ROT-FIM.
+           IF W-ACT > 03
+                      MOVE "FUNCAO NAO DEFINIDA" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE CCPFCNPJ TO FOR-CPFCNPJ
+           START ARQFOR KEY IS NOT LESS FOR-CPFCNPJ  INVALID KEY
+                 MOVE "CHAVE NAO ENCONTRADA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC01.
+           GO TO INC-RD2.
+       INC-NOME.
+           DISPLAY (22, 12) "NOME OU INICIO DO NOME:"
+           ACCEPT (22, 36) CNOME
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE ARQFOR
+                      GO TO ROT-FIM.
+           IF CNOME = SPACES
+                      MOVE "NOME EM BRANCO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-NOME.
+           MOVE CNOME TO FOR-RSNOME
+           START ARQFOR KEY IS NOT LESS FOR-RSNOME INVALID KEY
+                 MOVE "NOME NAO ENCONTRADO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC01.
+           GO TO INC-RD2.
+       EXPORTA-CSV.
+           OPEN OUTPUT ARQCSV
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO FORNECEDORES.CSV"
+                 TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC01.
+           MOVE "CPFCNPJ,RSNOME,APSOBRE,CEP,NUM,COMPL,TEL,EMAIL"
+              TO LINHA-CSV
+           WRITE LINHA-CSV
+           MOVE ZEROS TO FOR-CPFCNPJ
+           START ARQFOR KEY IS NOT LESS FOR-CPFCNPJ INVALID KEY
+              MOVE "ARQUIVO DE FORNECEDORES VAZIO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQCSV
+              GO TO INC01.
+       EXPORTA-CSV-LOOP.
+           READ ARQFOR NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO EXPORTA-CSV-FIM.
+           STRING FOR-CPFCNPJ "," FOR-RSNOME DELIMITED BY SPACE ","
+              FOR-APSOBRE DELIMITED BY SPACE ","
+              FOR-CEP "," FOR-NUM "," FOR-COMPL DELIMITED BY SPACE ","
+              FOR-TEL "," FOR-EMAIL DELIMITED BY SPACE
+              INTO LINHA-CSV
+           WRITE LINHA-CSV
+           GO TO EXPORTA-CSV-LOOP.
+       EXPORTA-CSV-FIM.
+           CLOSE ARQCSV
+           MOVE "EXPORTACAO CONCLUIDA EM FORNECEDORES.CSV" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO INC01.
+       IMPRIME-FICHA.
+           DISPLAY (22, 12) "F1 = ENCERRA CONSULTA"
+           ACCEPT TCCPFCNPJ
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+              CLOSE ARQFOR
+              GO TO ROT-FIM.
+           MOVE CCPFCNPJ TO FOR-CPFCNPJ
+           READ ARQFOR
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "23"
+                 MOVE "*** CPF/CNPJ NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC01
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO ARQFOR" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           OPEN OUTPUT ARQFICHA
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO FICHAFOR.TXT" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC01.
+           MOVE SPACES TO LINHA-FICHA
+           STRING "FICHA CADASTRAL DE FORNECEDOR" DELIMITED BY SIZE
+              INTO LINHA-FICHA
+           WRITE LINHA-FICHA
+           MOVE ALL "-" TO LINHA-FICHA
+           WRITE LINHA-FICHA
+           MOVE SPACES TO LINHA-FICHA
+           STRING "CPF/CNPJ  : " FOR-CPFCNPJ DELIMITED BY SIZE
+              INTO LINHA-FICHA
+           WRITE LINHA-FICHA
+           MOVE SPACES TO LINHA-FICHA
+           STRING "NOME      : " FOR-RSNOME DELIMITED BY SPACE
+              INTO LINHA-FICHA
+           WRITE LINHA-FICHA
+           MOVE SPACES TO LINHA-FICHA
+           STRING "APELIDO   : " FOR-APSOBRE DELIMITED BY SPACE
+              INTO LINHA-FICHA
+           WRITE LINHA-FICHA
+           MOVE SPACES TO LINHA-FICHA
+           STRING "ENDERECO  : " FOR-CEP DELIMITED BY SIZE " NUM "
+              FOR-NUM DELIMITED BY SIZE " " FOR-COMPL DELIMITED BY SPACE
+              INTO LINHA-FICHA
+           WRITE LINHA-FICHA
+           MOVE SPACES TO LINHA-FICHA
+           STRING "TELEFONE  : " FOR-TEL DELIMITED BY SIZE
+              INTO LINHA-FICHA
+           WRITE LINHA-FICHA
+           MOVE SPACES TO LINHA-FICHA
+           STRING "EMAIL     : " FOR-EMAIL DELIMITED BY SPACE
+              INTO LINHA-FICHA
+           WRITE LINHA-FICHA
+           MOVE SPACES TO LINHA-FICHA
+           STRING "TIPO      : " FOR-TIPO-PESSOA DELIMITED BY SIZE
+              INTO LINHA-FICHA
+           WRITE LINHA-FICHA
+           CLOSE ARQFICHA
+           MOVE "FICHA GERADA EM FICHAFOR.TXT" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO INC01.
+       INC-RD2.
+           DISPLAY (22, 12) LIMPA
+           READ ARQFOR NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "FIM DO ARQUIVO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NOV-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO ARQFOR"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       ROT-MONTAR.
+           MOVE FOR-CPFCNPJ  TO DETCPFCNPJ
+           MOVE FOR-RSNOME TO DETRSNOME
+           MOVE FOR-EMAIL TO DETEMAIL
+           COMPUTE LIN = CONLIN + 4
+           DISPLAY (LIN, 01) DET2
+           MOVE FOR-CEP TO DETCEP
+           MOVE FOR-NUM TO DETNUM
+           MOVE FOR-COMPL TO DETCOMPL
+           COMPUTE LIN2 = LIN + 1
+           DISPLAY (LIN2, 01) DET3
+           ADD 2 TO CONLIN
+           IF CONLIN < 17
+                  GO TO INC-RD2.
+       ROT-SOL.
+           DISPLAY (23, 12) "CONTINUA CONSULTA :"
+           MOVE "S" TO W-OPCAO
+		   DISPLAY (24, 12) "OPCAO: "
+           ACCEPT  (24, 19) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELACCLI
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "DIGITE S = SIM | N = NAO" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           MOVE 01 TO CONLIN.
+           GO TO INC01.
+       NOV-SOL.
+           DISPLAY (23, 12) "NOVA CONSULTA :"
+           MOVE "S" TO W-OPCAO
+		   DISPLAY (24, 12) "OPCAO: "
+           ACCEPT  (24, 19) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S" OR "s"
+                  MOVE 01 TO CONLIN
+                  GO TO INC01.
+           IF W-OPCAO = "N" OR "n"
+                  GO TO ROT-FIM
+		   ELSE
+                  MOVE "DIGITE S = SIM   N = NAO" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO NOV-SOL.
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE ARQFOR.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           GOBACK.
+           
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (22, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (22, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
        FIM-ROT-MENS.
\ No newline at end of file
