@@ -16,7 +16,43 @@
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS FOR-CPFCNPJ
+                    ALTERNATE RECORD KEY IS FOR-RSNOME
+                       WITH DUPLICATES
                     FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQCAT ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CAT-COD
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQUNID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS UNID-COD
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQAUD ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ST-AUD.
+
+           SELECT ARQPRECO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS PRECO-CHAVE
+                    FILE STATUS IS ST-PRECO.
+
+           SELECT ARQITEM ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS ITEM-CHAVE
+                    FILE STATUS IS ST-ERRO.
+
+           SELECT ARQESTFIL ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS ESTQ-CHAVE
+                    FILE STATUS IS ST-ERRO.
        DATA DIVISION.
        FILE SECTION.
        FD ARQPROD
@@ -30,21 +66,80 @@
           03 PRECO          PIC 9(06)V99.
           03 DATACP         PIC 9(08).
           03 QTD            PIC 9(06).
+          03 QTD-MINIMO     PIC 9(06).
 		  03 PROD-CPFCNPJ	PIC 9(14).
-          
+          03 ULT-OPERADOR   PIC X(10).
+
        FD ARQFOR
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "REGFOR.DAT".
        01 REGFOR.
           03 FOR-CPFCNPJ       PIC 9(14).
           03 FOR-RSNOME        PIC X(60).
-          03 FOR-APNOME        PIC X(60).
+          03 FOR-APSOBRE        PIC X(60).
 		  03 FOR-CEP            PIC 9(08).
           03 FOR-NUM            PIC 9(08).
           03 FOR-COMPL          PIC X(15).
           03 FOR-TEL            PIC 9(11).
           03 FOR-EMAIL          PIC X(40).
-          
+          03 FOR-TIPO-PESSOA    PIC X(01).
+          03 ULT-OPERADOR       PIC X(10).
+
+       FD ARQCAT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGCAT.DAT".
+       01 REGCAT.
+          03 CAT-COD           PIC 9(01).
+          03 CAT-DESC          PIC X(15).
+
+       FD ARQUNID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGUNID.DAT".
+       01 REGUNID.
+          03 UNID-COD          PIC X(02).
+          03 UNID-DESC         PIC X(10).
+
+       FD ARQAUD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITORIA.DAT".
+       01 LINHA-AUD              PIC X(450).
+
+       FD ARQITEM
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ITEMPED.DAT".
+       01 REGITEM.
+          03 ITEM-CHAVE.
+           05 ITEM-NUMPEDIDO    PIC 9(06).
+           05 ITEM-TPPEDIDO     PIC 9(01).
+           05 ITEM-SEQ          PIC 9(02).
+          03 ITEM-CODPROD       PIC 9(06).
+          03 ITEM-QTD           PIC 9(06).
+          03 ITEM-PRECOU        PIC 9(06)V99.
+          03 ITEM-DESCONTO-PCT  PIC 9(03)V99.
+          03 ITEM-IMPOSTO-PCT   PIC 9(03)V99.
+          03 ITEM-TOTAL         PIC 9(07)V99.
+
+       FD ARQESTFIL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGESTFIL.DAT".
+       01 REGESTFIL.
+          03 ESTQ-CHAVE.
+           05 ESTQ-COD          PIC 9(06).
+           05 ESTQ-FILIAL       PIC 9(02).
+          03 ESTQ-QTD           PIC 9(06).
+          03 ULT-OPERADOR       PIC X(10).
+
+       FD ARQPRECO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PRECHIST.DAT".
+       01 REGPRECO.
+          03 PRECO-CHAVE.
+           05 PRECO-COD        PIC 9(06).
+           05 PRECO-DATAHORA   PIC 9(14).
+          03 PRECO-ANTIGO      PIC 9(06)V99.
+          03 PRECO-NOVO        PIC 9(06)V99.
+          03 PRECO-DATACP      PIC 9(08).
+
        WORKING-STORAGE SECTION.
        77 W-ACT         PIC 9(02) VALUE ZEROS.
        77 W-CONT        PIC 9(06) VALUE ZEROS. 
@@ -57,31 +152,35 @@
        77 CONT          PIC 9(02) VALUE ZEROS.
        77 DTPPROD       PIC X(15) VALUE SPACES.
        77 DUNIDADE      PIC X(10) VALUE SPACES.
+       77 W-ITEM-ABERTO PIC X(01) VALUE "N".
+       77 W-TEM-ITEM    PIC 9(01) VALUE ZEROS.
 	   77 RSNOME        PIC X(60) VALUE SPACES.
 	   77 APSOBRE       PIC X(60) VALUE SPACES.
 	   
 	   
-       01 TABTPPROD.
-           03 VTTPPROD PIC X(15) OCCURS 9 TIMES.
-           
-       01 TXUNIDADE.
-           03 UNIT-MAIU PIC X(02) VALUE SPACES.
-           03 UNIT-MINU PIC X(02) VALUE SPACES.
-           03 DUNIDADE PIC X(10) VALUE SPACES.
-           
-       01 TBUNIDADE.
-           03 FILLER        PIC X(14) VALUE "PCpcPECA".
-           03 FILLER        PIC X(14) VALUE "KGkgKILO".
-           03 FILLER        PIC X(14) VALUE "LTltLITRO".
-           03 FILLER        PIC X(14) VALUE "TNtnTONELADA".
-           03 FILLER        PIC X(14) VALUE "LBlbLIBRA".
-           03 FILLER        PIC X(14) VALUE "OZozONCA".
-           03 FILLER        PIC X(14) VALUE "MGmgMILIGRAMA".
-           
-       01 TBUNIDADER REDEFINES TBUNIDADE.
-           03 TABUNIDADE     PIC X(14) OCCURS 7 TIMES.
-       01 IND                PIC 9(01) VALUE ZEROS.        
-       
+       01 ST-AUD             PIC X(02) VALUE "00".
+       01 W-AUD-PROG         PIC X(08) VALUE "SCE004".
+       01 W-AUD-OPER         PIC X(01) VALUE SPACES.
+       01 W-AUD-CHAVE        PIC X(20) VALUE SPACES.
+       01 W-DATAHORA         PIC X(21) VALUE SPACES.
+       01 W-DATA-AUD         PIC 9(08) VALUE ZEROS.
+       01 W-HORA-AUD         PIC 9(06) VALUE ZEROS.
+       01 REGPROD-ANTES.
+          03 COD-ANTES            PIC 9(06).
+          03 DESC-ANTES           PIC X(30).
+          03 UNIDADE-ANTES        PIC X(02).
+          03 TPPROD-ANTES         PIC 9(01).
+          03 PRECO-ANTES          PIC 9(06)V99.
+          03 DATACP-ANTES         PIC 9(08).
+          03 QTD-ANTES            PIC 9(06).
+          03 QTD-MINIMO-ANTES     PIC 9(06).
+          03 PROD-CPFCNPJ-ANTES   PIC 9(14).
+          03 ULT-OPERADOR-ANTES   PIC X(10).
+       01 W-TEM-ANTES   PIC 9(01) VALUE ZEROS.
+       01 W-OPERADOR         PIC X(10) VALUE SPACES.
+       01 ST-PRECO           PIC X(02) VALUE "00".
+       01 OLD-PRECO          PIC 9(06)V99 VALUE ZEROS.
+
        SCREEN SECTION.
        
        01  TELAPRO.
@@ -100,8 +199,10 @@
                VALUE  " ULT. PRECO: R$".
            05  LINE 11  COLUMN 01 
                VALUE  " DATA ULTIMA COMPRA:".
-           05  LINE 13  COLUMN 01 
+           05  LINE 13  COLUMN 01
                VALUE  " QTD. EM ESTOQUE:".
+           05  LINE 13  COLUMN 30
+               VALUE  " QTD.MINIMA:".
            05  LINE 14  COLUMN 01 
                VALUE  "----------------------------------------".
            05  LINE 14  COLUMN 41 
@@ -147,6 +248,9 @@
            05  TQTD
                LINE 13  COLUMN 19  PIC 9(06)
                USING  QTD.
+           05  TQTDMIN
+               LINE 13  COLUMN 43  PIC 9(06)
+               USING  QTD-MINIMO.
            05  TCPFCNPJ
                LINE 15  COLUMN 23  PIC 9(14)
                USING  PROD-CPFCNPJ.
@@ -196,15 +300,6 @@
                
        PROCEDURE DIVISION.
        INICIO.
-           MOVE "SAUDE"         TO VTTPPROD(1)
-           MOVE "ALIMENTO"      TO VTTPPROD(2)
-           MOVE "VESTUARIO"     TO VTTPPROD(3)
-           MOVE "AGROPECUARIO"  TO VTTPPROD(4)
-           MOVE "PET"           TO VTTPPROD(5)
-           MOVE "BELEZA"        TO VTTPPROD(6)
-           MOVE "ESPORTE"       TO VTTPPROD(7)
-           MOVE "ELETRONICO"    TO VTTPPROD(8)
-           MOVE "AUTOMOTIVO"    TO VTTPPROD(9).
        R0.
        ABRE-ARQUIVO.
            OPEN I-O ARQPROD
@@ -237,30 +332,116 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
+       ABRE-CAT.
+           OPEN INPUT ARQCAT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CATEGORIAS NAO ENCONTRADO **"
+                    TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CATEGORIAS"
+                    TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       ABRE-UNID.
+           OPEN INPUT ARQUNID
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE UNIDADES NAO ENCONTRADO **"
+                    TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE UNIDADES"
+                    TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       ABRE-AUDITORIA.
+           OPEN EXTEND ARQAUD
+           IF ST-AUD NOT = "00"
+              OPEN OUTPUT ARQAUD
+              CLOSE ARQAUD
+              OPEN EXTEND ARQAUD.
+       ABRE-PRECO.
+           OPEN I-O ARQPRECO
+           IF ST-PRECO = "30"
+              OPEN OUTPUT ARQPRECO
+              CLOSE ARQPRECO
+              OPEN I-O ARQPRECO.
+       ABRE-ITEM.
+           MOVE "N" TO W-ITEM-ABERTO
+           OPEN INPUT ARQITEM
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-ITEM-ABERTO
+           ELSE
+              IF ST-ERRO NOT = "30"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE ITENS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+       ABRE-ESTFIL.
+           OPEN I-O ARQESTFIL
+           IF ST-ERRO = "30"
+              OPEN OUTPUT ARQESTFIL
+              CLOSE ARQESTFIL
+              OPEN I-O ARQESTFIL.
+       LOGIN-OPERADOR.
+           DISPLAY (01, 01) ERASE
+           DISPLAY (10, 20) "IDENTIFICACAO DO OPERADOR"
+           DISPLAY (12, 20) "CODIGO DO OPERADOR:"
+           ACCEPT  (12, 41) W-OPERADOR
+           IF W-OPERADOR = SPACES
+              MOVE "OPERADOR" TO W-OPERADOR.
        R1.
-           MOVE SPACES TO DESC UNIDADE FOR-RSNOME FOR-APNOME
+           MOVE SPACES TO DESC UNIDADE FOR-RSNOME FOR-APSOBRE
 		   FOR-COMPL FOR-EMAIL
-           MOVE ZEROS TO COD TPPROD PRECO QTD FOR-CPFCNPJ 
-           W-SEL DATACP FOR-CEP FOR-NUM FOR-TEL PROD-CPFCNPJ.
+           MOVE ZEROS TO COD TPPROD PRECO QTD QTD-MINIMO FOR-CPFCNPJ
+           W-SEL DATACP FOR-CEP FOR-NUM FOR-TEL PROD-CPFCNPJ
+           W-TEM-ANTES.
        RTELA.
            DISPLAY TELAPRO.
        R2.
            DISPLAY(21, 12) "DIGITE O CODIGO DO PRODUTO".
            ACCEPT TCOD
            ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              CLOSE ARQPROD ARQFOR
-              STOP RUN.
+           IF W-ACT = 01
+              CLOSE ARQPROD ARQFOR ARQCAT ARQUNID ARQAUD ARQPRECO
+                 ARQESTFIL
+              GOBACK.
            IF COD = ZEROS 
               MOVE "CODIGO EM BRANCO" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R2.
+       MOSTRA-CAT.
+           MOVE TPPROD TO CAT-COD
+           READ ARQCAT
+           IF ST-ERRO = "00"
+              MOVE CAT-DESC TO DTPPROD.
+       MOSTRA-UNID.
+           MOVE UNIDADE TO UNID-COD
+           READ ARQUNID
+           IF ST-ERRO = "00"
+              MOVE UNID-DESC TO DUNIDADE.
+       MOSTRA-FORN.
+           MOVE PROD-CPFCNPJ TO FOR-CPFCNPJ
+           READ ARQFOR
+           IF ST-ERRO = "00"
+              MOVE FOR-RSNOME TO RSNOME
+              MOVE FOR-APSOBRE TO APSOBRE.
        LER-CAD.
            READ ARQPROD
            IF ST-ERRO NOT = "23"
-              PERFORM R4A
-              PERFORM R5B
-              PERFORM R9A
+              MOVE REGPROD TO REGPROD-ANTES
+              MOVE 1 TO W-TEM-ANTES
+              MOVE PRECO TO OLD-PRECO
+              PERFORM MOSTRA-CAT
+              PERFORM MOSTRA-UNID
+              PERFORM MOSTRA-FORN
               DISPLAY TELAPRO
               MOVE "*** PRODUTO JA ESTA CADASTRADO ***" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -291,28 +472,41 @@
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R4.
        R4A.
-           MOVE VTTPPROD(TPPROD) TO DTPPROD
-           DISPLAY TELAPRO.
+           MOVE TPPROD TO CAT-COD
+           READ ARQCAT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "23"
+                 MOVE "CATEGORIA NAO CADASTRADA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R4
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO DE CATEGORIAS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 MOVE CAT-DESC TO DTPPROD
+                 DISPLAY TELAPRO.
        R5.
            DISPLAY TELAU
            ACCEPT TUNIDADE
 		   ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
               GO TO R4.
-       R5A.
-           MOVE 1 TO IND.
        R5B.
-           MOVE TABUNIDADE (IND) TO TXUNIDADE
-           IF UNIDADE = UNIT-MAIU OR UNIDADE = UNIT-MINU
-              DISPLAY TDUNIDADE
-           ELSE
-              ADD 1 TO IND
-              IF IND > 7
+           MOVE UNIDADE TO UNID-COD
+           READ ARQUNID
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "23"
                  MOVE "UNIDADE NAO EXISTE" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO R5
               ELSE
-                 GO TO R5B.
+                 MOVE "ERRO NA LEITURA DO ARQUIVO DE UNIDADES" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 MOVE UNID-DESC TO DUNIDADE
+                 DISPLAY TDUNIDADE.
        R6.
            DISPLAY TELAPRO
            ACCEPT TPRECO
@@ -334,14 +528,19 @@
               GO TO R7.
        R8.
            ACCEPT TQTD
-           ACCEPT W-ACT FROM ESCAPE KEY 
+           ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
               GO TO R7.
+       R8A.
+           ACCEPT TQTDMIN
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R8.
        R9.
            ACCEPT TCPFCNPJ
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-              GO TO R8.
+              GO TO R8A.
            IF PROD-CPFCNPJ = ZEROS
               MOVE "CPF VAZIO" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -360,10 +559,47 @@
                   GO TO ROT-FIM
            ELSE
                 MOVE FOR-RSNOME TO RSNOME
-                MOVE FOR-APNOME TO APSOBRE
+                MOVE FOR-APSOBRE TO APSOBRE
                 DISPLAY TELAPRO.
-           IF W-SEL = 1
-              GO TO ALT-OPC.
+       R9B.
+           DISPLAY (21, 12) "CONTROLAR ESTOQUE POR FILIAL? (S/N): "
+           ACCEPT (21, 51) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R9.
+           IF W-OPCAO = "N" OR "n"
+              GO TO CONF.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "DIGITE S OU N" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R9B.
+       R10.
+           MOVE ZEROS TO ESTQ-FILIAL
+           DISPLAY (21, 12) "FILIAL (00 P/ ENCERRAR): "
+           ACCEPT (21, 38) ESTQ-FILIAL
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 OR ESTQ-FILIAL = ZEROS
+              IF W-SEL = 1
+                 GO TO ALT-OPC
+              ELSE
+                 GO TO CONF.
+           MOVE COD TO ESTQ-COD
+       R10A.
+           MOVE ZEROS TO ESTQ-QTD
+           DISPLAY (22, 12) "QTD. EM ESTOQUE NESTA FILIAL: "
+           ACCEPT (22, 43) ESTQ-QTD
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R10.
+           MOVE W-OPERADOR TO ULT-OPERADOR OF REGESTFIL
+           READ ARQESTFIL
+           IF ST-ERRO = "00"
+              REWRITE REGESTFIL
+           ELSE
+              WRITE REGESTFIL.
+           MOVE "ESTOQUE DA FILIAL ATUALIZADO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO R10.
        CONF.
            DISPLAY TELAPRO.
            DISPLAY (21, 12) "QUER SALVAR OS DADOS? (S/N)"
@@ -381,8 +617,12 @@
                  MOVE "DIGITE UMA OPERACAO VALIDA (S/N)" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO CONF.
-       INC-WR1. 
+       INC-WR1.
+           MOVE W-OPERADOR TO ULT-OPERADOR OF REGPROD
            WRITE REGPROD.
+           MOVE COD TO W-AUD-CHAVE
+           MOVE "I" TO W-AUD-OPER
+           PERFORM GRAVA-AUDITORIA
            GO TO R1.
        ACE-001.
            DISPLAY (21, 12) "N = NOVO REGISTRO | A = ALTERAR |" 
@@ -394,7 +634,7 @@
               MOVE 1 TO W-SEL
               GO TO R3.
            IF W-OPCAO = "S" OR "s"
-              STOP RUN.
+              GOBACK.
            IF W-OPCAO NOT = "E" AND "e"
               GO TO ACE-001.
        EXC-OPC.
@@ -409,9 +649,18 @@
               MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO EXC-OPC.
+           PERFORM VERIFICA-ITEM-PROD
+           IF W-TEM-ITEM = 1
+              MOVE "*** PRODUTO POSSUI PEDIDOS, EXCLUSAO NEGADA ***"
+                 TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
         EXC-DL1.
+           MOVE COD TO W-AUD-CHAVE
            DELETE ARQPROD RECORD
            IF ST-ERRO = "00"
+              MOVE "E" TO W-AUD-OPER
+              PERFORM GRAVA-AUDITORIA
               MOVE "*** REGISTRO PRODUTO EXCLUIDO ***" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R1.
@@ -434,16 +683,74 @@
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO ALT-OPC.
        ALT-RW1.
+           MOVE W-OPERADOR TO ULT-OPERADOR OF REGPROD
+           IF PRECO NOT = OLD-PRECO
+              PERFORM GRAVA-PRECO
            REWRITE REGPROD
            IF ST-ERRO = "00" OR "02"
+              MOVE COD TO W-AUD-CHAVE
+              MOVE "A" TO W-AUD-OPER
+              PERFORM GRAVA-AUDITORIA
               MOVE "*** REGISTRO ALTERADO ***" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R1.
            MOVE "ERRO NA ALTERACAO DO REGISTRO AMIGO"   TO MENS
            PERFORM ROT-MENS THRU ROT-MENS-FIM
-           GO TO ROT-FIM.               
+           GO TO ROT-FIM.
+       GRAVA-PRECO.
+           MOVE FUNCTION CURRENT-DATE TO W-DATAHORA
+           MOVE COD TO PRECO-COD
+           MOVE W-DATAHORA(1:14) TO PRECO-DATAHORA
+           MOVE OLD-PRECO TO PRECO-ANTIGO
+           MOVE PRECO TO PRECO-NOVO
+           MOVE DATACP TO PRECO-DATACP
+           WRITE REGPRECO.
+       GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO W-DATAHORA
+           MOVE W-DATAHORA(1:8) TO W-DATA-AUD
+           MOVE W-DATAHORA(9:6) TO W-HORA-AUD
+           MOVE SPACES TO LINHA-AUD
+           IF (W-AUD-OPER = "A" OR "E") AND W-TEM-ANTES = 1
+              STRING W-AUD-PROG " " W-AUD-OPER " CHAVE=" W-AUD-CHAVE
+                 " OPERADOR=" W-OPERADOR
+                 " DATA=" W-DATA-AUD " HORA=" W-HORA-AUD
+                 " ANTES:[DESC=" DESC-ANTES "][UNIDADE=" UNIDADE-ANTES
+                 "][TPPROD=" TPPROD-ANTES "][PRECO=" PRECO-ANTES
+                 "][DATACP=" DATACP-ANTES "][QTD=" QTD-ANTES
+                 "][QTD-MINIMO=" QTD-MINIMO-ANTES "][PROD-CPFCNPJ="
+                 PROD-CPFCNPJ-ANTES "]"
+                 DELIMITED BY SIZE INTO LINHA-AUD
+              WRITE LINHA-AUD
+           ELSE
+              STRING W-AUD-PROG " " W-AUD-OPER " CHAVE=" W-AUD-CHAVE
+                 " OPERADOR=" W-OPERADOR
+                 " DATA=" W-DATA-AUD " HORA=" W-HORA-AUD
+                 DELIMITED BY SIZE INTO LINHA-AUD
+              WRITE LINHA-AUD.
+       VERIFICA-ITEM-PROD.
+           MOVE ZEROS TO W-TEM-ITEM
+           IF W-ITEM-ABERTO NOT = "S"
+              GO TO VERIFICA-ITEM-PROD-FIM.
+           MOVE ZEROS TO ITEM-CHAVE
+           START ARQITEM KEY IS NOT LESS THAN ITEM-CHAVE
+              INVALID KEY MOVE "10" TO ST-ERRO.
+       VIP-LOOP.
+           IF ST-ERRO NOT = "00" OR W-TEM-ITEM = 1
+              GO TO VERIFICA-ITEM-PROD-FIM.
+           READ ARQITEM NEXT RECORD
+           IF ST-ERRO NOT = "00"
+              MOVE "10" TO ST-ERRO
+              GO TO VIP-LOOP.
+           IF ITEM-CODPROD = COD
+              MOVE 1 TO W-TEM-ITEM.
+           GO TO VIP-LOOP.
+       VERIFICA-ITEM-PROD-FIM.
+           EXIT.
        ROT-FIM.
-           CLOSE ARQPROD ARQFOR.
+           IF W-ITEM-ABERTO = "S"
+              CLOSE ARQITEM.
+           CLOSE ARQPROD ARQFOR ARQCAT ARQUNID ARQAUD ARQPRECO
+              ARQESTFIL.
        ROT-MENS.
            MOVE ZEROS TO W-CONT.
        ROT-MENS1.
