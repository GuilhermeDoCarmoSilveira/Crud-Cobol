@@ -1,183 +1,408 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONSPED.
-      **************************************************
-      * CONSULTA DE PEDIDO *
-      **************************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-                    DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *
-       SELECT ARQPED ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CHAVE
-                    FILE STATUS  IS ST-ERRO.
-					
-       DATA DIVISION.
-       FILE SECTION.
-      *
-       FD ARQPED
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "REGPED.DAT".
-       01 REGPED.
-          03 CHAVE.
-           05 NUMPEDIDO         PIC 9(06).
-           05 TPPEDIDO          PIC 9(01).
-          03 CODPROD            PIC 9(06).
-          03 CODCLI             PIC 9(14).
-          03 CODFORN            PIC 9(14).
-          03 PED-QTD            PIC 9(06).
-          03 PRECOU             PIC 9(06)V99.
-          03 TOTAL              PIC 9(05)V99.
-		  
-       WORKING-STORAGE SECTION.
-       01 W-SEL          PIC 9(01) VALUE ZEROS.
-       01 W-CONT         PIC 9(04) VALUE ZEROS.
-       01 W-OPCAO        PIC X(01) VALUE SPACES.
-       01 ST-ERRO        PIC X(02) VALUE "00".
-       01 W-ACT          PIC 9(02) VALUE ZEROS.
-       01 MENS           PIC X(50) VALUE SPACES.
-       01 LIMPA          PIC X(55) VALUE SPACES.
-       01 SOLIC          PIC X(20) VALUE SPACES.
-       01 CONLIN         PIC 9(03) VALUE 001.
-	   01 CCHAVE         PIC 9(07) VALUE ZEROS.
-        
-       01 DET2.
-          03 FILLER        PIC X(06) VALUE SPACES.
-          03 DETCHAVE      PIC 9(10) VALUE ZEROS.
-		  03 FILLER        PIC X(08) VALUE SPACES.
-          03 DETCODPROD    PIC X(06) VALUE SPACES.
-          03 FILLER        PIC X(14) VALUE SPACES.
-          03 DETQTD        PIC 9(06) VALUE ZEROS.
-		  03 FILLER        PIC X(12) VALUE SPACES.
-          03 DETPRECOT     PIC 9(06)V99 VALUE ZEROS.
-       
-       SCREEN SECTION.
-       
-       01  TELACCLI.
-           05  BLANK SCREEN.
-           05  LINE 01  COLUMN 01 
-               VALUE  "                           CONSULTA DE P".
-           05  LINE 01  COLUMN 41 
-               VALUE  "EDIDOS".
-           05  LINE 03  COLUMN 01 
-               VALUE  "       CHAVE         COD. PRODUTO".
-           05  LINE 03  COLUMN 41 
-               VALUE  "  QUANTIDADE         PRECO TOTAL".
-           05  TCCHAVE
-               LINE 05  COLUMN 07  PIC 9(07)
-               USING  CCHAVE.
-	   
-       PROCEDURE DIVISION.
-       INICIO.
-      *
-       INC-OP1.
-           OPEN INPUT ARQPED
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "30"
-                 MOVE "ARQUIVO DE ARQPED NAO EXISTE" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM2
-              ELSE
-                 MOVE "ERRO ABERTURA DO ARQUIVO ARQPED"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM2.
-       INC01.
-           MOVE ZEROS TO CCHAVE
-           DISPLAY TELACCLI.
-       INC-001A.
-           DISPLAY (22, 12)
-            "F1 = ENCERRA CONSULTA"
-           ACCEPT TCCHAVE
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 02
-                      CLOSE ARQPED
-                      GO TO ROT-FIM.
-           IF W-ACT > 03
-                      MOVE "FUNCAO NAO DEFINIDA" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-001A.
-           MOVE CCHAVE TO CHAVE
-           START ARQPED KEY IS NOT LESS CHAVE INVALID KEY
-                 MOVE "CHAVE NAO ENCONTRADA" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC01.
-           GO TO INC-RD2.
-       INC-RD2.
-           DISPLAY (22, 12) LIMPA
-           READ ARQPED NEXT
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "10"
-                 MOVE "FIM DO ARQUIVO" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO NOV-SOL
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO ARQPED"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-              NEXT SENTENCE.
-       ROT-MONTAR.
-           MOVE CHAVE TO DETCHAVE
-           MOVE CODPROD TO DETCODPROD
-		   MOVE PED-QTD TO DETQTD
-		   MOVE TOTAL TO DETPRECOT
-           COMPUTE LIN = CONLIN + 4
-           DISPLAY (LIN, 01) DET2
-           ADD 1 TO CONLIN
-           IF CONLIN < 17
-                  GO TO INC-RD2.
-       ROT-SOL.
-           DISPLAY (23, 12) "CONTINUA CONSULTA :"
-           MOVE "S" TO W-OPCAO
-		   DISPLAY (24, 12) "OPCAO: "
-           ACCEPT  (24, 19) W-OPCAO  WITH UPDATE
-           IF W-OPCAO = "S"
-                  MOVE 01 TO CONLIN
-                  DISPLAY TELACCLI
-                  GO TO INC-RD2.
-           IF W-OPCAO NOT = "N"
-                  MOVE "DIGITE S = SIM | N = NAO" TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ROT-SOL.
-           MOVE 01 TO CONLIN.
-           GO TO INC01.
-       NOV-SOL.
-           DISPLAY (23, 12) "NOVA CONSULTA :"
-           MOVE "S" TO W-OPCAO
-		   DISPLAY (24, 12) "OPCAO: "
-           ACCEPT  (24, 19) W-OPCAO WITH UPDATE
-           IF W-OPCAO = "S" OR "s"
-                  MOVE 01 TO CONLIN
-                  GO TO INC01.
-           IF W-OPCAO = "N" OR "n"
-                  GO TO ROT-FIM
-		   ELSE
-                  MOVE "DIGITE S = SIM   N = NAO" TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO NOV-SOL.
-       ROT-FIM.
-           DISPLAY (01 01) ERASE.
-           CLOSE ARQPED.
-       ROT-FIM2.
-           EXIT PROGRAM.
-       ROT-FIM3.
-           STOP RUN.
-           
-       ROT-MENS.
-           MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-           DISPLAY (22, 12) MENS.
-       ROT-MENS2.
-           ADD 1 TO W-CONT
-           IF W-CONT < 1000
-              GO TO ROT-MENS2
-           ELSE
-              DISPLAY (22, 12) LIMPA.
-       ROT-MENS-FIM.
-           EXIT.
-       FIM-ROT-MENS.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSPED.
+      **************************************************
+      * CONSULTA DE PEDIDO *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT ARQPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT ARQITEM ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS ITEM-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT ARQCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CPFCNPJ
+                    ALTERNATE RECORD KEY IS RSNOME
+                       WITH DUPLICATES
+                    FILE STATUS IS ST-ERRO.
+
+       SELECT ARQFOR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS FOR-CPFCNPJ
+                    ALTERNATE RECORD KEY IS FOR-RSNOME
+                       WITH DUPLICATES
+                    FILE STATUS IS ST-ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGPED.DAT".
+       01 REGPED.
+          03 CHAVE.
+           05 NUMPEDIDO         PIC 9(06).
+           05 TPPEDIDO          PIC 9(01).
+          03 CODCLI             PIC 9(14).
+          03 CODFORN            PIC 9(14).
+          03 TOTAL              PIC 9(07)V99.
+          03 DATAPED            PIC 9(08).
+          03 ULT-OPERADOR       PIC X(10).
+          03 PED-STATUS         PIC X(01).
+          03 PED-BASE-DEVOL     PIC 9(01).
+
+       FD ARQITEM
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ITEMPED.DAT".
+       01 REGITEM.
+          03 ITEM-CHAVE.
+           05 ITEM-NUMPEDIDO    PIC 9(06).
+           05 ITEM-TPPEDIDO     PIC 9(01).
+           05 ITEM-SEQ          PIC 9(02).
+          03 ITEM-CODPROD       PIC 9(06).
+          03 ITEM-QTD           PIC 9(06).
+          03 ITEM-PRECOU        PIC 9(06)V99.
+          03 ITEM-DESCONTO-PCT  PIC 9(03)V99.
+          03 ITEM-IMPOSTO-PCT   PIC 9(03)V99.
+          03 ITEM-TOTAL         PIC 9(07)V99.
+
+        FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGCLI.DAT".
+       01 REGCLI.
+          03 CPFCNPJ        PIC 9(14).
+          03 RSNOME         PIC X(60).
+          03 APSOBRE        PIC X(60).
+          03 CEP            PIC 9(08).
+          03 LOGR           PIC X(40).
+          03 NUM            PIC 9(08).
+          03 COMPL          PIC X(15).
+          03 BAIRRO         PIC X(22).
+          03 CIDADE         PIC X(33).
+          03 UF             PIC X(02).
+          03 TEL            PIC 9(11).
+          03 EMAIL          PIC X(40).
+          03 LIMITE-CREDITO PIC 9(08)V99.
+          03 TIPO-PESSOA    PIC X(01).
+          03 ULT-OPERADOR   PIC X(10).
+
+        FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGFOR.DAT".
+       01 REGFOR.
+          03 FOR-CPFCNPJ        PIC 9(14).
+          03 FOR-RSNOME         PIC X(60).
+          03 FOR-APSOBRE        PIC X(60).
+          03 FOR-CEP            PIC 9(08).
+          03 FOR-NUM            PIC 9(08).
+          03 FOR-COMPL          PIC X(15).
+          03 FOR-TEL            PIC 9(11).
+          03 FOR-EMAIL          PIC X(40).
+          03 FOR-TIPO-PESSOA    PIC X(01).
+          03 ULT-OPERADOR       PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 W-SEL          PIC 9(01) VALUE ZEROS.
+       01 W-CONT         PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO        PIC X(01) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 W-ACT          PIC 9(02) VALUE ZEROS.
+       01 MENS           PIC X(50) VALUE SPACES.
+       01 LIMPA          PIC X(55) VALUE SPACES.
+       01 SOLIC          PIC X(20) VALUE SPACES.
+       01 CONLIN         PIC 9(03) VALUE 001.
+	   01 CCHAVE         PIC 9(07) VALUE ZEROS.
+       01 LIN             PIC 9(02) VALUE ZEROS.
+       01 W-MODO          PIC 9(01) VALUE 1.
+       01 W-DATA-INI      PIC 9(08) VALUE ZEROS.
+       01 W-DATA-FIM      PIC 9(08) VALUE ZEROS.
+       01 W-FILTRO-STATUS PIC X(01) VALUE SPACES.
+       01 W-DSTATUS       PIC X(10) VALUE SPACES.
+       01 DTPPED          PIC X(06) VALUE SPACES.
+
+       01 DET1.
+          03 FILLER        PIC X(06) VALUE SPACES.
+          03 DETCHAVE      PIC 9(10) VALUE ZEROS.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 DETDATA       PIC 99/99/9999.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 DETTOTAL      PIC ZZZZZZ9,99.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 DETSTATUS     PIC X(10).
+
+       01 DET1B.
+          03 FILLER        PIC X(06) VALUE SPACES.
+          03 FILLER        PIC X(07) VALUE "TIPO - ".
+          03 DETTIPO       PIC X(06).
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 DETNOME       PIC X(60).
+
+       01 DET2.
+          03 FILLER        PIC X(10) VALUE SPACES.
+          03 FILLER        PIC X(07) VALUE "ITEM - ".
+          03 DETCODPROD    PIC 9(06) VALUE ZEROS.
+          03 FILLER        PIC X(05) VALUE SPACES.
+          03 DETQTD        PIC 9(06) VALUE ZEROS.
+          03 FILLER        PIC X(05) VALUE SPACES.
+          03 DETPRECOT     PIC ZZZZZZZ9,99.
+
+       SCREEN SECTION.
+
+       01  TELACCLI.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "                           CONSULTA DE P".
+           05  LINE 01  COLUMN 41
+               VALUE  "EDIDOS".
+           05  LINE 03  COLUMN 01
+               VALUE  "       CHAVE         DATA".
+           05  LINE 03  COLUMN 41
+               VALUE  "            VALOR TOTAL DO PEDIDO".
+           05  TCCHAVE
+               LINE 05  COLUMN 07  PIC 9(07)
+               USING  CCHAVE.
+
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT ARQPED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE ARQPED NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO ARQPED"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+       INC-OP2.
+           OPEN INPUT ARQITEM
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE ITENS DE PEDIDO NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO ITEMPED"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+           OPEN INPUT ARQCLI
+           OPEN INPUT ARQFOR
+       INC01.
+           MOVE ZEROS TO CCHAVE
+           MOVE 1 TO W-MODO
+           MOVE SPACES TO W-FILTRO-STATUS
+           DISPLAY TELACCLI
+           DISPLAY (19, 12)
+            "STATUS (A/F/C, ESPACO=TODOS) :"
+           ACCEPT (19, 44) W-FILTRO-STATUS
+           DISPLAY (20, 12) "1=POR CHAVE  2=POR PERIODO (DATAS) :".
+           ACCEPT (20, 50) W-MODO
+           IF W-MODO = 2
+              GO TO INC-PERIODO.
+       INC-001A.
+           DISPLAY (22, 12)
+            "F1 = ENCERRA CONSULTA"
+           ACCEPT TCCHAVE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE ARQPED ARQITEM ARQCLI ARQFOR
+                      GO TO ROT-FIM.
+           IF W-ACT > 03
+                      MOVE "FUNCAO NAO DEFINIDA" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE CCHAVE TO CHAVE
+           START ARQPED KEY IS NOT LESS CHAVE INVALID KEY
+                 MOVE "CHAVE NAO ENCONTRADA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC01.
+           GO TO INC-RD2.
+       INC-PERIODO.
+           MOVE ZEROS TO W-DATA-INI W-DATA-FIM
+           DISPLAY (21, 12) "DATA INICIAL (AAAAMMDD) :".
+           ACCEPT (21, 39) W-DATA-INI
+           DISPLAY (22, 12) "DATA FINAL   (AAAAMMDD) :".
+           ACCEPT (22, 39) W-DATA-FIM
+           MOVE ZEROS TO CHAVE
+           START ARQPED KEY IS NOT LESS CHAVE INVALID KEY
+                 MOVE "ARQUIVO DE PEDIDOS VAZIO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC01.
+           GO TO INC-RD2P.
+       INC-RD2.
+           DISPLAY (22, 12) LIMPA
+           READ ARQPED NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "FIM DO ARQUIVO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NOV-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO ARQPED"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              IF W-FILTRO-STATUS NOT = SPACES AND
+                 PED-STATUS NOT = W-FILTRO-STATUS
+                 GO TO INC-RD2
+              ELSE
+                 GO TO ROT-MONTAR.
+       INC-RD2P.
+           DISPLAY (22, 12) LIMPA
+           READ ARQPED NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "FIM DO ARQUIVO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NOV-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO ARQPED"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              IF DATAPED < W-DATA-INI OR DATAPED > W-DATA-FIM
+                 GO TO INC-RD2P
+              ELSE
+                 IF W-FILTRO-STATUS NOT = SPACES AND
+                    PED-STATUS NOT = W-FILTRO-STATUS
+                    GO TO INC-RD2P
+                 ELSE
+                    NEXT SENTENCE.
+       DEFINE-STATUS-PED.
+           EVALUATE PED-STATUS
+              WHEN "F" MOVE "FATURADO" TO W-DSTATUS
+              WHEN "C" MOVE "CANCELADO" TO W-DSTATUS
+              WHEN OTHER MOVE "ABERTO" TO W-DSTATUS.
+       ROT-MONTAR.
+           PERFORM DEFINE-STATUS-PED
+           MOVE CHAVE TO DETCHAVE
+           MOVE DATAPED TO DETDATA
+           MOVE TOTAL TO DETTOTAL
+           MOVE W-DSTATUS TO DETSTATUS
+           COMPUTE LIN = CONLIN + 4
+           DISPLAY (LIN, 01) DET1
+           ADD 1 TO CONLIN
+           PERFORM MONTA-TIPO-NOME
+           COMPUTE LIN = CONLIN + 4
+           DISPLAY (LIN, 01) DET1B
+           ADD 1 TO CONLIN
+           PERFORM MOSTRA-ITENS THRU MOSTRA-ITENS-FIM
+           IF CONLIN < 17
+              IF W-MODO = 2
+                 GO TO INC-RD2P
+              ELSE
+                 GO TO INC-RD2
+           ELSE
+              GO TO ROT-SOL.
+       DEFINE-TIPO-PED.
+           IF TPPEDIDO = 1
+              MOVE "COMPRA" TO DTPPED
+           ELSE
+              IF TPPEDIDO = 3
+                 MOVE "DEVOL." TO DTPPED
+              ELSE
+                 MOVE "VENDA" TO DTPPED.
+       MONTA-TIPO-NOME.
+           PERFORM DEFINE-TIPO-PED
+           MOVE DTPPED TO DETTIPO
+           MOVE SPACES TO DETNOME
+           IF TPPEDIDO = 1 OR (TPPEDIDO = 3 AND PED-BASE-DEVOL = 1)
+              MOVE CODFORN TO FOR-CPFCNPJ
+              READ ARQFOR
+              IF ST-ERRO = "00"
+                 MOVE FOR-RSNOME TO DETNOME
+              ELSE
+                 MOVE "FORNECEDOR NAO ENCONTRADO" TO DETNOME
+           ELSE
+              MOVE CODCLI TO CPFCNPJ
+              READ ARQCLI
+              IF ST-ERRO = "00"
+                 MOVE RSNOME TO DETNOME
+              ELSE
+                 MOVE "CLIENTE NAO ENCONTRADO" TO DETNOME.
+
+       MOSTRA-ITENS.
+           MOVE NUMPEDIDO TO ITEM-NUMPEDIDO
+           MOVE TPPEDIDO TO ITEM-TPPEDIDO
+           MOVE ZEROS TO ITEM-SEQ
+           START ARQITEM KEY IS NOT LESS ITEM-CHAVE
+              INVALID KEY GO TO MOSTRA-ITENS-FIM.
+       MOSTRA-ITENS-LOOP.
+           IF CONLIN > 16
+              GO TO MOSTRA-ITENS-FIM.
+           READ ARQITEM NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO MOSTRA-ITENS-FIM.
+           IF ITEM-NUMPEDIDO NOT = NUMPEDIDO OR
+              ITEM-TPPEDIDO NOT = TPPEDIDO
+              GO TO MOSTRA-ITENS-FIM.
+           MOVE ITEM-CODPROD TO DETCODPROD
+           MOVE ITEM-QTD TO DETQTD
+           MOVE ITEM-TOTAL TO DETPRECOT
+           COMPUTE LIN = CONLIN + 4
+           DISPLAY (LIN, 01) DET2
+           ADD 1 TO CONLIN
+           GO TO MOSTRA-ITENS-LOOP.
+       MOSTRA-ITENS-FIM.
+           EXIT.
+       ROT-SOL.
+           DISPLAY (23, 12) "CONTINUA CONSULTA :"
+           MOVE "S" TO W-OPCAO
+		   DISPLAY (24, 12) "OPCAO: "
+           ACCEPT  (24, 19) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELACCLI
+                  IF W-MODO = 2
+                     GO TO INC-RD2P
+                  ELSE
+                     GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "DIGITE S = SIM | N = NAO" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           MOVE 01 TO CONLIN.
+           GO TO INC01.
+       NOV-SOL.
+           DISPLAY (23, 12) "NOVA CONSULTA :"
+           MOVE "S" TO W-OPCAO
+		   DISPLAY (24, 12) "OPCAO: "
+           ACCEPT  (24, 19) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S" OR "s"
+                  MOVE 01 TO CONLIN
+                  GO TO INC01.
+           IF W-OPCAO = "N" OR "n"
+                  GO TO ROT-FIM
+		   ELSE
+                  MOVE "DIGITE S = SIM   N = NAO" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO NOV-SOL.
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE ARQPED ARQITEM ARQCLI ARQFOR.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           GOBACK.
+
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (22, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (22, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
