@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE007.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQCAT ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CAT-COD
+                    FILE STATUS IS ST-ERRO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCAT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGCAT.DAT".
+       01 REGCAT.
+          03 CAT-COD           PIC 9(01).
+          03 CAT-DESC          PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 W-CONT        PIC 9(06) VALUE ZEROS.
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 MENS          PIC X(67) VALUE SPACES.
+       01 DADOS         PIC X(01) VALUE SPACES.
+
+       SCREEN SECTION.
+
+       01  TELACAT.
+           05 BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "----------------------------CADASTRO DE".
+           05  LINE 01  COLUMN 41
+               VALUE  " CATEGORIA DE PRODUTO-----------------".
+           05  LINE 08  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 08  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 03  COLUMN 01
+               VALUE  " CODIGO (1-9):".
+           05  LINE 05  COLUMN 01
+               VALUE  " DESCRICAO:".
+           05  LINE 12  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 12  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 21  COLUMN 01
+               VALUE  " MENSAGEM:".
+           05  LINE 22  COLUMN 01
+               VALUE  " OPCAO:".
+           05  TCATCOD
+               LINE 03  COLUMN 16  PIC 9(01)
+               USING  CAT-COD.
+           05  TCATDESC
+               LINE 05  COLUMN 13  PIC X(15)
+               USING  CAT-DESC.
+
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+       ABRE-ARQUIVO.
+           OPEN I-O ARQCAT
+           IF ST-ERRO IS NOT = "00"
+           IF ST-ERRO = "30"
+              OPEN OUTPUT ARQCAT
+              MOVE "CRIANDO ARQUIVO CADASTRO DE CATEGORIA" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQCAT
+              GO TO R0
+           ELSE
+              IF ST-ERRO = "95"
+                 MOVE "ISAM NAO CARREGADO " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADASTRO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+       R1.
+           MOVE SPACES TO CAT-DESC
+           MOVE ZEROS TO CAT-COD W-SEL.
+       RTELA.
+           DISPLAY TELACAT.
+       R2.
+           DISPLAY (21, 12) "DIGITE O CODIGO DA CATEGORIA (1-9)".
+       R2A.
+           DISPLAY TELACAT
+           ACCEPT TCATCOD
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              CLOSE ARQCAT
+              STOP RUN.
+           IF CAT-COD = ZEROS
+              MOVE "CODIGO VAZIO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2A.
+       LER-CAD.
+           READ ARQCAT
+           IF ST-ERRO NOT = "23"
+              DISPLAY TELACAT
+              MOVE "*** CATEGORIA JA ESTA CADASTRADA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ACE-001
+           ELSE
+              NEXT SENTENCE.
+       R3.
+           ACCEPT TCATDESC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R2A.
+           IF CAT-DESC = SPACES
+              MOVE "DESCRICAO EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+           IF W-SEL = 1
+           GO TO ALT-OPC.
+       CONF.
+           DISPLAY TELACAT.
+           DISPLAY (21, 12) "QUER SALVAR OS DADOS? (S/N)"
+           ACCEPT (22, 9) DADOS
+           IF DADOS = "S" OR "s"
+              MOVE "DADOS FORAM SALVOS" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-WR1
+           ELSE
+              IF DADOS = "N" OR "n"
+                 MOVE "DADOS APAGADOS E NAO SALVOS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1
+              ELSE
+                 MOVE "DIGITE UMA OPERACAO VALIDA (S/N)" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO CONF.
+       INC-WR1.
+           WRITE REGCAT.
+           GO TO R1.
+       ACE-001.
+           DISPLAY (21, 12) "N = NOVO REGISTRO | A = ALTERAR |"
+           " E = EXCLUIR | S = SAIR"
+           ACCEPT (22, 9) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              GO TO R1.
+           IF W-OPCAO = "A" OR "a"
+              MOVE 1 TO W-SEL
+              GO TO R3.
+           IF W-OPCAO = "S" OR "s"
+              STOP RUN.
+           IF W-OPCAO NOT = "E" AND "e"
+              GO TO ACE-001.
+       EXC-OPC.
+           DISPLAY TELACAT.
+           DISPLAY (21, 12) "EXCLUIR   (S/N) : ".
+           ACCEPT (22, 9) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-OPC.
+       EXC-DL1.
+           DELETE ARQCAT RECORD
+           IF ST-ERRO = "00"
+              MOVE "*** CATEGORIA EXCLUIDA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA EXCLUSAO DO REGISTRO"   TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+       ALT-OPC.
+           DISPLAY TELACAT.
+           DISPLAY (21, 12) "ALTERAR (S/N) : ".
+           ACCEPT (22, 9) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R3.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "DIGITE APENAS S = SIM e N = NAO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ALT-OPC.
+       ALT-RW1.
+           REWRITE REGCAT
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** REGISTRO ALTERADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA ALTERACAO DA CATEGORIA"   TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+       ROT-FIM.
+           CLOSE ARQCAT.
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (21, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              MOVE SPACES TO MENS
+              DISPLAY (21, 12) MENS.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-TEMPO.
+
+
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
