@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTCONT.
+      **************************************************
+      * EXTRACAO INCREMENTAL DE PEDIDOS PARA O PACOTE   *
+      * DE CONTABILIDADE. A CADA EXECUCAO SO EXTRAI OS  *
+      * PEDIDOS GRAVADOS APOS O ULTIMO PEDIDO PROCESSADO,*
+      * CONTROLADO PELO ARQUIVO EXTCONT.CTL.            *
+      **************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CHAVE
+                    FILE STATUS IS ST-ERRO.
+
+           SELECT ARQCTL ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ST-ERRO3.
+
+           SELECT ARQSAI ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGPED.DAT".
+       01 REGPED.
+          03 CHAVE.
+           05 NUMPEDIDO         PIC 9(06).
+           05 TPPEDIDO          PIC 9(01).
+          03 CODCLI             PIC 9(14).
+          03 CODFORN            PIC 9(14).
+          03 TOTAL              PIC 9(07)V99.
+          03 DATAPED            PIC 9(08).
+          03 ULT-OPERADOR       PIC X(10).
+          03 PED-STATUS         PIC X(01).
+          03 PED-BASE-DEVOL     PIC 9(01).
+
+       FD ARQCTL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EXTCONT.CTL".
+       01 REG-CTL.
+          03 CTL-NUMPEDIDO      PIC 9(06).
+          03 CTL-TPPEDIDO       PIC 9(01).
+
+       FD ARQSAI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EXTCONT.TXT".
+       01 LINHA-SAI              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 W-QTD-EXTR    PIC 9(06) VALUE ZEROS.
+       01 W-LIN-NUM     PIC ZZZZZ9.
+       01 W-LIN-VAL     PIC ZZZZZZ9,99.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM LE-CONTROLE
+           OPEN INPUT ARQPED
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ARQUIVO REGPED.DAT NAO ENCONTRADO OU VAZIO"
+              GO TO ROT-FIM.
+           OPEN OUTPUT ARQSAI
+           MOVE SPACES TO LINHA-SAI
+           STRING "NUMPEDIDO,TPPEDIDO,CODCLI,CODFORN,TOTAL,DATAPED,"
+              "STATUS" DELIMITED BY SIZE INTO LINHA-SAI
+           WRITE LINHA-SAI
+           PERFORM EXTRAI-PEDIDOS
+           CLOSE ARQPED ARQSAI
+           IF W-QTD-EXTR > ZEROS
+              PERFORM GRAVA-CONTROLE.
+           MOVE W-QTD-EXTR TO W-LIN-NUM
+           DISPLAY "EXTRACAO CONCLUIDA. " W-LIN-NUM
+              " PEDIDO(S) NOVO(S) GRAVADO(S) EM EXTCONT.TXT."
+           GOBACK.
+
+       LE-CONTROLE.
+           MOVE ZEROS TO CTL-NUMPEDIDO CTL-TPPEDIDO
+           OPEN INPUT ARQCTL
+           IF ST-ERRO3 = "00"
+              READ ARQCTL
+              CLOSE ARQCTL
+           ELSE
+              DISPLAY "NENHUM CONTROLE ANTERIOR - EXTRAINDO TODOS".
+
+       EXTRAI-PEDIDOS.
+           MOVE CTL-NUMPEDIDO TO NUMPEDIDO
+           MOVE CTL-TPPEDIDO TO TPPEDIDO
+           START ARQPED KEY IS GREATER THAN CHAVE
+              INVALID KEY
+                 DISPLAY "NENHUM PEDIDO NOVO PARA EXTRAIR"
+              NOT INVALID KEY
+                 PERFORM EXTRAI-LOOP THRU EXTRAI-LOOP-FIM.
+
+       EXTRAI-LOOP.
+           READ ARQPED NEXT
+           IF ST-ERRO = "00"
+              PERFORM GRAVA-LINHA-EXTRATO
+              MOVE NUMPEDIDO TO CTL-NUMPEDIDO
+              MOVE TPPEDIDO TO CTL-TPPEDIDO
+              ADD 1 TO W-QTD-EXTR
+              GO TO EXTRAI-LOOP.
+       EXTRAI-LOOP-FIM.
+           EXIT.
+
+       GRAVA-LINHA-EXTRATO.
+           MOVE SPACES TO LINHA-SAI
+           MOVE TOTAL TO W-LIN-VAL
+           STRING NUMPEDIDO "," TPPEDIDO "," CODCLI "," CODFORN ","
+              W-LIN-VAL "," DATAPED "," PED-STATUS
+              DELIMITED BY SIZE INTO LINHA-SAI
+           WRITE LINHA-SAI.
+
+       GRAVA-CONTROLE.
+           OPEN OUTPUT ARQCTL
+           WRITE REG-CTL
+           CLOSE ARQCTL.
+
+       ROT-FIM.
+           GOBACK.
+
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
