@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELPED.
+      **************************************************
+      * RELATORIO DE FECHAMENTO DE PERIODO             *
+      * PEDIDOS POR TIPO (COMPRA/VENDA) COM SUBTOTAIS   *
+      **************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS SEQUENTIAL
+                    RECORD KEY IS CHAVE
+                    FILE STATUS IS ST-ERRO.
+
+           SELECT RELSAI ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGPED.DAT".
+       01 REGPED.
+          03 CHAVE.
+           05 NUMPEDIDO         PIC 9(06).
+           05 TPPEDIDO          PIC 9(01).
+          03 CODCLI             PIC 9(14).
+          03 CODFORN            PIC 9(14).
+          03 TOTAL              PIC 9(07)V99.
+          03 DATAPED            PIC 9(08).
+          03 ULT-OPERADOR       PIC X(10).
+          03 PED-STATUS         PIC X(01).
+          03 PED-BASE-DEVOL     PIC 9(01).
+
+       FD RELSAI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELPED.TXT".
+       01 LINHA-SAI              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 W-DATA-INI    PIC 9(08) VALUE ZEROS.
+       01 W-DATA-FIM    PIC 9(08) VALUE 99999999.
+       01 W-QTD-COMPRA  PIC 9(06) VALUE ZEROS.
+       01 W-QTD-VENDA   PIC 9(06) VALUE ZEROS.
+       01 W-QTD-DEVOL   PIC 9(06) VALUE ZEROS.
+       01 W-TOT-COMPRA  PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOT-VENDA   PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOT-DEVOL   PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOT-GERAL   PIC 9(09)V99 VALUE ZEROS.
+       01 W-LIN-VAL     PIC ZZZZZZ9,99.
+       01 W-LIN-QTD     PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "RELATORIO DE FECHAMENTO DE PERIODO - PEDIDOS".
+           DISPLAY "DATA INICIAL (AAAAMMDD), OU ZEROS PARA TODAS: ".
+           ACCEPT W-DATA-INI.
+           DISPLAY "DATA FINAL   (AAAAMMDD), OU ZEROS PARA TODAS: ".
+           ACCEPT W-DATA-FIM.
+           IF W-DATA-FIM = ZEROS
+              MOVE 99999999 TO W-DATA-FIM.
+           OPEN OUTPUT RELSAI
+           MOVE "RELATORIO DE FECHAMENTO DE PERIODO - PEDIDOS"
+              TO LINHA-SAI
+           WRITE LINHA-SAI
+           PERFORM PROCESSA-PEDIDOS THRU PROCESSA-PEDIDOS-FIM
+           PERFORM GERA-SUBTOTAIS
+           CLOSE RELSAI
+           DISPLAY "RELATORIO GERADO EM RELPED.TXT".
+           STOP RUN.
+
+       PROCESSA-PEDIDOS.
+           OPEN INPUT ARQPED
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ARQUIVO REGPED.DAT NAO ENCONTRADO OU VAZIO"
+              GO TO PROCESSA-PEDIDOS-FIM.
+           MOVE SPACES TO LINHA-SAI
+           WRITE LINHA-SAI
+           MOVE "TIPO  NUM.PEDIDO  DATA        VALOR TOTAL"
+              TO LINHA-SAI
+           WRITE LINHA-SAI.
+       PROCESSA-PEDIDOS-LOOP.
+           READ ARQPED NEXT
+           IF ST-ERRO = "00"
+              IF PED-STATUS NOT = "C"
+                 IF DATAPED NOT < W-DATA-INI AND
+                    DATAPED NOT > W-DATA-FIM
+                    PERFORM ACUMULA-PEDIDO
+                    GO TO PROCESSA-PEDIDOS-LOOP
+                 ELSE
+                    GO TO PROCESSA-PEDIDOS-LOOP
+              ELSE
+                 GO TO PROCESSA-PEDIDOS-LOOP.
+           CLOSE ARQPED.
+       PROCESSA-PEDIDOS-FIM.
+           EXIT.
+
+       ACUMULA-PEDIDO.
+           MOVE TOTAL TO W-LIN-VAL
+           MOVE NUMPEDIDO TO W-LIN-QTD
+           MOVE SPACES TO LINHA-SAI
+           IF TPPEDIDO = 1
+              ADD 1 TO W-QTD-COMPRA
+              ADD TOTAL TO W-TOT-COMPRA
+              STRING "COMPRA " W-LIN-QTD "  " DATAPED "  "
+                 W-LIN-VAL DELIMITED BY SIZE INTO LINHA-SAI
+              WRITE LINHA-SAI
+           ELSE
+              IF TPPEDIDO = 3
+                 ADD 1 TO W-QTD-DEVOL
+                 ADD TOTAL TO W-TOT-DEVOL
+                 STRING "DEVOL. " W-LIN-QTD "  " DATAPED "  "
+                    W-LIN-VAL DELIMITED BY SIZE INTO LINHA-SAI
+                 WRITE LINHA-SAI
+              ELSE
+                 ADD 1 TO W-QTD-VENDA
+                 ADD TOTAL TO W-TOT-VENDA
+                 STRING "VENDA  " W-LIN-QTD "  " DATAPED "  "
+                    W-LIN-VAL DELIMITED BY SIZE INTO LINHA-SAI
+                 WRITE LINHA-SAI.
+
+       GERA-SUBTOTAIS.
+           COMPUTE W-TOT-GERAL = W-TOT-COMPRA + W-TOT-VENDA
+              + W-TOT-DEVOL
+           MOVE SPACES TO LINHA-SAI
+           WRITE LINHA-SAI
+           MOVE "SUBTOTAIS" TO LINHA-SAI
+           WRITE LINHA-SAI
+           MOVE W-TOT-COMPRA TO W-LIN-VAL
+           MOVE W-QTD-COMPRA TO W-LIN-QTD
+           STRING "COMPRAS: " W-LIN-QTD " PEDIDOS  TOTAL: "
+              W-LIN-VAL DELIMITED BY SIZE INTO LINHA-SAI
+           WRITE LINHA-SAI
+           MOVE W-TOT-VENDA TO W-LIN-VAL
+           MOVE W-QTD-VENDA TO W-LIN-QTD
+           STRING "VENDAS:  " W-LIN-QTD " PEDIDOS  TOTAL: "
+              W-LIN-VAL DELIMITED BY SIZE INTO LINHA-SAI
+           WRITE LINHA-SAI
+           MOVE W-TOT-DEVOL TO W-LIN-VAL
+           MOVE W-QTD-DEVOL TO W-LIN-QTD
+           STRING "DEVOLUCOES: " W-LIN-QTD " PEDIDOS  TOTAL: "
+              W-LIN-VAL DELIMITED BY SIZE INTO LINHA-SAI
+           WRITE LINHA-SAI
+           MOVE SPACES TO LINHA-SAI
+           WRITE LINHA-SAI
+           STRING "TOTAL GERAL DO PERIODO: " W-TOT-GERAL
+              DELIMITED BY SIZE INTO LINHA-SAI
+           WRITE LINHA-SAI.
+
+      *    FILE STATUS
+      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
+      *    10 = FIM DA LEITURA ARQUIVO SEQUENCIAL
